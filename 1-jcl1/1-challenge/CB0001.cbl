@@ -1,74 +1,570 @@
       *-----------------------
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    NAMES
-       AUTHOR.        Otto B. Named
+       PROGRAM-ID.    NAMES.
+       AUTHOR.        Otto B Named.
       *--------------------
        ENVIRONMENT DIVISION.
       *--------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT FIRST-NAME ASSIGN TO FNAMES.
-           SELECT LAST-NAME  ASSIGN TO LNAMES.
-           SELECT FIRST-LAST ASSIGN TO COMBINED.
+           SELECT FIRST-NAME ASSIGN TO FNAMES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FIRST-ID.
+           SELECT LAST-NAME  ASSIGN TO LNAMES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LAST-ID.
+           SELECT FIRST-LAST ASSIGN TO COMBINED
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID-OUT.
+           SELECT EXCEPT-FILE ASSIGN TO EXCFILE.
+           SELECT NAME-CTL-FILE ASSIGN TO NAMECTL.
+           SELECT SORT-WORK ASSIGN TO SORTWK01.
+           SELECT CHECKPOINT-FILE ASSIGN TO NAMECKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT RUN-CTL-FILE ASSIGN TO RUNCTL.
+           SELECT RUN-SEQ-FILE ASSIGN TO RUNSEQ
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SEQ-JOB-NAME
+               FILE STATUS IS WS-RUNSEQ-STATUS.
+           SELECT SUMMARY-FILE ASSIGN TO SUMRPT.
       *-------------
        DATA DIVISION.
       *-------------
        FILE SECTION.
        FD  FIRST-NAME RECORDING MODE F.
        01  FIRST-REC.
+           05  FIRST-ID       PIC X(9).
            05  FIRST-IN       PIC X(10).
-           05  FILLER         PIC X(70).
+           05  MIDDLE-IN      PIC X(10).
+           05  FILLER         PIC X(51).
       *
        FD  LAST-NAME RECORDING MODE F.
        01  LAST-REC.
+           05  LAST-ID        PIC X(9).
            05  LAST-IN        PIC X(15).
-           05  FILLER         PIC X(65).
+           05  SUFFIX-IN      PIC X(4).
+           05  FILLER         PIC X(52).
       *
        FD  FIRST-LAST RECORDING MODE F.
-       01  FIRST-LAST-REC.
-           05  FIRST-OUT      PIC X(10).
-           05  LAST-OUT       PIC X(15).
-           05  FILLER         PIC X(55).
+           COPY FIRSTLST.
+      *
+      * Sort work file: carries WRITE-COMBINED's output in from the
+      * match/merge input procedure so COMBINED comes out ordered by
+      * last name, then first name, instead of merge (ID) order.
+       SD  SORT-WORK.
+       01  SORT-REC.
+           05  SRT-EMP-ID     PIC X(9).
+           05  SRT-FIRST      PIC X(10).
+           05  SRT-MIDDLE     PIC X(10).
+           05  SRT-LAST       PIC X(15).
+           05  SRT-SUFFIX     PIC X(4).
+           05  FILLER         PIC X(32).
+      *
+       FD  EXCEPT-FILE RECORDING MODE F.
+           COPY EXCREC.
+      *
+       FD  NAME-CTL-FILE RECORDING MODE F.
+           COPY NAMECTL.
+      *
+      * Checkpoint/restart: holds the merge's high-water mark every
+      * WS-CKPT-INTERVAL combined records so a mid-run abend on a
+      * large FNAMES/LNAMES volume can resume instead of reprocessing
+      * the whole file.  Rewritten (not appended) on every checkpoint
+      * so it always holds just the latest restart point.
+       FD  CHECKPOINT-FILE RECORDING MODE F.
+       01  CHECKPOINT-REC.
+           05  CKPT-FIRST-ID         PIC X(9).
+           05  CKPT-LAST-ID          PIC X(9).
+           05  CKPT-FIRST-READ       PIC 9(7).
+           05  CKPT-LAST-READ        PIC 9(7).
+           05  CKPT-COMBINED-COUNT   PIC 9(7).
+           05  CKPT-MISMATCH-COUNT   PIC 9(7).
+           05  FILLER                PIC X(37).
+      *
+       FD  RUN-CTL-FILE RECORDING MODE F.
+           COPY RUNCTL.
+      *
+       FD  RUN-SEQ-FILE RECORDING MODE F.
+           COPY RUNSEQ.
+      *
+       FD  SUMMARY-FILE RECORDING MODE F.
+       01  SUMMARY-REC        PIC X(80).
       *
        WORKING-STORAGE SECTION.
+       COPY SUMMRPT.
        01 FLAGS.
          05 LASTREC           PIC X VALUE SPACE.
+         05 WS-FIRST-EOF      PIC X VALUE 'N'.
+           88 FIRST-AT-EOF        VALUE 'Y'.
+         05 WS-LAST-EOF       PIC X VALUE 'N'.
+           88 LAST-AT-EOF         VALUE 'Y'.
+         05 WS-COMBINED-EOF   PIC X VALUE 'N'.
+         05 WS-COUNTER-OVERFLOW PIC X VALUE 'N'.
+           88 COUNTER-OVERFLOWED  VALUE 'Y' FALSE 'N'.
+       01 WS-COUNTERS.
+         05 WS-MISMATCH-COUNT PIC 9(7) VALUE ZEROS.
+         05 WS-FIRST-READ-COUNT PIC 9(7) VALUE ZEROS.
+         05 WS-LAST-READ-COUNT  PIC 9(7) VALUE ZEROS.
+         05 WS-COMBINED-COUNT   PIC 9(7) VALUE ZEROS.
+         05 WS-DUPLICATE-COUNT  PIC 9(7) VALUE ZEROS.
+       01 WS-DUP-CHECK-TABLE.
+         05 WS-DUP-ENTRY-COUNT PIC 9(5) VALUE ZEROS.
+         05 WS-DUP-ENTRY OCCURS 2000 TIMES
+                          INDEXED BY WS-DUP-IDX.
+           10 WS-DUP-FIRST     PIC X(10).
+           10 WS-DUP-LAST      PIC X(15).
+       01 WS-DUP-FLAG           PIC X VALUE 'N'.
+         88 DUPLICATE-NAME-FOUND   VALUE 'Y' FALSE 'N'.
+       01 WS-CASE-FIELD         PIC X(15).
+       01 WS-CASE-IDX           PIC 9(2).
+       01 WS-CASE-PREV-SPACE    PIC X.
+       01 WS-CKPT-STATUS        PIC XX.
+       01 WS-RESTART-MODE       PIC X VALUE 'N'.
+         88 IS-RESTART-RUN          VALUE 'Y'.
+       01 WS-CKPT-INTERVAL      PIC 9(5) VALUE 100.
+       01 WS-CKPT-SINCE-LAST    PIC 9(5) VALUE ZEROS.
+      * Parameters for the shared FLDEDIT field-edit subroutine, and the
+      * name-field validity flag it drives.
+       01 WS-FLDEDIT-FIELD         PIC X(40).
+       01 WS-FLDEDIT-LEN           PIC 9(2).
+       01 WS-FLDEDIT-TYPE          PIC X.
+       01 WS-FLDEDIT-RESULT        PIC X.
+         88 FLDEDIT-IS-VALID           VALUE 'Y' FALSE 'N'.
+       01 WS-NAME-VALID-FLAG       PIC X VALUE 'Y'.
+         88 NAME-FIELDS-VALID          VALUE 'Y' FALSE 'N'.
+       01 WS-INVALID-NAME-COUNT    PIC 9(7) VALUE ZEROS.
+      * Run-control header work area (shared shop-wide pattern).
+       01 WS-RUNSEQ-STATUS         PIC XX.
+       01 WS-RUN-DATE              PIC 9(8).
+       01 WS-RUN-TIME              PIC 9(8).
+       01 WS-RUN-NUMBER            PIC 9(7).
+       01 WS-RUN-END-TIME          PIC 9(8).
+       01 WS-ELAPSED-TIME          PIC 9(8).
       *------------------
        PROCEDURE DIVISION.
       *------------------
+      * MAIN-LOGIC is the program's only entry point, PERFORMing each
+      * step in order so no paragraph runs by falling through into the
+      * next one physically.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+           PERFORM SORT-COMBINED-NAMES
+           PERFORM CLOSE-STOP.
+      *
        OPEN-FILES.
            OPEN INPUT  FIRST-NAME.
            OPEN INPUT  LAST-NAME.
-           OPEN OUTPUT FIRST-LAST.
+           PERFORM CHECK-FOR-RESTART.
+           OPEN OUTPUT EXCEPT-FILE.
+           OPEN OUTPUT NAME-CTL-FILE.
+           PERFORM START-RUN-CONTROL.
       *
-       READ-WRITE-UNTIL-LASTREC.
-            PERFORM READ-FIRST-NAME
-            PERFORM READ-LAST-NAME
-            PERFORM UNTIL LASTREC = 'Y'
-            PERFORM WRITE-COMBINED
-            PERFORM READ-FIRST-NAME
-            PERFORM READ-LAST-NAME
-            END-PERFORM.
+      * START-RUN-CONTROL captures this run's start timestamp and looks
+      * up its next sequential run number in RUNSEQ.  The header record
+      * itself is written by FINISH-RUN-CONTROL at CLOSE-STOP once the
+      * elapsed run time is known, since RUNCTL is append-only.
+       START-RUN-CONTROL.
+           MOVE SPACES TO SEQ-JOB-NAME
+           MOVE 'NAMES' TO SEQ-JOB-NAME
+           OPEN I-O RUN-SEQ-FILE
+           IF WS-RUNSEQ-STATUS = '35'
+               OPEN OUTPUT RUN-SEQ-FILE
+               CLOSE RUN-SEQ-FILE
+               OPEN I-O RUN-SEQ-FILE
+           END-IF
+           READ RUN-SEQ-FILE
+               INVALID KEY
+                   MOVE ZEROS TO SEQ-LAST-NUMBER
+           END-READ
+           ADD 1 TO SEQ-LAST-NUMBER
+           REWRITE RUN-SEQ-REC
+               INVALID KEY
+                   WRITE RUN-SEQ-REC
+           END-REWRITE
+           CLOSE RUN-SEQ-FILE
+           MOVE SEQ-LAST-NUMBER TO WS-RUN-NUMBER
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME.
+      *
+      * FINISH-RUN-CONTROL captures the end timestamp, computes the
+      * elapsed run time (does not account for a run crossing midnight),
+      * and appends the header record to RUNCTL.
+       FINISH-RUN-CONTROL.
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           SUBTRACT WS-RUN-TIME FROM WS-RUN-END-TIME
+               GIVING WS-ELAPSED-TIME
+           OPEN EXTEND RUN-CTL-FILE
+           MOVE SPACES          TO RUN-CTL-REC
+           MOVE 'NAMES'         TO RUNCTL-JOB-NAME
+           MOVE WS-RUN-DATE     TO RUNCTL-RUN-DATE
+           MOVE WS-RUN-TIME     TO RUNCTL-RUN-TIME
+           MOVE WS-RUN-NUMBER   TO RUNCTL-RUN-NUMBER
+           MOVE WS-ELAPSED-TIME TO RUNCTL-ELAPSED-TIME
+           WRITE RUN-CTL-REC
+           CLOSE RUN-CTL-FILE.
+      *
+      * WRITE-SUMMARY-REPORT prints this run's end-of-job summary -
+      * headers plus one detail line with the record count and grand
+      * total - instead of the ad hoc DISPLAY statements each batch job
+      * used to invent for itself.
+       WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT SUMMARY-FILE
+           WRITE SUMMARY-REC FROM SUMM-HDR-LINE-1
+           WRITE SUMMARY-REC FROM SPACES
+           WRITE SUMMARY-REC FROM SUMM-HDR-LINE-2
+           MOVE SPACES              TO SUMM-DETAIL-LINE
+           MOVE 'NAMES'             TO SUMM-JOB-NAME
+           MOVE WS-RUN-DATE         TO SUMM-RUN-DATE
+           MOVE WS-COMBINED-COUNT   TO SUMM-RECORD-COUNT
+           MOVE WS-COMBINED-COUNT   TO SUMM-GRAND-TOTAL
+           WRITE SUMMARY-REC FROM SUMM-DETAIL-LINE
+           CLOSE SUMMARY-FILE.
+      *
+       SORT-COMBINED-NAMES.
+           SORT SORT-WORK
+               ON ASCENDING KEY SRT-LAST SRT-FIRST
+               INPUT PROCEDURE IS READ-WRITE-UNTIL-LASTREC
+               OUTPUT PROCEDURE IS WRITE-SORTED-COMBINED.
       *
        CLOSE-STOP.
+           PERFORM FINISH-RUN-CONTROL
+           PERFORM WRITE-TRAILER-RECORD
+           PERFORM WRITE-SUMMARY-REPORT
            CLOSE FIRST-NAME.
            CLOSE LAST-NAME.
-           CLOSE FIRST-LAST.
+           CLOSE EXCEPT-FILE.
+           CLOSE NAME-CTL-FILE.
+           IF COUNTER-OVERFLOWED
+               DISPLAY 'NAMES ABORTED - A CONTROL COUNTER OVERFLOWED'
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM CLEAR-CHECKPOINT
+               IF WS-MISMATCH-COUNT > ZEROS
+                       OR WS-INVALID-NAME-COUNT > ZEROS
+                   DISPLAY 'NAMES COMPLETED WITH ' WS-MISMATCH-COUNT
+                           ' UNMATCHED AND ' WS-INVALID-NAME-COUNT
+                           ' INVALID NAME RECORD(S) - SEE EXCFILE'
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
            GOBACK.
       *
+       CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                   SET IS-RESTART-RUN TO TRUE
+                   DISPLAY 'NAMES RESTARTING - A PRIOR RUN DID NOT '
+                       'FINISH (LAST CHECKPOINT AT ID ' CKPT-FIRST-ID
+                       ') - REPROCESSING THE FULL MERGE FROM THE TOP'
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      *
+      * COMBINED is rebuilt from scratch by WRITE-SORTED-COMBINED's own
+      * OPEN OUTPUT every run, restart or not, so FIRST-NAME/LAST-NAME
+      * are always read from the beginning here.  Repositioning past
+      * the checkpointed ID on a restart would skip any record added
+      * to the master files, below that ID, between the crashed run
+      * and this one - silently and permanently, since neither this
+      * run nor any later one would ever read it again.  The checkpoint
+      * file still exists purely as a "did the last run finish clean"
+      * signal for the DISPLAY above; it is no longer a resume point.
+       READ-WRITE-UNTIL-LASTREC.
+            PERFORM READ-FIRST-NAME
+            PERFORM READ-LAST-NAME
+            PERFORM UNTIL FIRST-AT-EOF OR LAST-AT-EOF OR
+                    COUNTER-OVERFLOWED
+                EVALUATE TRUE
+                    WHEN FIRST-ID = LAST-ID
+                        PERFORM WRITE-COMBINED
+                        PERFORM WRITE-CHECKPOINT
+                        PERFORM READ-FIRST-NAME
+                        PERFORM READ-LAST-NAME
+                    WHEN FIRST-ID < LAST-ID
+                        PERFORM WRITE-FIRST-EXCEPTION
+                        PERFORM READ-FIRST-NAME
+                    WHEN OTHER
+                        PERFORM WRITE-LAST-EXCEPTION
+                        PERFORM READ-LAST-NAME
+                END-EVALUATE
+            END-PERFORM.
+           PERFORM FLUSH-UNMATCHED-FIRST UNTIL FIRST-AT-EOF.
+           PERFORM FLUSH-UNMATCHED-LAST  UNTIL LAST-AT-EOF.
+      *
+      * Every accumulation statement below carries ON SIZE ERROR so a
+      * counter field that's too small for the real volume aborts the
+      * run cleanly (via WS-COUNTER-OVERFLOW) instead of wrapping and
+      * silently corrupting a downstream control total.
        READ-FIRST-NAME.
-           READ FIRST-NAME
-           AT END MOVE 'Y' TO LASTREC
+           READ FIRST-NAME NEXT RECORD
+               AT END MOVE 'Y' TO LASTREC
+                      SET FIRST-AT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-FIRST-READ-COUNT
+                       ON SIZE ERROR
+                           SET COUNTER-OVERFLOWED TO TRUE
+                           DISPLAY 'WS-FIRST-READ-COUNT OVERFLOWED'
+                   END-ADD
            END-READ.
       *
        READ-LAST-NAME.
-           READ LAST-NAME
+           READ LAST-NAME NEXT RECORD
+               AT END SET LAST-AT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-LAST-READ-COUNT
+                       ON SIZE ERROR
+                           SET COUNTER-OVERFLOWED TO TRUE
+                           DISPLAY 'WS-LAST-READ-COUNT OVERFLOWED'
+                   END-ADD
            END-READ.
       *
        WRITE-COMBINED.
            MOVE SPACES       TO  FIRST-LAST-REC
+           MOVE FIRST-ID     TO  EMP-ID-OUT
            MOVE FIRST-IN     TO  FIRST-OUT
+           MOVE MIDDLE-IN    TO  MIDDLE-OUT
            MOVE LAST-IN      TO  LAST-OUT
-           WRITE FIRST-LAST-REC.
+           MOVE SUFFIX-IN    TO  SUFFIX-OUT
+           MOVE WS-RUN-DATE  TO  COMBINED-MERGE-DATE
+           PERFORM VALIDATE-NAME-FIELDS
+           IF NAME-FIELDS-VALID
+               PERFORM STANDARDIZE-NAME-CASE
+               PERFORM CHECK-DUPLICATE-NAME
+               IF NOT DUPLICATE-NAME-FOUND
+                   RELEASE SORT-REC FROM FIRST-LAST-REC
+                   ADD 1 TO WS-COMBINED-COUNT
+                       ON SIZE ERROR
+                           SET COUNTER-OVERFLOWED TO TRUE
+                           DISPLAY 'WS-COMBINED-COUNT OVERFLOWED'
+                   END-ADD
+               END-IF
+           ELSE
+               PERFORM WRITE-NAME-EXCEPTION
+           END-IF.
+      *
+      * VALIDATE-NAME-FIELDS applies CB0007's IS ALPHABETIC class test
+      * (via the shared FLDEDIT subroutine) to FIRST-IN/LAST-IN so a
+      * name field containing digits or embedded punctuation never
+      * reaches COMBINED.
+       VALIDATE-NAME-FIELDS.
+           SET NAME-FIELDS-VALID TO TRUE
+           MOVE SPACES       TO WS-FLDEDIT-FIELD
+           MOVE FIRST-OUT    TO WS-FLDEDIT-FIELD(1:10)
+           MOVE 10           TO WS-FLDEDIT-LEN
+           MOVE 'A'          TO WS-FLDEDIT-TYPE
+           CALL 'FLDEDIT' USING WS-FLDEDIT-FIELD WS-FLDEDIT-LEN
+                                 WS-FLDEDIT-TYPE  WS-FLDEDIT-RESULT
+           IF NOT FLDEDIT-IS-VALID
+               SET NAME-FIELDS-VALID TO FALSE
+           END-IF
+           MOVE SPACES       TO WS-FLDEDIT-FIELD
+           MOVE LAST-OUT     TO WS-FLDEDIT-FIELD(1:15)
+           MOVE 15           TO WS-FLDEDIT-LEN
+           CALL 'FLDEDIT' USING WS-FLDEDIT-FIELD WS-FLDEDIT-LEN
+                                 WS-FLDEDIT-TYPE  WS-FLDEDIT-RESULT
+           IF NOT FLDEDIT-IS-VALID
+               SET NAME-FIELDS-VALID TO FALSE
+           END-IF.
+      *
+       WRITE-NAME-EXCEPTION.
+           ADD 1 TO WS-INVALID-NAME-COUNT
+               ON SIZE ERROR
+                   SET COUNTER-OVERFLOWED TO TRUE
+                   DISPLAY 'WS-INVALID-NAME-COUNT OVERFLOWED'
+           END-ADD
+           MOVE SPACES             TO EXC-REC
+           MOVE 'NAMES'            TO EXC-PROGRAM
+           MOVE EMP-ID-OUT         TO EXC-KEY
+           SET EXC-INVALID-NAME-FIELD TO TRUE
+           MOVE 'INVALID NAME FIELD' TO EXC-REASON-TEXT
+           STRING FIRST-OUT DELIMITED BY SIZE
+                  ' '    DELIMITED BY SIZE
+                  LAST-OUT DELIMITED BY SIZE
+                  INTO EXC-INPUT-DATA
+           END-STRING
+           WRITE EXC-REC.
+      *
+       STANDARDIZE-NAME-CASE.
+           MOVE FIRST-OUT  TO WS-CASE-FIELD
+           PERFORM PROPER-CASE-FIELD
+           MOVE WS-CASE-FIELD TO FIRST-OUT
+           MOVE MIDDLE-OUT TO WS-CASE-FIELD
+           PERFORM PROPER-CASE-FIELD
+           MOVE WS-CASE-FIELD TO MIDDLE-OUT
+           MOVE LAST-OUT   TO WS-CASE-FIELD
+           PERFORM PROPER-CASE-FIELD
+           MOVE WS-CASE-FIELD TO LAST-OUT.
+      *
+       PROPER-CASE-FIELD.
+           MOVE FUNCTION LOWER-CASE(WS-CASE-FIELD) TO WS-CASE-FIELD
+           MOVE 'Y' TO WS-CASE-PREV-SPACE
+           PERFORM VARYING WS-CASE-IDX FROM 1 BY 1
+                   UNTIL WS-CASE-IDX > 15
+               IF WS-CASE-FIELD(WS-CASE-IDX:1) = SPACE
+                   MOVE 'Y' TO WS-CASE-PREV-SPACE
+               ELSE
+                   IF WS-CASE-PREV-SPACE = 'Y'
+                       MOVE FUNCTION UPPER-CASE
+                           (WS-CASE-FIELD(WS-CASE-IDX:1))
+                           TO WS-CASE-FIELD(WS-CASE-IDX:1)
+                   END-IF
+                   MOVE 'N' TO WS-CASE-PREV-SPACE
+               END-IF
+           END-PERFORM.
+      *
+       CHECK-DUPLICATE-NAME.
+           SET DUPLICATE-NAME-FOUND TO FALSE
+           PERFORM VARYING WS-DUP-IDX FROM 1 BY 1
+                   UNTIL WS-DUP-IDX > WS-DUP-ENTRY-COUNT
+               IF FIRST-OUT = WS-DUP-FIRST(WS-DUP-IDX)
+                  AND LAST-OUT = WS-DUP-LAST(WS-DUP-IDX)
+                   SET DUPLICATE-NAME-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF DUPLICATE-NAME-FOUND
+               ADD 1 TO WS-DUPLICATE-COUNT
+                   ON SIZE ERROR
+                       SET COUNTER-OVERFLOWED TO TRUE
+                       DISPLAY 'WS-DUPLICATE-COUNT OVERFLOWED'
+               END-ADD
+               MOVE SPACES             TO EXC-REC
+               MOVE 'NAMES'            TO EXC-PROGRAM
+               MOVE EMP-ID-OUT         TO EXC-KEY
+               SET EXC-DUPLICATE-NAME TO TRUE
+               MOVE 'DUPLICATE NAME'   TO EXC-REASON-TEXT
+               STRING FIRST-OUT DELIMITED BY SIZE
+                      ' '    DELIMITED BY SIZE
+                      LAST-OUT DELIMITED BY SIZE
+                      INTO EXC-INPUT-DATA
+               END-STRING
+               WRITE EXC-REC
+           ELSE
+               IF WS-DUP-ENTRY-COUNT < 2000
+                   ADD 1 TO WS-DUP-ENTRY-COUNT
+                   MOVE FIRST-OUT TO WS-DUP-FIRST(WS-DUP-ENTRY-COUNT)
+                   MOVE LAST-OUT  TO WS-DUP-LAST(WS-DUP-ENTRY-COUNT)
+               END-IF
+           END-IF.
+      *
+       WRITE-FIRST-EXCEPTION.
+           ADD 1 TO WS-MISMATCH-COUNT
+               ON SIZE ERROR
+                   SET COUNTER-OVERFLOWED TO TRUE
+                   DISPLAY 'WS-MISMATCH-COUNT OVERFLOWED'
+           END-ADD
+           MOVE SPACES            TO EXC-REC
+           MOVE 'NAMES'           TO EXC-PROGRAM
+           MOVE FIRST-ID          TO EXC-KEY
+           SET EXC-NO-MATCHING-LNAME TO TRUE
+           MOVE 'NO MATCHING LNAME'  TO EXC-REASON-TEXT
+           MOVE FIRST-IN          TO EXC-INPUT-DATA
+           WRITE EXC-REC.
+      *
+       WRITE-LAST-EXCEPTION.
+           ADD 1 TO WS-MISMATCH-COUNT
+               ON SIZE ERROR
+                   SET COUNTER-OVERFLOWED TO TRUE
+                   DISPLAY 'WS-MISMATCH-COUNT OVERFLOWED'
+           END-ADD
+           MOVE SPACES            TO EXC-REC
+           MOVE 'NAMES'           TO EXC-PROGRAM
+           MOVE LAST-ID           TO EXC-KEY
+           SET EXC-NO-MATCHING-FNAME TO TRUE
+           MOVE 'NO MATCHING FNAME'  TO EXC-REASON-TEXT
+           MOVE LAST-IN           TO EXC-INPUT-DATA
+           WRITE EXC-REC.
+      *
+       FLUSH-UNMATCHED-FIRST.
+           PERFORM WRITE-FIRST-EXCEPTION
+           PERFORM READ-FIRST-NAME.
+      *
+       FLUSH-UNMATCHED-LAST.
+           PERFORM WRITE-LAST-EXCEPTION
+           PERFORM READ-LAST-NAME.
+      *
+       WRITE-SORTED-COMBINED.
+           OPEN OUTPUT FIRST-LAST
+           PERFORM RETURN-SORTED-RECORD
+           PERFORM UNTIL WS-COMBINED-EOF = 'Y'
+               WRITE FIRST-LAST-REC
+                   INVALID KEY
+                       PERFORM WRITE-DUPLICATE-EMP-ID-EXCEPTION
+               END-WRITE
+               PERFORM RETURN-SORTED-RECORD
+           END-PERFORM
+           CLOSE FIRST-LAST.
+      *
+      * A duplicate EMP-ID-OUT here means the record was counted into
+      * WS-COMBINED-COUNT when it was matched and released into the
+      * sort, but it did not actually make it into COMBINED - back the
+      * count out and log it to EXCFILE like every other reject path,
+      * so the trailer/summary counts and CTLRPT/DQDASH still reflect
+      * what was really written.
+       WRITE-DUPLICATE-EMP-ID-EXCEPTION.
+           DISPLAY 'DUPLICATE EMP-ID IN COMBINED: ' EMP-ID-OUT
+           SUBTRACT 1 FROM WS-COMBINED-COUNT
+               ON SIZE ERROR
+                   SET COUNTER-OVERFLOWED TO TRUE
+                   DISPLAY 'WS-COMBINED-COUNT UNDERFLOWED'
+           END-SUBTRACT
+           MOVE SPACES              TO EXC-REC
+           MOVE 'NAMES'             TO EXC-PROGRAM
+           MOVE EMP-ID-OUT          TO EXC-KEY
+           SET EXC-DUPLICATE-EMP-ID TO TRUE
+           MOVE 'DUPLICATE EMP-ID'  TO EXC-REASON-TEXT
+           STRING FIRST-OUT DELIMITED BY SIZE
+                  ' '    DELIMITED BY SIZE
+                  LAST-OUT DELIMITED BY SIZE
+                  INTO EXC-INPUT-DATA
+           END-STRING
+           WRITE EXC-REC.
+      *
+       RETURN-SORTED-RECORD.
+           RETURN SORT-WORK INTO FIRST-LAST-REC
+               AT END MOVE 'Y' TO WS-COMBINED-EOF
+           END-RETURN.
+      *
+       WRITE-CHECKPOINT.
+           ADD 1 TO WS-CKPT-SINCE-LAST
+           IF WS-CKPT-SINCE-LAST >= WS-CKPT-INTERVAL
+               MOVE ZEROS TO WS-CKPT-SINCE-LAST
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE SPACES              TO CHECKPOINT-REC
+               MOVE FIRST-ID            TO CKPT-FIRST-ID
+               MOVE LAST-ID             TO CKPT-LAST-ID
+               MOVE WS-FIRST-READ-COUNT TO CKPT-FIRST-READ
+               MOVE WS-LAST-READ-COUNT  TO CKPT-LAST-READ
+               MOVE WS-COMBINED-COUNT   TO CKPT-COMBINED-COUNT
+               MOVE WS-MISMATCH-COUNT   TO CKPT-MISMATCH-COUNT
+               WRITE CHECKPOINT-REC
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      *
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+      *
+       WRITE-TRAILER-RECORD.
+           MOVE SPACES                  TO NAME-CTL-REC
+           MOVE 'TRAILER'                TO CTL-RECORD-TYPE
+           MOVE WS-FIRST-READ-COUNT      TO CTL-FIRST-READ
+           MOVE WS-LAST-READ-COUNT       TO CTL-LAST-READ
+           MOVE WS-COMBINED-COUNT        TO CTL-COMBINED-WRITTEN
+           MOVE WS-MISMATCH-COUNT        TO CTL-MISMATCH-COUNT
+           IF WS-MISMATCH-COUNT > ZEROS OR WS-INVALID-NAME-COUNT > ZEROS
+               SET CTL-OUT-OF-BALANCE TO TRUE
+           ELSE
+               SET CTL-BALANCED TO TRUE
+           END-IF
+           WRITE NAME-CTL-REC.
       *
