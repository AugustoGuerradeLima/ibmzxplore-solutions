@@ -0,0 +1,125 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    NAMEPRT.
+       AUTHOR.        Otto B Named.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIRST-LAST ASSIGN TO COMBINED
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID-OUT.
+           SELECT PRINT-FILE ASSIGN TO PRTFILE.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  FIRST-LAST RECORDING MODE F.
+           COPY FIRSTLST.
+      *
+       FD  PRINT-FILE RECORDING MODE F.
+       01  PRINT-REC          PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01 FLAGS.
+         05 WS-COMBINED-EOF   PIC X VALUE 'N'.
+           88 COMBINED-AT-EOF     VALUE 'Y'.
+       01 WS-COUNTERS.
+         05 WS-LINE-COUNT     PIC 9(3) VALUE 99.
+         05 WS-PAGE-COUNT     PIC 9(5) VALUE ZEROS.
+         05 WS-DETAIL-COUNT   PIC 9(7) VALUE ZEROS.
+       01 WS-MAX-LINES-PER-PAGE PIC 9(3) VALUE 55.
+      *
+       01 HDR-LINE-1.
+           05  FILLER         PIC X(1)  VALUE SPACE.
+           05  FILLER         PIC X(36)
+                               VALUE 'NAMES MERGE - COMBINED NAME LIST'.
+           05  FILLER         PIC X(8)  VALUE 'PAGE '.
+           05  HDR-PAGE-NO    PIC ZZZZ9.
+      *
+       01 HDR-LINE-2.
+           05  FILLER         PIC X(1)  VALUE SPACE.
+           05  FILLER         PIC X(9)  VALUE 'EMP ID'.
+           05  FILLER         PIC X(11) VALUE 'FIRST'.
+           05  FILLER         PIC X(11) VALUE 'MIDDLE'.
+           05  FILLER         PIC X(16) VALUE 'LAST'.
+           05  FILLER         PIC X(6)  VALUE 'SFX'.
+      *
+       01 DETAIL-LINE.
+           05  FILLER         PIC X(1)  VALUE SPACE.
+           05  DTL-ID         PIC X(9).
+           05  FILLER         PIC X(1)  VALUE SPACE.
+           05  DTL-FIRST      PIC X(10).
+           05  FILLER         PIC X(1)  VALUE SPACE.
+           05  DTL-MIDDLE     PIC X(10).
+           05  FILLER         PIC X(1)  VALUE SPACE.
+           05  DTL-LAST       PIC X(15).
+           05  FILLER         PIC X(1)  VALUE SPACE.
+           05  DTL-SUFFIX     PIC X(4).
+      *
+       01 TOTAL-LINE.
+           05  FILLER         PIC X(1)  VALUE SPACE.
+           05  FILLER         PIC X(20) VALUE 'TOTAL NAMES PRINTED '.
+           05  TOT-COUNT      PIC ZZZ,ZZ9.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           OPEN INPUT  FIRST-LAST.
+           OPEN OUTPUT PRINT-FILE.
+      *
+       PRINT-UNTIL-DONE.
+           PERFORM READ-COMBINED
+           PERFORM UNTIL COMBINED-AT-EOF
+               PERFORM PRINT-DETAIL-LINE
+               PERFORM READ-COMBINED
+           END-PERFORM.
+           PERFORM PRINT-TOTAL-LINE.
+      *
+       CLOSE-STOP.
+           CLOSE FIRST-LAST.
+           CLOSE PRINT-FILE.
+           GOBACK.
+      *
+       READ-COMBINED.
+           READ FIRST-LAST
+               AT END SET COMBINED-AT-EOF TO TRUE
+           END-READ.
+      *
+       PRINT-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+               PERFORM PRINT-HEADERS
+           END-IF.
+           MOVE SPACES      TO DETAIL-LINE
+           MOVE EMP-ID-OUT  TO DTL-ID
+           MOVE FIRST-OUT   TO DTL-FIRST
+           MOVE MIDDLE-OUT  TO DTL-MIDDLE
+           MOVE LAST-OUT    TO DTL-LAST
+           MOVE SUFFIX-OUT  TO DTL-SUFFIX
+           WRITE PRINT-REC FROM DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-DETAIL-COUNT.
+      *
+       PRINT-HEADERS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO HDR-PAGE-NO
+           IF WS-PAGE-COUNT > 1
+               WRITE PRINT-REC FROM SPACES AFTER ADVANCING PAGE
+           ELSE
+               WRITE PRINT-REC FROM SPACES
+           END-IF
+           WRITE PRINT-REC FROM HDR-LINE-1
+           WRITE PRINT-REC FROM HDR-LINE-2
+           WRITE PRINT-REC FROM SPACES
+           MOVE 4 TO WS-LINE-COUNT.
+      *
+       PRINT-TOTAL-LINE.
+           MOVE SPACES        TO TOTAL-LINE
+           MOVE WS-DETAIL-COUNT TO TOT-COUNT
+           WRITE PRINT-REC FROM SPACES
+           WRITE PRINT-REC FROM TOTAL-LINE.
+      *
+       END PROGRAM NAMEPRT.
