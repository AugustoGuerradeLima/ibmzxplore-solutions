@@ -0,0 +1,61 @@
+//NAMESJOB JOB (ACCTNO),'NAME MERGE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//*  Runs the NAMES merge (CB0001) so the first/last-name merge is
+//*  scheduled instead of run by hand.  CB0001 detects a prior
+//*  checkpoint (NAMECKPT) on startup, but a restart re-executes the
+//*  full merge from the top against FNAMES/LNAMES rather than
+//*  resuming partway through - COMBINED is always rewritten in
+//*  full, so there is nothing to resume into.  STEP02 only runs
+//*  when STEP01 ends with a non-zero return code, and re-runs
+//*  CB0001 against the same DD set to redo the full merge.
+//*--------------------------------------------------------------
+//STEP01   EXEC PGM=CB0001
+//STEPLIB  DD DSN=PROD.NAMES.LOADLIB,DISP=SHR
+//FNAMES   DD DSN=PROD.NAMES.FNAMES,DISP=SHR
+//LNAMES   DD DSN=PROD.NAMES.LNAMES,DISP=SHR
+//COMBINED DD DSN=PROD.NAMES.COMBINED,DISP=SHR
+//EXCFILE  DD DSN=PROD.NAMES.EXCFILE,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//NAMECTL  DD DSN=PROD.NAMES.NAMECTL,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//SORTWK01 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//NAMECKPT DD DSN=PROD.NAMES.CKPT,DISP=SHR
+//RUNCTL   DD DSN=PROD.SHARED.RUNCTL,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//RUNSEQ   DD DSN=PROD.SHARED.RUNSEQ,DISP=SHR
+//SUMRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//RESTART  IF (STEP01.RC > 0) THEN
+//STEP02   EXEC PGM=CB0001
+//STEPLIB  DD DSN=PROD.NAMES.LOADLIB,DISP=SHR
+//FNAMES   DD DSN=PROD.NAMES.FNAMES,DISP=SHR
+//LNAMES   DD DSN=PROD.NAMES.LNAMES,DISP=SHR
+//COMBINED DD DSN=PROD.NAMES.COMBINED,DISP=SHR
+//EXCFILE  DD DSN=PROD.NAMES.EXCFILE,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//NAMECTL  DD DSN=PROD.NAMES.NAMECTL,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//SORTWK01 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//NAMECKPT DD DSN=PROD.NAMES.CKPT,DISP=SHR
+//RUNCTL   DD DSN=PROD.SHARED.RUNCTL,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//RUNSEQ   DD DSN=PROD.SHARED.RUNSEQ,DISP=SHR
+//SUMRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//         ENDIF
+//*
+//*  PRTSTEP prints COMBINED once the merge has actually succeeded,
+//*  whichever step did it - STEP01 on a clean run, or the RESTART
+//*  block's STEP02 when STEP01 failed partway through and STEP02
+//*  picked the checkpoint back up.  A plain COND testing only
+//*  STEP01 would bypass the print on exactly the day a restart was
+//*  needed, even though STEP02 fully repopulated COMBINED.
+//PRTCHK   IF (STEP01.RC = 0 OR STEP02.RC = 0) THEN
+//PRTSTEP  EXEC PGM=CB0010
+//STEPLIB  DD DSN=PROD.NAMES.LOADLIB,DISP=SHR
+//COMBINED DD DSN=PROD.NAMES.COMBINED,DISP=SHR
+//PRTFILE  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//         ENDIF
