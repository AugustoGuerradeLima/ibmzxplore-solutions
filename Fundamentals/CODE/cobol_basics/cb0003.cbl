@@ -10,17 +10,42 @@
       *=================================================================
       *-----------------------------------------------------------------
        77 WRK-NOME PIC X(20)        VALUE SPACES.
-       77 WRK-DATA PIC 9(8)         VALUE ZEROS.      
+       77 WRK-DATA PIC 9(8)         VALUE ZEROS.
        77 WRK-DATA-JULIANA PIC X(5) VALUE ZEROS.
        77 WRK-DIA          PIC 9(1) VALUE ZEROS.
        77 WRK-HORA         PIC 9(8) VALUE ZEROS.
+      * WRK-HORA-FIM/WRK-ELAPSED demonstrate the shop-wide elapsed-run-
+      * time pattern: capture a start and end HHMMSSss timestamp and
+      * subtract to get how long the job took, for the run-control
+      * header record (see RUNCTL.cpy / RUNCTL-ELAPSED-TIME).  Does not
+      * account for a run crossing midnight.
+       77 WRK-HORA-FIM     PIC 9(8) VALUE ZEROS.
+       77 WRK-ELAPSED      PIC 9(8) VALUE ZEROS.
+      * WS-BUSINESS-DAY-FLAG tells a scheduler whether today is safe for a
+      * weekend-sensitive batch job (the NAMES merge, month-end close,
+      * etc.) to be submitted - built from WRK-DIA (1=MONDAY..7=SUNDAY)
+      * plus a maintained holiday table, same table-lookup shape as
+      * VALIDATE-DATANASC's days-in-month table in CUSTLOAD.
+       01 WS-BUSINESS-DAY-FLAG    PIC X VALUE 'Y'.
+          88 IS-BUSINESS-DAY         VALUE 'Y' FALSE 'N'.
+       01 WS-HOLIDAY-TABLE.
+          05 FILLER PIC 9(8) VALUE 20260101.
+          05 FILLER PIC 9(8) VALUE 20260421.
+          05 FILLER PIC 9(8) VALUE 20260501.
+          05 FILLER PIC 9(8) VALUE 20260907.
+          05 FILLER PIC 9(8) VALUE 20261102.
+          05 FILLER PIC 9(8) VALUE 20261115.
+          05 FILLER PIC 9(8) VALUE 20261225.
+       01 WS-HOLIDAY-TABLE-R REDEFINES WS-HOLIDAY-TABLE.
+          05 WS-HOLIDAY         PIC 9(8) OCCURS 7 TIMES.
+       77 WS-HOLIDAY-SUB         PIC 9(2) VALUE ZEROS.
       *=================================================================
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
        PROCEDURE                   DIVISION.
       *=================================================================
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
            ACCEPT WRK-NOME.
-           ACCEPT WRK-DATA FROM DATE.
+           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
            ACCEPT WRK-DATA-JULIANA FROM DAY.
            ACCEPT WRK-DIA FROM DAY-OF-WEEK.
            ACCEPT WRK-HORA FROM TIME.
@@ -29,7 +54,39 @@
            DISPLAY WRK-DATA-JULIANA.
            DISPLAY WRK-DIA.
            DISPLAY WRK-HORA.
-           
+           PERFORM CHECK-BUSINESS-DAY.
+           PERFORM LOG-ELAPSED-TIME.
+
            STOP RUN.
+      *
+      * LOG-ELAPSED-TIME captures the end-of-job timestamp and computes
+      * how long this job ran, the way every batch job in the shop logs
+      * its elapsed time on the run-control header record.
+       LOG-ELAPSED-TIME.
+           ACCEPT WRK-HORA-FIM FROM TIME
+           SUBTRACT WRK-HORA FROM WRK-HORA-FIM GIVING WRK-ELAPSED
+           DISPLAY 'ELAPSED TIME: ' WRK-ELAPSED.
+      *
+      * CHECK-BUSINESS-DAY sets WS-BUSINESS-DAY-FLAG and RETURN-CODE so a
+      * scheduler can test this job's exit status before letting a
+      * weekend-sensitive batch job proceed.
+       CHECK-BUSINESS-DAY.
+           SET IS-BUSINESS-DAY TO TRUE
+           IF WRK-DIA = 6 OR WRK-DIA = 7
+               SET IS-BUSINESS-DAY TO FALSE
+           END-IF
+           PERFORM VARYING WS-HOLIDAY-SUB FROM 1 BY 1
+                   UNTIL WS-HOLIDAY-SUB > 7
+               IF WRK-DATA = WS-HOLIDAY(WS-HOLIDAY-SUB)
+                   SET IS-BUSINESS-DAY TO FALSE
+               END-IF
+           END-PERFORM
+           IF IS-BUSINESS-DAY
+               DISPLAY 'BUSINESS DAY - OK TO SUBMIT'
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY 'NOT A BUSINESS DAY - HOLD SENSITIVE JOBS'
+               MOVE 4 TO RETURN-CODE
+           END-IF.
        END PROGRAM COBOLBASICS0003.
 
