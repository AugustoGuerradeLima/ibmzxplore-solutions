@@ -1,26 +1,125 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBOLBASICS0005.
-      *================================================================= 
+      *=================================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUMMARY-FILE ASSIGN TO SUMRPT.
+      *-----------------------------------------------------------------
        DATA DIVISION.
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
        FILE SECTION.
-      *----------------------------------------------------------------- 
+       FD  SUMMARY-FILE RECORDING MODE F.
+       01  SUMMARY-REC        PIC X(80).
+      *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
-       77 WRK-ACUMULADOR PIC 9(2) VALUE ZEROS.
+       COPY SUMMRPT.
+       77 WRK-ACUMULADOR PIC 9(2) COMP-3 VALUE ZEROS.
        77 WRK-VALUE      PIC 9(3) VALUE 100.
-      *================================================================= 
+       77 WRK-RUN-DATE   PIC 9(8) VALUE ZEROS.
+      * Named accumulators per transaction code, replacing the single
+      * undifferentiated WRK-ACUMULADOR, so the summary report can break
+      * counts out by category (adds/changes/deletes/rejects) instead
+      * of reporting one combined total.
+       01  WRK-CATEGORY-COUNTS.
+           05  WRK-ADD-COUNT      PIC 9(5) VALUE ZEROS.
+           05  WRK-CHANGE-COUNT   PIC 9(5) VALUE ZEROS.
+           05  WRK-DELETE-COUNT   PIC 9(5) VALUE ZEROS.
+           05  WRK-REJECT-COUNT   PIC 9(5) VALUE ZEROS.
+      *=================================================================
        PROCEDURE DIVISION.
-      *ADD 
-            ADD 1   TO WRK-ACUMULADOR.
+      *ADD
+      * Every accumulation below carries ON SIZE ERROR so a counter
+      * that's too small for the value it's asked to hold is caught
+      * here instead of silently wrapping and corrupting the total
+      * carried into the summary report.
+            ADD 1   TO WRK-ACUMULADOR
+                ON SIZE ERROR
+                    DISPLAY 'WRK-ACUMULADOR OVERFLOWED'
+                    MOVE 8 TO RETURN-CODE
+            END-ADD.
             ADD 1 3 TO WRK-ACUMULADOR
+                ON SIZE ERROR
+                    DISPLAY 'WRK-ACUMULADOR OVERFLOWED'
+                    MOVE 8 TO RETURN-CODE
+            END-ADD
             DISPLAY    WRK-ACUMULADOR.
-            
-            ADD 1 GIVING WRK-ACUMULADOR.
+
+            ADD 1 GIVING WRK-ACUMULADOR
+                ON SIZE ERROR
+                    DISPLAY 'WRK-ACUMULADOR OVERFLOWED'
+                    MOVE 8 TO RETURN-CODE
+            END-ADD.
             DISPLAY    WRK-ACUMULADOR.
-            
+
+      * Named accumulators per transaction code, so the summary report
+      * can break the total out by category instead of reporting one
+      * undifferentiated count.
+            ADD 1 TO WRK-ADD-COUNT
+                ON SIZE ERROR
+                    DISPLAY 'WRK-ADD-COUNT OVERFLOWED'
+                    MOVE 8 TO RETURN-CODE
+            END-ADD.
+            ADD 1 TO WRK-CHANGE-COUNT
+                ON SIZE ERROR
+                    DISPLAY 'WRK-CHANGE-COUNT OVERFLOWED'
+                    MOVE 8 TO RETURN-CODE
+            END-ADD.
+            ADD 1 TO WRK-DELETE-COUNT
+                ON SIZE ERROR
+                    DISPLAY 'WRK-DELETE-COUNT OVERFLOWED'
+                    MOVE 8 TO RETURN-CODE
+            END-ADD.
+            ADD 1 TO WRK-REJECT-COUNT
+                ON SIZE ERROR
+                    DISPLAY 'WRK-REJECT-COUNT OVERFLOWED'
+                    MOVE 8 TO RETURN-CODE
+            END-ADD.
+
       *COMPUTE
-            COMPUTE WRK-VALUE = WRK-VALUE/2.
+      * Shop-standard rounding rule: every money-bearing DIVIDE, MULTIPLY,
+      * or COMPUTE carries the ROUNDED clause (COBOL's default nearest-
+      * value, round-half-up mode) instead of truncating, so two programs
+      * never round the same calculation two different ways.
+            COMPUTE WRK-VALUE ROUNDED = WRK-VALUE / 2.
             DISPLAY WRK-VALUE.
-       
+
+            PERFORM WRITE-SUMMARY-REPORT.
+
             STOP RUN.
+      *
+      * WRITE-SUMMARY-REPORT turns the WRK-ACUMULADOR running total into
+      * a real end-of-job summary report - headers plus one detail line
+      * with the accumulated record count and a grand total - using the
+      * same shared SUMMRPT layout every batch job in the shop prints at
+      * CLOSE-STOP, instead of the ad hoc DISPLAY above.
+       WRITE-SUMMARY-REPORT.
+           ACCEPT WRK-RUN-DATE FROM DATE YYYYMMDD
+           OPEN OUTPUT SUMMARY-FILE
+           WRITE SUMMARY-REC FROM SUMM-HDR-LINE-1
+           WRITE SUMMARY-REC FROM SPACES
+           WRITE SUMMARY-REC FROM SUMM-HDR-LINE-2
+           MOVE SPACES            TO SUMM-DETAIL-LINE
+           MOVE 'CB0005'          TO SUMM-JOB-NAME
+           MOVE WRK-RUN-DATE      TO SUMM-RUN-DATE
+           MOVE WRK-ACUMULADOR    TO SUMM-RECORD-COUNT
+           MOVE WRK-ACUMULADOR    TO SUMM-GRAND-TOTAL
+           WRITE SUMMARY-REC FROM SUMM-DETAIL-LINE
+           MOVE SPACES              TO SUMM-CATEGORY-LINE
+           MOVE 'ADDS'              TO SUMM-CATEGORY-NAME
+           MOVE WRK-ADD-COUNT       TO SUMM-CATEGORY-COUNT
+           WRITE SUMMARY-REC FROM SUMM-CATEGORY-LINE
+           MOVE SPACES              TO SUMM-CATEGORY-LINE
+           MOVE 'CHANGES'           TO SUMM-CATEGORY-NAME
+           MOVE WRK-CHANGE-COUNT    TO SUMM-CATEGORY-COUNT
+           WRITE SUMMARY-REC FROM SUMM-CATEGORY-LINE
+           MOVE SPACES              TO SUMM-CATEGORY-LINE
+           MOVE 'DELETES'           TO SUMM-CATEGORY-NAME
+           MOVE WRK-DELETE-COUNT    TO SUMM-CATEGORY-COUNT
+           WRITE SUMMARY-REC FROM SUMM-CATEGORY-LINE
+           MOVE SPACES              TO SUMM-CATEGORY-LINE
+           MOVE 'REJECTS'           TO SUMM-CATEGORY-NAME
+           MOVE WRK-REJECT-COUNT    TO SUMM-CATEGORY-COUNT
+           WRITE SUMMARY-REC FROM SUMM-CATEGORY-LINE
+           CLOSE SUMMARY-FILE.
        END PROGRAM COBOLBASICS0005.
