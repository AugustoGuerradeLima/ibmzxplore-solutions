@@ -4,10 +4,20 @@
        DATA                        DIVISION.
        FILE                SECTION.
        WORKING-STORAGE     SECTION.
-       77 SALDO     PIC 9(10) VALUE ZEROS.
+      * SALDO and VALOR are packed decimal (COMP-3) - the high-volume
+      * balance and posting-amount fields that motivate every account's
+      * interest and balance arithmetic in this shop.
+       77 SALDO     PIC 9(10) COMP-3 VALUE ZEROS.
        77 RESULTADO PIC 9(10) VALUE ZEROS.
-       77 VALOR     PIC 9(10) VALUE 60.
+       77 VALOR     PIC 9(10) COMP-3 VALUE 60.
        77 RESTO     PIC 9(10) VALUE ZEROS.
+      * Interest-rate table keyed by account tier, shared with the
+      * nightly interest accrual batch job (see copybooks/RATETBL.cpy)
+      * so a rate change is a data change here instead of a change to
+      * the DIVIDE/MULTIPLY logic below.
+       COPY RATETBL.
+       77 WS-ACCOUNT-TIER           PIC 9      VALUE 1.
+       77 WS-INTEREST-RATE          PIC 9V9(4) VALUE ZEROS.
       *----------------------------------------------------------------- 
        PROCEDURE               DIVISION.
       *    MOVE 100    TO SALDO 
@@ -21,15 +31,34 @@
       *      DIVIDE 2 INTO VALOR GIVING RESULTADO.     
       *      DISPLAY RESULTADO " " VALOR.//30    60
               
-             DIVIDE VALOR BY 2 GIVING RESULTADO
-             REMAINDER RESTO.
+      * Shop-standard rounding rule: every money-bearing DIVIDE or
+      * MULTIPLY carries the ROUNDED clause (COBOL's default nearest-
+      * value, round-half-up mode) instead of truncating, so two
+      * programs never round the same balance calculation two
+      * different ways (see COBOLBASICS0005's COMPUTE for the same rule).
+      * Every DIVIDE in the shop's balance and interest programs also
+      * carries ON SIZE ERROR (which covers a zero divisor) so a bad
+      * account is flagged instead of abending the batch run - a real
+      * batch job would route the account to an exception report here
+      * the way INTACCR does for an out-of-range tier.
+             DIVIDE VALOR BY 2 GIVING RESULTADO ROUNDED
+             REMAINDER RESTO
+                 ON SIZE ERROR
+                     DISPLAY 'DIVIDE BY ZERO OR OVERFLOW ON VALOR'
+                     MOVE 8 TO RETURN-CODE
+             END-DIVIDE.
              DISPLAY VALOR.
              DISPLAY RESULTADO.
              DISPLAY RESTO.
-             
-             MULTIPLY 2 BY VALOR GIVING RESULTADO.
+
+      * Interest applied to VALOR now comes from WS-RATE-TABLE, looked
+      * up by WS-ACCOUNT-TIER, instead of the literal 2 - a rate change
+      * is a change to the table's VALUE clauses, not to this MULTIPLY.
+             MOVE WS-TIER-RATE(WS-ACCOUNT-TIER) TO WS-INTEREST-RATE.
+             MULTIPLY WS-INTEREST-RATE BY VALOR GIVING RESULTADO
+                     ROUNDED.
              DISPLAY VALOR.
              DISPLAY RESULTADO.
-           
+
            STOP RUN.
        END PROGRAM COBOLBASICS0006.
