@@ -12,15 +12,15 @@
            
            IF VALOR1 IS NUMERIC
               DISPLAY VALOR1
-           END IF.
-           
+           END-IF.
+
            IF VALOR2 IS NOT NUMERIC
                DISPLAY VALOR2
-           END IF.
-               
+           END-IF.
+
            IF VALOR2 IS ALPHABETIC
-               DISPLAY VALOR2.
-           END IF.
+               DISPLAY VALOR2
+           END-IF.
       *O CONTEUDO E AVALIADO NAO O TIPO     
            STOP RUN.
        END PROGRAM CB0007.
