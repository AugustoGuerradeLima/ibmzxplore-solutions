@@ -0,0 +1,220 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    BALCHECK.
+       AUTHOR.        Otto B Named.
+      *-----------------------------------------------------------------
+      *  BALCHECK scans the account balance file for negative SALDO
+      *  values, generalizing the IS NEGATIVE/IS POSITIVE/IS ZEROS sign
+      *  tests from CB0008 into a real balance-integrity check.  Any
+      *  account with a negative balance that shouldn't exist is
+      *  written to a daily exception report ahead of month-end close.
+      *-----------------------------------------------------------------
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALDO-FILE  ASSIGN TO SALDOFIL.
+           SELECT EXCEPT-FILE ASSIGN TO EXCFILE.
+           SELECT RUN-CTL-FILE ASSIGN TO RUNCTL.
+           SELECT RUN-SEQ-FILE ASSIGN TO RUNSEQ
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SEQ-JOB-NAME
+               FILE STATUS IS WS-RUNSEQ-STATUS.
+           SELECT DAILY-CTL-FILE ASSIGN TO DAILYCTL.
+           SELECT SUMMARY-FILE ASSIGN TO SUMRPT.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  SALDO-FILE RECORDING MODE F.
+           COPY SALDOREC.
+      *
+       FD  EXCEPT-FILE RECORDING MODE F.
+           COPY EXCREC.
+      *
+       FD  RUN-CTL-FILE RECORDING MODE F.
+           COPY RUNCTL.
+      *
+       FD  RUN-SEQ-FILE RECORDING MODE F.
+           COPY RUNSEQ.
+      *
+       FD  DAILY-CTL-FILE RECORDING MODE F.
+           COPY CTLTRAIL.
+      *
+       FD  SUMMARY-FILE RECORDING MODE F.
+       01  SUMMARY-REC        PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+       COPY SUMMRPT.
+       01  FLAGS.
+           05  WS-SALDO-EOF       PIC X VALUE 'N'.
+               88  SALDO-AT-EOF       VALUE 'Y'.
+           05  WS-COUNTER-OVERFLOW PIC X VALUE 'N'.
+               88  COUNTER-OVERFLOWED  VALUE 'Y' FALSE 'N'.
+       01  WS-RUN-DATE            PIC 9(8).
+       01  WS-COUNTERS.
+           05  WS-READ-COUNT        PIC 9(7) VALUE ZEROS.
+           05  WS-NEGATIVE-COUNT    PIC 9(7) VALUE ZEROS.
+       01  WS-CONTA-KEY            PIC X(11).
+       01  WS-SALDO-ED              PIC -(9)9.99.
+      * Run-control header work area (shared shop-wide pattern).
+       01  WS-RUNSEQ-STATUS         PIC XX.
+       01  WS-RUN-TIME              PIC 9(8).
+       01  WS-RUN-NUMBER            PIC 9(7).
+       01  WS-RUN-END-TIME          PIC 9(8).
+       01  WS-ELAPSED-TIME          PIC 9(8).
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+      * MAIN-LOGIC is the program's only entry point, PERFORMing each
+      * step in order so no paragraph runs by falling through into the
+      * next one physically.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+           PERFORM SCAN-UNTIL-DONE
+           PERFORM CLOSE-STOP.
+      *
+       OPEN-FILES.
+           OPEN INPUT  SALDO-FILE.
+           OPEN OUTPUT EXCEPT-FILE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM START-RUN-CONTROL.
+      *
+      * START-RUN-CONTROL captures this run's start timestamp and looks
+      * up its next sequential run number in RUNSEQ.  The header record
+      * itself is written by FINISH-RUN-CONTROL at CLOSE-STOP once the
+      * elapsed run time is known, since RUNCTL is append-only.
+       START-RUN-CONTROL.
+           MOVE SPACES TO SEQ-JOB-NAME
+           MOVE 'BALCHECK' TO SEQ-JOB-NAME
+           OPEN I-O RUN-SEQ-FILE
+           IF WS-RUNSEQ-STATUS = '35'
+               OPEN OUTPUT RUN-SEQ-FILE
+               CLOSE RUN-SEQ-FILE
+               OPEN I-O RUN-SEQ-FILE
+           END-IF
+           READ RUN-SEQ-FILE
+               INVALID KEY
+                   MOVE ZEROS TO SEQ-LAST-NUMBER
+           END-READ
+           ADD 1 TO SEQ-LAST-NUMBER
+           REWRITE RUN-SEQ-REC
+               INVALID KEY
+                   WRITE RUN-SEQ-REC
+           END-REWRITE
+           CLOSE RUN-SEQ-FILE
+           MOVE SEQ-LAST-NUMBER TO WS-RUN-NUMBER
+           ACCEPT WS-RUN-TIME FROM TIME.
+      *
+      * FINISH-RUN-CONTROL captures the end timestamp, computes the
+      * elapsed run time (does not account for a run crossing midnight),
+      * and appends the header record to RUNCTL.
+       FINISH-RUN-CONTROL.
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           SUBTRACT WS-RUN-TIME FROM WS-RUN-END-TIME
+               GIVING WS-ELAPSED-TIME
+           OPEN EXTEND RUN-CTL-FILE
+           MOVE SPACES          TO RUN-CTL-REC
+           MOVE 'BALCHECK'      TO RUNCTL-JOB-NAME
+           MOVE WS-RUN-DATE     TO RUNCTL-RUN-DATE
+           MOVE WS-RUN-TIME     TO RUNCTL-RUN-TIME
+           MOVE WS-RUN-NUMBER   TO RUNCTL-RUN-NUMBER
+           MOVE WS-ELAPSED-TIME TO RUNCTL-ELAPSED-TIME
+           WRITE RUN-CTL-REC
+           CLOSE RUN-CTL-FILE.
+      *
+       SCAN-UNTIL-DONE.
+           PERFORM READ-SALDO
+           PERFORM UNTIL SALDO-AT-EOF OR COUNTER-OVERFLOWED
+               PERFORM CHECK-SALDO
+               PERFORM READ-SALDO
+           END-PERFORM.
+      *
+       CLOSE-STOP.
+           PERFORM FINISH-RUN-CONTROL
+           PERFORM WRITE-DAILY-TRAILER
+           PERFORM WRITE-SUMMARY-REPORT
+           CLOSE SALDO-FILE.
+           CLOSE EXCEPT-FILE.
+           DISPLAY 'BALCHECK READ ' WS-READ-COUNT
+                   ' NEGATIVE ' WS-NEGATIVE-COUNT.
+           IF COUNTER-OVERFLOWED
+               DISPLAY 'BALCHECK ABORTED - COUNTER OVERFLOWED'
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-NEGATIVE-COUNT > ZEROS
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+           GOBACK.
+      *
+      * WRITE-DAILY-TRAILER appends this run's control totals to the
+      * shop-wide DAILYCTL file so the multi-file total comparison
+      * report (CTLRPT) can show every batch job's counts side by side.
+      * BALCHECK is a scan, not a load, so every record read is always
+      * accounted for (either fine or flagged negative) - it never
+      * drops a record - so its trailer is always balanced.
+       WRITE-DAILY-TRAILER.
+           OPEN EXTEND DAILY-CTL-FILE
+           MOVE SPACES           TO CTL-TRAILER-REC
+           MOVE 'BALCHECK'       TO CTLT-JOB-NAME
+           MOVE WS-RUN-DATE      TO CTLT-RUN-DATE
+           MOVE WS-READ-COUNT    TO CTLT-READ-COUNT
+           MOVE WS-READ-COUNT    TO CTLT-OUTPUT-COUNT
+           MOVE WS-NEGATIVE-COUNT TO CTLT-REJECT-COUNT
+           SET CTLT-BALANCED     TO TRUE
+           WRITE CTL-TRAILER-REC
+           CLOSE DAILY-CTL-FILE.
+      *
+      * WRITE-SUMMARY-REPORT prints this run's end-of-job summary -
+      * headers plus one detail line with the record count and grand
+      * total - instead of the ad hoc DISPLAY statements each batch job
+      * used to invent for itself.
+       WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT SUMMARY-FILE
+           WRITE SUMMARY-REC FROM SUMM-HDR-LINE-1
+           WRITE SUMMARY-REC FROM SPACES
+           WRITE SUMMARY-REC FROM SUMM-HDR-LINE-2
+           MOVE SPACES              TO SUMM-DETAIL-LINE
+           MOVE 'BALCHECK'          TO SUMM-JOB-NAME
+           MOVE WS-RUN-DATE         TO SUMM-RUN-DATE
+           MOVE WS-READ-COUNT       TO SUMM-RECORD-COUNT
+           MOVE WS-NEGATIVE-COUNT   TO SUMM-GRAND-TOTAL
+           WRITE SUMMARY-REC FROM SUMM-DETAIL-LINE
+           CLOSE SUMMARY-FILE.
+      *
+       READ-SALDO.
+           READ SALDO-FILE
+               AT END SET SALDO-AT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-READ-COUNT
+                       ON SIZE ERROR
+                           SET COUNTER-OVERFLOWED TO TRUE
+                           DISPLAY 'WS-READ-COUNT OVERFLOWED'
+                   END-ADD
+           END-READ.
+      *
+       CHECK-SALDO.
+           IF SALDO IS NEGATIVE
+               ADD 1 TO WS-NEGATIVE-COUNT
+                   ON SIZE ERROR
+                       SET COUNTER-OVERFLOWED TO TRUE
+                       DISPLAY 'WS-NEGATIVE-COUNT OVERFLOWED'
+               END-ADD
+               MOVE CONTA-NUM           TO WS-CONTA-KEY
+               MOVE SALDO               TO WS-SALDO-ED
+               MOVE SPACES              TO EXC-REC
+               MOVE 'BALCHECK'          TO EXC-PROGRAM
+               MOVE WS-CONTA-KEY        TO EXC-KEY
+               SET EXC-NEGATIVE-BALANCE TO TRUE
+               MOVE 'NEGATIVE BALANCE'  TO EXC-REASON-TEXT
+               MOVE WS-SALDO-ED         TO EXC-INPUT-DATA
+               WRITE EXC-REC
+           END-IF.
+      *
+       END PROGRAM BALCHECK.
