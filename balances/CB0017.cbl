@@ -0,0 +1,274 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    INTACCR.
+       AUTHOR.        Otto B Named.
+      *-----------------------------------------------------------------
+      *  INTACCR is the nightly interest accrual job: it scans the full
+      *  account balance file, looks up each account's rate from the
+      *  shop's tiered rate table (see COBOLBASICS0006's demo of the
+      *  same table), and writes a posting register showing what
+      *  interest was accrued per account.  It does not update SALDO
+      *  itself - CUSTMAINT-style posting of the register into the
+      *  balance file is a separate step - this job only computes and
+      *  reports what each account is owed.
+      *-----------------------------------------------------------------
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALDO-FILE   ASSIGN TO SALDOFIL.
+           SELECT POSTING-FILE ASSIGN TO POSTREG.
+           SELECT EXCEPT-FILE  ASSIGN TO EXCFILE.
+           SELECT RUN-CTL-FILE ASSIGN TO RUNCTL.
+           SELECT RUN-SEQ-FILE ASSIGN TO RUNSEQ
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SEQ-JOB-NAME
+               FILE STATUS IS WS-RUNSEQ-STATUS.
+           SELECT DAILY-CTL-FILE ASSIGN TO DAILYCTL.
+           SELECT SUMMARY-FILE ASSIGN TO SUMRPT.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  SALDO-FILE RECORDING MODE F.
+           COPY SALDOREC.
+      *
+       FD  POSTING-FILE RECORDING MODE F.
+       01  POSTING-REC              PIC X(80).
+      *
+       FD  EXCEPT-FILE RECORDING MODE F.
+           COPY EXCREC.
+      *
+       FD  RUN-CTL-FILE RECORDING MODE F.
+           COPY RUNCTL.
+      *
+       FD  RUN-SEQ-FILE RECORDING MODE F.
+           COPY RUNSEQ.
+      *
+       FD  DAILY-CTL-FILE RECORDING MODE F.
+           COPY CTLTRAIL.
+      *
+       FD  SUMMARY-FILE RECORDING MODE F.
+       01  SUMMARY-REC        PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+       COPY SUMMRPT.
+       COPY RATETBL.
+       01  FLAGS.
+           05  WS-SALDO-EOF        PIC X VALUE 'N'.
+               88  SALDO-AT-EOF        VALUE 'Y'.
+           05  WS-COUNTER-OVERFLOW PIC X VALUE 'N'.
+               88  COUNTER-OVERFLOWED  VALUE 'Y' FALSE 'N'.
+       01  WS-RUN-DATE             PIC 9(8).
+       01  WS-COUNTERS.
+           05  WS-READ-COUNT         PIC 9(7) VALUE ZEROS.
+           05  WS-POSTED-COUNT       PIC 9(7) VALUE ZEROS.
+           05  WS-REJECT-COUNT       PIC 9(7) VALUE ZEROS.
+       01  WS-CONTA-KEY             PIC X(11).
+       01  WS-INTEREST-RATE         PIC 9V9(4) VALUE ZEROS.
+       01  WS-INTEREST-AMOUNT       PIC S9(9)V99 VALUE ZEROS.
+       01  WS-NEW-BALANCE           PIC S9(9)V99 VALUE ZEROS.
+       01  WS-CONTA-ED              PIC Z(9)9.
+       01  WS-SALDO-ED              PIC -(9)9.99.
+       01  WS-RATE-ED               PIC 9.9(4).
+       01  WS-INTEREST-ED           PIC -(9)9.99.
+       01  WS-NEW-BALANCE-ED        PIC -(9)9.99.
+      * Run-control header work area (shared shop-wide pattern).
+       01  WS-RUNSEQ-STATUS         PIC XX.
+       01  WS-RUN-TIME              PIC 9(8).
+       01  WS-RUN-NUMBER            PIC 9(7).
+       01  WS-RUN-END-TIME          PIC 9(8).
+       01  WS-ELAPSED-TIME          PIC 9(8).
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+      * MAIN-LOGIC is the program's only entry point, PERFORMing each
+      * step in order so no paragraph runs by falling through into the
+      * next one physically.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+           PERFORM ACCRUE-UNTIL-DONE
+           PERFORM CLOSE-STOP.
+      *
+       OPEN-FILES.
+           OPEN INPUT  SALDO-FILE.
+           OPEN OUTPUT POSTING-FILE.
+           OPEN OUTPUT EXCEPT-FILE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM START-RUN-CONTROL.
+      *
+      * START-RUN-CONTROL captures this run's start timestamp and looks
+      * up its next sequential run number in RUNSEQ.  The header record
+      * itself is written by FINISH-RUN-CONTROL at CLOSE-STOP once the
+      * elapsed run time is known, since RUNCTL is append-only.
+       START-RUN-CONTROL.
+           MOVE SPACES TO SEQ-JOB-NAME
+           MOVE 'INTACCR' TO SEQ-JOB-NAME
+           OPEN I-O RUN-SEQ-FILE
+           IF WS-RUNSEQ-STATUS = '35'
+               OPEN OUTPUT RUN-SEQ-FILE
+               CLOSE RUN-SEQ-FILE
+               OPEN I-O RUN-SEQ-FILE
+           END-IF
+           READ RUN-SEQ-FILE
+               INVALID KEY
+                   MOVE ZEROS TO SEQ-LAST-NUMBER
+           END-READ
+           ADD 1 TO SEQ-LAST-NUMBER
+           REWRITE RUN-SEQ-REC
+               INVALID KEY
+                   WRITE RUN-SEQ-REC
+           END-REWRITE
+           CLOSE RUN-SEQ-FILE
+           MOVE SEQ-LAST-NUMBER TO WS-RUN-NUMBER
+           ACCEPT WS-RUN-TIME FROM TIME.
+      *
+      * FINISH-RUN-CONTROL captures the end timestamp, computes the
+      * elapsed run time (does not account for a run crossing midnight),
+      * and appends the header record to RUNCTL.
+       FINISH-RUN-CONTROL.
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           SUBTRACT WS-RUN-TIME FROM WS-RUN-END-TIME
+               GIVING WS-ELAPSED-TIME
+           OPEN EXTEND RUN-CTL-FILE
+           MOVE SPACES          TO RUN-CTL-REC
+           MOVE 'INTACCR'       TO RUNCTL-JOB-NAME
+           MOVE WS-RUN-DATE     TO RUNCTL-RUN-DATE
+           MOVE WS-RUN-TIME     TO RUNCTL-RUN-TIME
+           MOVE WS-RUN-NUMBER   TO RUNCTL-RUN-NUMBER
+           MOVE WS-ELAPSED-TIME TO RUNCTL-ELAPSED-TIME
+           WRITE RUN-CTL-REC
+           CLOSE RUN-CTL-FILE.
+      *
+       ACCRUE-UNTIL-DONE.
+           PERFORM READ-SALDO
+           PERFORM UNTIL SALDO-AT-EOF OR COUNTER-OVERFLOWED
+               PERFORM ACCRUE-ONE-ACCOUNT
+               PERFORM READ-SALDO
+           END-PERFORM.
+      *
+       CLOSE-STOP.
+           PERFORM FINISH-RUN-CONTROL
+           PERFORM WRITE-DAILY-TRAILER
+           PERFORM WRITE-SUMMARY-REPORT
+           CLOSE SALDO-FILE.
+           CLOSE POSTING-FILE.
+           CLOSE EXCEPT-FILE.
+           DISPLAY 'INTACCR READ ' WS-READ-COUNT
+                   ' POSTED ' WS-POSTED-COUNT
+                   ' REJECTED ' WS-REJECT-COUNT.
+           IF COUNTER-OVERFLOWED
+               DISPLAY 'INTACCR ABORTED - COUNTER OVERFLOWED'
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-REJECT-COUNT > ZEROS
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+           GOBACK.
+      *
+      * WRITE-DAILY-TRAILER appends this run's control totals to the
+      * shop-wide DAILYCTL file so the multi-file total comparison
+      * report (CTLRPT) can show every batch job's counts side by side.
+      * INTACCR is a scan, not a load, so every record read is always
+      * accounted for (either posted or rejected) - its trailer is
+      * always balanced.
+       WRITE-DAILY-TRAILER.
+           OPEN EXTEND DAILY-CTL-FILE
+           MOVE SPACES            TO CTL-TRAILER-REC
+           MOVE 'INTACCR'         TO CTLT-JOB-NAME
+           MOVE WS-RUN-DATE       TO CTLT-RUN-DATE
+           MOVE WS-READ-COUNT     TO CTLT-READ-COUNT
+           MOVE WS-POSTED-COUNT   TO CTLT-OUTPUT-COUNT
+           MOVE WS-REJECT-COUNT   TO CTLT-REJECT-COUNT
+           SET CTLT-BALANCED      TO TRUE
+           WRITE CTL-TRAILER-REC
+           CLOSE DAILY-CTL-FILE.
+      *
+      * WRITE-SUMMARY-REPORT prints this run's end-of-job summary -
+      * headers plus one detail line with the record count and grand
+      * total - instead of an ad hoc DISPLAY.
+       WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT SUMMARY-FILE
+           WRITE SUMMARY-REC FROM SUMM-HDR-LINE-1
+           WRITE SUMMARY-REC FROM SPACES
+           WRITE SUMMARY-REC FROM SUMM-HDR-LINE-2
+           MOVE SPACES              TO SUMM-DETAIL-LINE
+           MOVE 'INTACCR'           TO SUMM-JOB-NAME
+           MOVE WS-RUN-DATE         TO SUMM-RUN-DATE
+           MOVE WS-READ-COUNT       TO SUMM-RECORD-COUNT
+           MOVE WS-POSTED-COUNT     TO SUMM-GRAND-TOTAL
+           WRITE SUMMARY-REC FROM SUMM-DETAIL-LINE
+           CLOSE SUMMARY-FILE.
+      *
+       READ-SALDO.
+           READ SALDO-FILE
+               AT END SET SALDO-AT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-READ-COUNT
+                       ON SIZE ERROR
+                           SET COUNTER-OVERFLOWED TO TRUE
+                           DISPLAY 'WS-READ-COUNT OVERFLOWED'
+                   END-ADD
+           END-READ.
+      *
+      * ACCRUE-ONE-ACCOUNT looks the rate up from WS-RATE-TABLE by the
+      * account's own ACCT-TIER (defaulting out-of-range tiers to an
+      * exception instead of an out-of-bounds table reference), applies
+      * it to SALDO with the shop-standard ROUNDED rule, and writes one
+      * posting-register line per account.
+       ACCRUE-ONE-ACCOUNT.
+           IF ACCT-TIER < 1 OR ACCT-TIER > 3
+               ADD 1 TO WS-REJECT-COUNT
+                   ON SIZE ERROR
+                       SET COUNTER-OVERFLOWED TO TRUE
+                       DISPLAY 'WS-REJECT-COUNT OVERFLOWED'
+               END-ADD
+               MOVE CONTA-NUM           TO WS-CONTA-KEY
+               MOVE SALDO               TO WS-SALDO-ED
+               MOVE SPACES              TO EXC-REC
+               MOVE 'INTACCR'           TO EXC-PROGRAM
+               MOVE WS-CONTA-KEY        TO EXC-KEY
+               SET EXC-INVALID-ACCT-TIER TO TRUE
+               MOVE 'INVALID ACCT TIER' TO EXC-REASON-TEXT
+               MOVE WS-SALDO-ED         TO EXC-INPUT-DATA
+               WRITE EXC-REC
+           ELSE
+               MOVE WS-TIER-RATE(ACCT-TIER) TO WS-INTEREST-RATE
+               COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                   SALDO * WS-INTEREST-RATE
+               COMPUTE WS-NEW-BALANCE = SALDO + WS-INTEREST-AMOUNT
+               ADD 1 TO WS-POSTED-COUNT
+                   ON SIZE ERROR
+                       SET COUNTER-OVERFLOWED TO TRUE
+                       DISPLAY 'WS-POSTED-COUNT OVERFLOWED'
+               END-ADD
+               PERFORM WRITE-POSTING-LINE
+           END-IF.
+      *
+       WRITE-POSTING-LINE.
+           MOVE CONTA-NUM         TO WS-CONTA-ED
+           MOVE SALDO             TO WS-SALDO-ED
+           MOVE WS-INTEREST-RATE  TO WS-RATE-ED
+           MOVE WS-INTEREST-AMOUNT TO WS-INTEREST-ED
+           MOVE WS-NEW-BALANCE    TO WS-NEW-BALANCE-ED
+           MOVE SPACES            TO POSTING-REC
+           STRING WS-CONTA-ED     DELIMITED BY SIZE
+                  ' BAL '         DELIMITED BY SIZE
+                  WS-SALDO-ED     DELIMITED BY SIZE
+                  ' RATE '        DELIMITED BY SIZE
+                  WS-RATE-ED      DELIMITED BY SIZE
+                  ' INTEREST '    DELIMITED BY SIZE
+                  WS-INTEREST-ED  DELIMITED BY SIZE
+                  ' NEW BAL '     DELIMITED BY SIZE
+                  WS-NEW-BALANCE-ED DELIMITED BY SIZE
+                  INTO POSTING-REC
+           END-STRING
+           WRITE POSTING-REC.
+      *
+       END PROGRAM INTACCR.
