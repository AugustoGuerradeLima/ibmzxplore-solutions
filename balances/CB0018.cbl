@@ -0,0 +1,54 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    LOANCALC.
+       AUTHOR.        Otto B Named.
+      *-----------------------------------------------------------------
+      *  LOANCALC is a loan payment what-if calculator built on the same
+      *  DIVIDE...GIVING...REMAINDER shape as COBOLBASICS0006's demo -
+      *  branch staff key in a loan amount and a term in months and get
+      *  back the computed payment and the leftover remainder, without
+      *  waiting on a batch cycle.
+      *-----------------------------------------------------------------
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+      *-------------
+       DATA DIVISION.
+      *-------------
+       WORKING-STORAGE SECTION.
+       77  WS-LOAN-AMOUNT     PIC 9(9)V99 VALUE ZEROS.
+       77  WS-LOAN-TERM       PIC 9(3)    VALUE ZEROS.
+       77  WS-PAYMENT         PIC 9(9)V99 VALUE ZEROS.
+       77  WS-REMAINDER       PIC 9(9)V99 VALUE ZEROS.
+       77  WS-BAD-TERM-FLAG   PIC X       VALUE 'N'.
+           88  TERM-IS-INVALID     VALUE 'Y'.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       CALCULATE-PAYMENT.
+           DISPLAY 'LOAN PAYMENT WHAT-IF CALCULATOR'.
+           DISPLAY 'ENTER LOAN AMOUNT (9(9)V99): '.
+           ACCEPT WS-LOAN-AMOUNT.
+           DISPLAY 'ENTER TERM IN MONTHS: '.
+           ACCEPT WS-LOAN-TERM.
+      *
+      * Shop-standard rounding rule: every money-bearing DIVIDE or
+      * MULTIPLY carries the ROUNDED clause (COBOL's default nearest-
+      * value, round-half-up mode) instead of truncating.  ON SIZE
+      * ERROR also covers a zero term instead of abending the run.
+           DIVIDE WS-LOAN-AMOUNT BY WS-LOAN-TERM
+               GIVING WS-PAYMENT ROUNDED
+               REMAINDER WS-REMAINDER
+               ON SIZE ERROR
+                   SET TERM-IS-INVALID TO TRUE
+                   DISPLAY 'TERM MUST BE GREATER THAN ZERO'
+                   MOVE 4 TO RETURN-CODE
+           END-DIVIDE.
+           IF NOT TERM-IS-INVALID
+               DISPLAY 'MONTHLY PAYMENT: ' WS-PAYMENT
+               DISPLAY 'REMAINDER: '       WS-REMAINDER
+           END-IF.
+           STOP RUN.
+      *
+       END PROGRAM LOANCALC.
