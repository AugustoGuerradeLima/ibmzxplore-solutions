@@ -0,0 +1,310 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    DRCRBAL.
+       AUTHOR.        Otto B Named.
+      *-----------------------------------------------------------------
+      *  DRCRBAL is the debit/credit balancing report: for every
+      *  account it accumulates the day's posted debits and credits
+      *  (from DRCRFILE, the same shape as CTLRECON's control totals),
+      *  works out what the ending balance should be, and confirms it
+      *  ties out to the account's recorded SALDO.  Any variance is
+      *  posted to a suspense account instead of being left to
+      *  disappear.  Merge-by-key shape follows CTLRECON.
+      *-----------------------------------------------------------------
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DRCR-FILE     ASSIGN TO DRCRFILE.
+           SELECT SALDO-FILE    ASSIGN TO SALDOFIL.
+           SELECT SUSPENSE-FILE ASSIGN TO SUSPFILE.
+           SELECT REPORT-FILE   ASSIGN TO DRCRRPT.
+           SELECT RUN-CTL-FILE  ASSIGN TO RUNCTL.
+           SELECT RUN-SEQ-FILE  ASSIGN TO RUNSEQ
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SEQ-JOB-NAME
+               FILE STATUS IS WS-RUNSEQ-STATUS.
+           SELECT DAILY-CTL-FILE ASSIGN TO DAILYCTL.
+           SELECT SUMMARY-FILE ASSIGN TO SUMRPT.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  DRCR-FILE RECORDING MODE F.
+           COPY DRCRTXN.
+      *
+       FD  SALDO-FILE RECORDING MODE F.
+           COPY SALDOREC.
+      *
+       FD  SUSPENSE-FILE RECORDING MODE F.
+           COPY SUSPPOST.
+      *
+       FD  REPORT-FILE RECORDING MODE F.
+       01  REPORT-REC              PIC X(80).
+      *
+       FD  RUN-CTL-FILE RECORDING MODE F.
+           COPY RUNCTL.
+      *
+       FD  RUN-SEQ-FILE RECORDING MODE F.
+           COPY RUNSEQ.
+      *
+       FD  DAILY-CTL-FILE RECORDING MODE F.
+           COPY CTLTRAIL.
+      *
+       FD  SUMMARY-FILE RECORDING MODE F.
+       01  SUMMARY-REC        PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+       COPY SUMMRPT.
+       01  FLAGS.
+           05  WS-DRCR-EOF         PIC X VALUE 'N'.
+               88  DRCR-AT-EOF         VALUE 'Y'.
+           05  WS-SALDO-EOF        PIC X VALUE 'N'.
+               88  SALDO-AT-EOF        VALUE 'Y'.
+           05  WS-COUNTER-OVERFLOW PIC X VALUE 'N'.
+               88  COUNTER-OVERFLOWED  VALUE 'Y' FALSE 'N'.
+       01  WS-RUN-DATE             PIC 9(8).
+       01  WS-COUNTERS.
+           05  WS-READ-COUNT         PIC 9(7) VALUE ZEROS.
+           05  WS-MATCH-COUNT        PIC 9(7) VALUE ZEROS.
+           05  WS-VARIANCE-COUNT     PIC 9(7) VALUE ZEROS.
+           05  WS-MISSING-COUNT      PIC 9(7) VALUE ZEROS.
+       01  WS-EXPECTED-BALANCE      PIC S9(9)V99.
+       01  WS-VARIANCE-AMOUNT       PIC S9(9)V99.
+       01  WS-CONTA-ED              PIC Z(9)9.
+       01  WS-VARIANCE-ED           PIC -(9)9.99.
+      * Run-control header work area (shared shop-wide pattern).
+       01  WS-RUNSEQ-STATUS         PIC XX.
+       01  WS-RUN-TIME              PIC 9(8).
+       01  WS-RUN-NUMBER            PIC 9(7).
+       01  WS-RUN-END-TIME          PIC 9(8).
+       01  WS-ELAPSED-TIME          PIC 9(8).
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+      * MAIN-LOGIC is the program's only entry point, PERFORMing each
+      * step in order so no paragraph runs by falling through into the
+      * next one physically.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+           PERFORM BALANCE-UNTIL-DONE
+           PERFORM CLOSE-STOP.
+      *
+       OPEN-FILES.
+           OPEN INPUT  DRCR-FILE.
+           OPEN INPUT  SALDO-FILE.
+           OPEN OUTPUT SUSPENSE-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM START-RUN-CONTROL
+           PERFORM READ-DRCR
+           PERFORM READ-SALDO.
+      *
+      * START-RUN-CONTROL captures this run's start timestamp and looks
+      * up its next sequential run number in RUNSEQ.  The header record
+      * itself is written by FINISH-RUN-CONTROL at CLOSE-STOP once the
+      * elapsed run time is known, since RUNCTL is append-only.
+       START-RUN-CONTROL.
+           MOVE SPACES TO SEQ-JOB-NAME
+           MOVE 'DRCRBAL' TO SEQ-JOB-NAME
+           OPEN I-O RUN-SEQ-FILE
+           IF WS-RUNSEQ-STATUS = '35'
+               OPEN OUTPUT RUN-SEQ-FILE
+               CLOSE RUN-SEQ-FILE
+               OPEN I-O RUN-SEQ-FILE
+           END-IF
+           READ RUN-SEQ-FILE
+               INVALID KEY
+                   MOVE ZEROS TO SEQ-LAST-NUMBER
+           END-READ
+           ADD 1 TO SEQ-LAST-NUMBER
+           REWRITE RUN-SEQ-REC
+               INVALID KEY
+                   WRITE RUN-SEQ-REC
+           END-REWRITE
+           CLOSE RUN-SEQ-FILE
+           MOVE SEQ-LAST-NUMBER TO WS-RUN-NUMBER
+           ACCEPT WS-RUN-TIME FROM TIME.
+      *
+      * FINISH-RUN-CONTROL captures the end timestamp, computes the
+      * elapsed run time (does not account for a run crossing midnight),
+      * and appends the header record to RUNCTL.
+       FINISH-RUN-CONTROL.
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           SUBTRACT WS-RUN-TIME FROM WS-RUN-END-TIME
+               GIVING WS-ELAPSED-TIME
+           OPEN EXTEND RUN-CTL-FILE
+           MOVE SPACES          TO RUN-CTL-REC
+           MOVE 'DRCRBAL'       TO RUNCTL-JOB-NAME
+           MOVE WS-RUN-DATE     TO RUNCTL-RUN-DATE
+           MOVE WS-RUN-TIME     TO RUNCTL-RUN-TIME
+           MOVE WS-RUN-NUMBER   TO RUNCTL-RUN-NUMBER
+           MOVE WS-ELAPSED-TIME TO RUNCTL-ELAPSED-TIME
+           WRITE RUN-CTL-REC
+           CLOSE RUN-CTL-FILE.
+      *
+       BALANCE-UNTIL-DONE.
+           PERFORM UNTIL (DRCR-AT-EOF AND SALDO-AT-EOF)
+                   OR COUNTER-OVERFLOWED
+               EVALUATE TRUE
+                   WHEN DRCR-AT-EOF
+                       PERFORM READ-SALDO
+                   WHEN SALDO-AT-EOF
+                       PERFORM REPORT-MISSING-BALANCE
+                       PERFORM READ-DRCR
+                   WHEN DRCR-CONTA-NUM = CONTA-NUM
+                       PERFORM CHECK-BALANCE
+                       PERFORM READ-DRCR
+                       PERFORM READ-SALDO
+                   WHEN DRCR-CONTA-NUM < CONTA-NUM
+                       PERFORM REPORT-MISSING-BALANCE
+                       PERFORM READ-DRCR
+                   WHEN OTHER
+                       PERFORM READ-SALDO
+               END-EVALUATE
+           END-PERFORM.
+      *
+       CLOSE-STOP.
+           PERFORM FINISH-RUN-CONTROL
+           PERFORM WRITE-DAILY-TRAILER
+           PERFORM WRITE-SUMMARY-REPORT
+           CLOSE DRCR-FILE.
+           CLOSE SALDO-FILE.
+           CLOSE SUSPENSE-FILE.
+           CLOSE REPORT-FILE.
+           DISPLAY 'DRCRBAL MATCHED ' WS-MATCH-COUNT
+                   ' VARIANCE ' WS-VARIANCE-COUNT
+                   ' MISSING ' WS-MISSING-COUNT.
+           IF COUNTER-OVERFLOWED
+               DISPLAY 'DRCRBAL ABORTED - COUNTER OVERFLOWED'
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-VARIANCE-COUNT > ZEROS OR WS-MISSING-COUNT > ZEROS
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+           GOBACK.
+      *
+      * WRITE-DAILY-TRAILER appends this run's control totals to the
+      * shop-wide DAILYCTL file so the multi-file total comparison
+      * report (CTLRPT) can show every batch job's counts side by side.
+       WRITE-DAILY-TRAILER.
+           OPEN EXTEND DAILY-CTL-FILE
+           MOVE SPACES            TO CTL-TRAILER-REC
+           MOVE 'DRCRBAL'         TO CTLT-JOB-NAME
+           MOVE WS-RUN-DATE       TO CTLT-RUN-DATE
+           MOVE WS-READ-COUNT     TO CTLT-READ-COUNT
+           MOVE WS-MATCH-COUNT    TO CTLT-OUTPUT-COUNT
+           COMPUTE CTLT-REJECT-COUNT = WS-VARIANCE-COUNT
+                   + WS-MISSING-COUNT
+           IF WS-VARIANCE-COUNT = ZEROS AND WS-MISSING-COUNT = ZEROS
+               SET CTLT-BALANCED TO TRUE
+           ELSE
+               SET CTLT-OUT-OF-BALANCE TO TRUE
+           END-IF
+           WRITE CTL-TRAILER-REC
+           CLOSE DAILY-CTL-FILE.
+      *
+      * WRITE-SUMMARY-REPORT prints this run's end-of-job summary -
+      * headers plus one detail line with the record count and grand
+      * total - instead of an ad hoc DISPLAY.
+       WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT SUMMARY-FILE
+           WRITE SUMMARY-REC FROM SUMM-HDR-LINE-1
+           WRITE SUMMARY-REC FROM SPACES
+           WRITE SUMMARY-REC FROM SUMM-HDR-LINE-2
+           MOVE SPACES              TO SUMM-DETAIL-LINE
+           MOVE 'DRCRBAL'           TO SUMM-JOB-NAME
+           MOVE WS-RUN-DATE         TO SUMM-RUN-DATE
+           MOVE WS-READ-COUNT       TO SUMM-RECORD-COUNT
+           MOVE WS-MATCH-COUNT      TO SUMM-GRAND-TOTAL
+           WRITE SUMMARY-REC FROM SUMM-DETAIL-LINE
+           CLOSE SUMMARY-FILE.
+      *
+       READ-DRCR.
+           IF NOT DRCR-AT-EOF
+               READ DRCR-FILE
+                   AT END SET DRCR-AT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-READ-COUNT
+                           ON SIZE ERROR
+                               SET COUNTER-OVERFLOWED TO TRUE
+                               DISPLAY 'WS-READ-COUNT OVERFLOWED'
+                       END-ADD
+               END-READ
+           END-IF.
+      *
+       READ-SALDO.
+           IF NOT SALDO-AT-EOF
+               READ SALDO-FILE
+                   AT END SET SALDO-AT-EOF TO TRUE
+               END-READ
+           END-IF.
+      *
+      * CHECK-BALANCE computes what the account's ending balance should
+      * be from the day's posted debits and credits and confirms it
+      * ties out to the recorded SALDO.  Any variance is posted to the
+      * suspense account rather than left to disappear.
+       CHECK-BALANCE.
+           COMPUTE WS-EXPECTED-BALANCE =
+               DRCR-OPENING-BALANCE - DRCR-TOTAL-DEBITS
+               + DRCR-TOTAL-CREDITS
+           MOVE SPACES TO REPORT-REC
+           IF WS-EXPECTED-BALANCE = SALDO
+               ADD 1 TO WS-MATCH-COUNT
+                   ON SIZE ERROR
+                       SET COUNTER-OVERFLOWED TO TRUE
+                       DISPLAY 'WS-MATCH-COUNT OVERFLOWED'
+               END-ADD
+               MOVE CONTA-NUM TO WS-CONTA-ED
+               STRING 'BALANCED  ' DELIMITED BY SIZE
+                      WS-CONTA-ED  DELIMITED BY SIZE
+                      INTO REPORT-REC
+               END-STRING
+           ELSE
+               ADD 1 TO WS-VARIANCE-COUNT
+                   ON SIZE ERROR
+                       SET COUNTER-OVERFLOWED TO TRUE
+                       DISPLAY 'WS-VARIANCE-COUNT OVERFLOWED'
+               END-ADD
+               COMPUTE WS-VARIANCE-AMOUNT = SALDO - WS-EXPECTED-BALANCE
+               MOVE CONTA-NUM       TO WS-CONTA-ED
+               MOVE WS-VARIANCE-AMOUNT TO WS-VARIANCE-ED
+               STRING 'VARIANCE  ' DELIMITED BY SIZE
+                      WS-CONTA-ED     DELIMITED BY SIZE
+                      ' AMOUNT '      DELIMITED BY SIZE
+                      WS-VARIANCE-ED  DELIMITED BY SIZE
+                      INTO REPORT-REC
+               END-STRING
+               MOVE SPACES              TO SUSPENSE-REC
+               MOVE CONTA-NUM           TO SUSP-CONTA-NUM
+               MOVE WS-RUN-DATE         TO SUSP-RUN-DATE
+               MOVE WS-VARIANCE-AMOUNT  TO SUSP-VARIANCE
+               MOVE 'DEBIT/CREDIT DID NOT TIE OUT' TO SUSP-REASON-TEXT
+               WRITE SUSPENSE-REC
+           END-IF
+           WRITE REPORT-REC.
+      *
+      * REPORT-MISSING-BALANCE flags a DRCRFILE account with no
+      * matching SALDO record - activity was posted for an account the
+      * balance file doesn't know about.
+       REPORT-MISSING-BALANCE.
+           ADD 1 TO WS-MISSING-COUNT
+               ON SIZE ERROR
+                   SET COUNTER-OVERFLOWED TO TRUE
+                   DISPLAY 'WS-MISSING-COUNT OVERFLOWED'
+           END-ADD
+           MOVE SPACES TO REPORT-REC
+           MOVE DRCR-CONTA-NUM TO WS-CONTA-ED
+           STRING 'NO SALDO RECORD FOR ' DELIMITED BY SIZE
+                  WS-CONTA-ED           DELIMITED BY SIZE
+                  INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC.
+      *
+       END PROGRAM DRCRBAL.
