@@ -18,16 +18,18 @@
        77 ALFABNUM PIC X(30).
 
       *REGS
-       01 CLIENTE.
-           02 NOME     PIC X(50) VALUE "AUGUSTO".
-           02 RG       PIC X(11) VALUE "XXXXX".
-           02 CPF      PIC X(11) VALUE "XXXXX".
-           02 ENDERECO PIC X(20) VALUE "RUA X".
-           02 DATANASC PIC X(08) VALUE "X".
+      * CLIENTE now comes from the shared customer master copybook
+      * instead of its own local layout, so this demo can't drift from
+      * the real CUSTMAST record (see copybooks/CLIENTE.cpy).
+           COPY CLIENTE REPLACING ==CLIENTE-REC== BY ==CLIENTE==.
       *=================================================================
       *-----------------------------------------------------------------
        PROCEDURE                   DIVISION.
        MAIN-PROCEDURE.
+            MOVE "AUGUSTO" TO NOME.
+            MOVE "XXXXX"   TO RG.
+            MOVE "XXXXX"   TO CPF.
+            MOVE "RUA X"   TO LOGRADOURO.
             DISPLAY CLIENTE.
             STOP RUN.
        END PROGRAM COBOLBASICS0002.
