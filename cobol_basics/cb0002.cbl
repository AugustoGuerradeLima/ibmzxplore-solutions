@@ -16,26 +16,22 @@
       * 77 ALFAB    PIC A(20).
       * 77 ALFABNUM PIC X(30).
       *REGS
-       01 CLIENTE.
-           02 NOME     PIC X(20) VALUE "A".
-           02 RG       PIC X(11) VALUE "9".
-           02 CPF      PIC X(11) VALUE "9".
-           02 ENDERECO PIC X(20) VALUE "X".
-           02 DATANASC.
-              03 DIA PIC XX    VALUE "00".
-              03 MES PIC XX    VALUE "00".
-              03 ANO PIC X(04) VALUE "0000".
-              66 MES-ANO RENAMES MES THRU ANO.
-      *CONSTS
-      *         78 MACULINO VALUE "M".
-      *         78 FEMININO VALUE "M".
-       01 GENERO PIC X.
-           88 MASCULINO VALUE "M".
-           88 FEMININO VALUE "M".
+      * CLIENTE now comes from the shared customer master copybook
+      * instead of its own local layout, so this demo can't drift from
+      * the real CUSTMAST record (see copybooks/CLIENTE.cpy).
+           COPY CLIENTE REPLACING ==CLIENTE-REC== BY ==CLIENTE==.
+           66 MES-ANO RENAMES MES THRU ANO.
       *=================================================================
       *-----------------------------------------------------------------
        PROCEDURE                   DIVISION.
        MAIN-PROCEDURE.
+            MOVE "A"    TO NOME.
+            MOVE "9"    TO RG.
+            MOVE "9"    TO CPF.
+            MOVE "X"    TO LOGRADOURO.
+            MOVE "00"   TO DIA.
+            MOVE "00"   TO MES.
+            MOVE "0000" TO ANO.
             SET MASCULINO TO TRUE.
             DISPLAY CLIENTE.
             DISPLAY DATANASC.
