@@ -10,34 +10,85 @@
        WORKING-STORAGE     SECTION.
       *=================================================================
       *-----------------------------------------------------------------
-           77 WRK-VALUEONE PIC 9(10) VALUE 10.
-           77 WRK-VALUETWO PIC 9(10) VALUE ZEROS.
-           
+      * Widened from PIC 9(10) to give the shop's accumulator fields
+      * headroom for realistic production volumes.
+           77 WRK-VALUEONE PIC 9(18) VALUE 10.
+           77 WRK-VALUETWO PIC 9(18) VALUE ZEROS.
+      *
+      * TOT holds the input-side control total for a load job (records
+      * read from the feeder file); TOT-2 holds the output-side control
+      * total (records actually written/processed).  WRK-OUTPUT-IDX
+      * drives a small PERFORM that stands in for a job's record loop,
+      * so TOTAL OF TOT-2 is built up independently of TOT instead of
+      * just being copied from it.  TOT-DOLLAR-TOTAL and TOT-REJECT-
+      * COUNT are descriptive control-total fields that ride along with
+      * a load job's totals but aren't independently re-derived the way
+      * TOTAL is, so they're carried from TOT to TOT-2 with a single
+      * MOVE CORRESPONDING instead of a field-by-field MOVE - any new
+      * matching field added to both groups is picked up automatically.
        01 TOT.
-           05 TOTAL PIC 9(10) VALUE 10.
-        
+           05 TOTAL PIC 9(18) COMP-3 VALUE 10.
+           05 TOT-DOLLAR-TOTAL PIC 9(15)V99 VALUE ZEROS.
+           05 TOT-REJECT-COUNT PIC 9(7) VALUE ZEROS.
+
        01 TOT-2.
-           05 TOTAL PIC 9(10) VALUE 10.
+           05 TOTAL PIC 9(18) COMP-3 VALUE ZEROS.
+           05 TOT-DOLLAR-TOTAL PIC 9(15)V99 VALUE ZEROS.
+           05 TOT-REJECT-COUNT PIC 9(7) VALUE ZEROS.
+       77 WRK-OUTPUT-IDX PIC 9(18) VALUE ZEROS.
+       77 WS-SIZE-ERROR-FLAG PIC X VALUE 'N'.
+           88 ACCUMULATOR-OVERFLOWED VALUE 'Y' FALSE 'N'.
       *=================================================================
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
        PROCEDURE                   DIVISION.
       *=================================================================
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
            DISPLAY WRK-VALUEONE
            DISPLAY WRK-VALUETWO.
-           
+
            MOVE WRK-VALUEONE TO WRK-VALUETWO
            DISPLAY WRK-VALUEONE
            DISPLAY WRK-VALUETWO.
-           
+
            MOVE 70 TO WRK-VALUEONE
            MOVE WRK-VALUEONE TO WRK-VALUETWO
            DISPLAY WRK-VALUEONE
            DISPLAY WRK-VALUETWO.
-           
-           MOVE TOTAL OF TOT TO TOTAL OF TOT-2
-           DISPLAY TOTAL OF TOT
-           DISPLAY TOTAL OF TOT-2.
-           
+
+      * MOVE CORRESPONDING carries TOT-DOLLAR-TOTAL and TOT-REJECT-COUNT
+      * over to TOT-2 automatically; TOTAL OF TOT-2 is reset right after
+      * since it's the one field that must be rebuilt independently
+      * below for the RECONCILE-TOTALS check to mean anything.
+           MOVE CORRESPONDING TOT TO TOT-2.
+           MOVE ZEROS TO TOTAL OF TOT-2.
+           PERFORM VARYING WRK-OUTPUT-IDX FROM 1 BY 1
+                   UNTIL WRK-OUTPUT-IDX > TOTAL OF TOT
+               ADD 1 TO TOTAL OF TOT-2
+                   ON SIZE ERROR
+                       SET ACCUMULATOR-OVERFLOWED TO TRUE
+                       DISPLAY 'TOTAL OF TOT-2 OVERFLOWED'
+               END-ADD
+           END-PERFORM.
+           IF ACCUMULATOR-OVERFLOWED
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM RECONCILE-TOTALS.
+
            STOP RUN.
+      *
+      * RECONCILE-TOTALS is the shop-wide input-total vs. output-total
+      * check every load job runs at end of job: if the count of records
+      * read doesn't match the count of records actually processed, that
+      * is a hard error, not just something to display side by side.
+       RECONCILE-TOTALS.
+           DISPLAY 'INPUT TOTAL:  '  TOTAL OF TOT
+           DISPLAY 'OUTPUT TOTAL: '  TOTAL OF TOT-2
+           IF TOTAL OF TOT NOT = TOTAL OF TOT-2
+               DISPLAY 'CONTROL TOTALS OUT OF BALANCE - JOB FAILED'
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               DISPLAY 'CONTROL TOTALS BALANCED'
+               MOVE 0 TO RETURN-CODE
+           END-IF.
        END PROGRAM COBOLBASICS0004.
