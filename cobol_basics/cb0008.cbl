@@ -12,12 +12,13 @@
            MOVE -1 TO VALOR1
            IF VALOR1 IS NEGATIVE
                DISPLAY VALOR1
-           END IF.
+               MOVE 4 TO RETURN-CODE
+           END-IF.
            IF VALOR2 IS POSITIVE
                DISPLAY VALOR2
-           END IF.
+           END-IF.
            IF VALOR1 IS ZEROS
                DISPLAY VALOR2
-           END IF.
+           END-IF.
            STOP RUN.
        END PROGRAM CB0008.
