@@ -3,18 +3,35 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-           
+
        77  VALOR  PIC 9(10) VALUE 20.
        77  NUMERO PIC 9(10) VALUE 10.
-       
-      *================================================================= 
+       77  VALOR-RANGE-LOW  PIC 9(10) VALUE 1.
+       77  VALOR-RANGE-HIGH PIC 9(10) VALUE 100.
+
+      *=================================================================
        PROCEDURE DIVISION.
-           
+
            IF VALOR EQUAL NUMERO
                DISPLAY VALOR
                DISPLAY NUMERO
            ELSE
                DISPLAY ':('
-           END IF.
-           
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+      *    Range check alongside the equality check above, so an
+      *    incoming key can be edited for "is it in bounds" and "does
+      *    it match the expected control value" in the same pass.
+           EVALUATE TRUE
+               WHEN VALOR < VALOR-RANGE-LOW OR VALOR > VALOR-RANGE-HIGH
+                   DISPLAY 'VALOR OUT OF RANGE'
+                   MOVE 8 TO RETURN-CODE
+               WHEN VALOR NOT EQUAL NUMERO
+                   DISPLAY 'VALOR IN RANGE BUT NOT EQUAL NUMERO'
+                   MOVE 4 TO RETURN-CODE
+               WHEN OTHER
+                   DISPLAY 'VALOR IN RANGE AND EQUAL NUMERO'
+           END-EVALUATE.
+
+           STOP RUN.
        END PROGRAM CB0009.
