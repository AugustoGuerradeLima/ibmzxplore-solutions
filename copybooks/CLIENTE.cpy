@@ -0,0 +1,26 @@
+      *-----------------------------------------------------------------
+      *  CLIENTE - customer master record, keyed by CPF.  Built from
+      *  the CLIENTE group in COBOLBASICS0002, shared by every program
+      *  that reads or writes a customer record so the layout only has
+      *  to change in one place.
+      *-----------------------------------------------------------------
+       01  CLIENTE-REC.
+           05  CPF         PIC X(11).
+           05  NOME        PIC X(20).
+           05  RG          PIC X(11).
+           05  ENDERECO.
+               10  LOGRADOURO    PIC X(40).
+               10  NUMERO        PIC X(6).
+               10  COMPLEMENTO   PIC X(20).
+               10  CIDADE        PIC X(30).
+               10  UF            PIC X(2).
+               10  CEP           PIC X(8).
+           05  DATANASC.
+               10  DIA     PIC XX.
+               10  MES     PIC XX.
+               10  ANO     PIC X(04).
+           05  GENERO      PIC X.
+               88  MASCULINO         VALUE 'M'.
+               88  FEMININO          VALUE 'F'.
+               88  NAO-INFORMADO     VALUE 'N'.
+           05  CLIENTE-LOAD-DATE     PIC 9(8).
