@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+      *  CTL-TOTAL-REC - one batch job's control totals for one run
+      *  date: record count and dollar total, keyed by job id so two
+      *  runs' totals can be matched up and reconciled.
+      *-----------------------------------------------------------------
+       01  CTL-TOTAL-REC.
+           05  CTL-JOB-ID          PIC X(8).
+           05  CTL-RUN-DATE        PIC 9(6).
+           05  CTL-RECORD-COUNT    PIC 9(7).
+           05  CTL-DOLLAR-TOTAL    PIC S9(9)V99 COMP-3.
