@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------------
+      *  CTL-TRAILER-REC - one control-total trailer record per batch
+      *  job run, appended to the shop-wide DAILYCTL file at CLOSE-STOP
+      *  time (same OPEN EXTEND idiom as RUNCTL.cpy) so the multi-file
+      *  total comparison report (CTLRPT) can pull every job's
+      *  input/output counts together and flag whichever ones did not
+      *  balance.
+      *-----------------------------------------------------------------
+       01  CTL-TRAILER-REC.
+           05  CTLT-JOB-NAME        PIC X(10).
+           05  CTLT-RUN-DATE        PIC 9(8).
+           05  CTLT-READ-COUNT      PIC 9(7).
+           05  CTLT-OUTPUT-COUNT    PIC 9(7).
+           05  CTLT-REJECT-COUNT    PIC 9(7).
+           05  CTLT-BALANCED-FLAG   PIC X.
+               88  CTLT-BALANCED         VALUE 'Y'.
+               88  CTLT-OUT-OF-BALANCE   VALUE 'N'.
+           05  FILLER               PIC X(14).
