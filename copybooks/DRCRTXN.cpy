@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------------
+      *  DRCR-REC - one account's daily debit/credit summary, keyed by
+      *  account number, ascending sequence (same key and sequence as
+      *  SALDOREC so DRCRBAL can merge the two the way CTLRECON merges
+      *  its two control-total files).  DRCR-TOTAL-DEBITS and
+      *  DRCR-TOTAL-CREDITS are the day's accumulated postings against
+      *  the account; DRCR-OPENING-BALANCE is the balance the postings
+      *  were applied against before today's activity.
+      *-----------------------------------------------------------------
+       01  DRCR-REC.
+           05  DRCR-CONTA-NUM        PIC 9(10).
+           05  DRCR-OPENING-BALANCE  PIC S9(9)V99 COMP-3.
+           05  DRCR-TOTAL-DEBITS     PIC S9(9)V99 COMP-3.
+           05  DRCR-TOTAL-CREDITS    PIC S9(9)V99 COMP-3.
