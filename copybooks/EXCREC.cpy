@@ -0,0 +1,31 @@
+      *-----------------------------------------------------------------
+      *  EXC-REC - the shop-wide field-edit exception record.  Every
+      *  data-load program writes rejects here instead of just
+      *  DISPLAYing them (the class-test programs CB0007/CB0008/CB0009
+      *  only ever showed a result on the console), so a day's rejects
+      *  from every job land in one file with a standard reason code.
+      *-----------------------------------------------------------------
+       01  EXC-REC.
+           05  EXC-PROGRAM         PIC X(8).
+           05  EXC-KEY             PIC X(11).
+           05  EXC-REASON-CODE     PIC 9(4).
+               88  EXC-INVALID-CPF             VALUE 4001.
+               88  EXC-INVALID-GENERO          VALUE 4002.
+               88  EXC-INVALID-DATANASC        VALUE 4003.
+               88  EXC-DUPLICATE-CPF           VALUE 4004.
+               88  EXC-CPF-OUT-OF-SEQ          VALUE 4005.
+               88  EXC-CPF-NOT-ON-FILE         VALUE 4006.
+               88  EXC-INVALID-ACTION-CODE     VALUE 4007.
+               88  EXC-REWRITE-FAILED          VALUE 4008.
+               88  EXC-DELETE-FAILED           VALUE 4009.
+               88  EXC-NEGATIVE-BALANCE        VALUE 4010.
+               88  EXC-INVALID-NOME             VALUE 4011.
+               88  EXC-NO-MATCHING-LNAME        VALUE 4012.
+               88  EXC-NO-MATCHING-FNAME        VALUE 4013.
+               88  EXC-DUPLICATE-NAME           VALUE 4014.
+               88  EXC-INVALID-NAME-FIELD       VALUE 4015.
+               88  EXC-INVALID-ACCT-TIER        VALUE 4016.
+               88  EXC-DUPLICATE-EMP-ID         VALUE 4017.
+           05  EXC-REASON-TEXT     PIC X(20).
+           05  EXC-INPUT-DATA      PIC X(30).
+           05  FILLER              PIC X(7).
