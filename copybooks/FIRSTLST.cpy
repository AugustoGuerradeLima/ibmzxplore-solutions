@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------------
+      *  FIRSTLST - combined first/last name record, written by NAMES
+      *  (CB0001) to the COMBINED file.  Shared by every program that
+      *  reads or writes COMBINED so the layout only has to change once.
+      *-----------------------------------------------------------------
+       01  FIRST-LAST-REC.
+           05  EMP-ID-OUT     PIC X(9).
+           05  FIRST-OUT      PIC X(10).
+           05  MIDDLE-OUT     PIC X(10).
+           05  LAST-OUT       PIC X(15).
+           05  SUFFIX-OUT     PIC X(4).
+           05  COMBINED-MERGE-DATE PIC 9(8).
+           05  FILLER         PIC X(24).
