@@ -0,0 +1,17 @@
+      *-----------------------------------------------------------------
+      *  NAME-CTL-REC - the NAMES merge job's trailer record, written to
+      *  NAMECTL at CLOSE-STOP time with the read/write counts for the
+      *  run and whether it balanced, so the multi-file total comparison
+      *  report (CTLRPT) can pull it in alongside the other batch jobs'
+      *  daily control totals.
+      *-----------------------------------------------------------------
+       01  NAME-CTL-REC.
+           05  CTL-RECORD-TYPE      PIC X(7)  VALUE 'TRAILER'.
+           05  CTL-FIRST-READ       PIC 9(7).
+           05  CTL-LAST-READ        PIC 9(7).
+           05  CTL-COMBINED-WRITTEN PIC 9(7).
+           05  CTL-MISMATCH-COUNT   PIC 9(7).
+           05  CTL-BALANCED-FLAG    PIC X.
+               88  CTL-BALANCED         VALUE 'Y'.
+               88  CTL-OUT-OF-BALANCE   VALUE 'N'.
+           05  FILLER                PIC X(44).
