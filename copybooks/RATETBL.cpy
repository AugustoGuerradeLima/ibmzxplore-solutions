@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------------
+      *  WS-RATE-TABLE - interest rate keyed by account tier, loaded
+      *  from literal FILLERs (same old-style table initialization
+      *  CUSTLOAD uses for WS-DAYS-IN-MONTH), shared by every program
+      *  that applies interest to a balance so a rate change is a
+      *  VALUE-clause edit here instead of a change to each program's
+      *  PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       01  WS-RATE-TABLE-INIT.
+           05  FILLER               PIC 9V9(4) VALUE 0.0150.
+           05  FILLER               PIC 9V9(4) VALUE 0.0225.
+           05  FILLER               PIC 9V9(4) VALUE 0.0300.
+       01  WS-RATE-TABLE REDEFINES WS-RATE-TABLE-INIT.
+           05  WS-TIER-RATE         PIC 9V9(4) OCCURS 3 TIMES.
