@@ -0,0 +1,14 @@
+      *-----------------------------------------------------------------
+      *  RUN-CTL-REC - one header record per batch job run, appended to
+      *  the shop-wide RUNCTL file at the start of every job so
+      *  operations can answer "when did this job last run" without
+      *  digging through job logs.  RUNCTL-RUN-NUMBER is a per-job
+      *  sequential counter carried in RUNSEQ.cpy's RUN-SEQ-REC.
+      *-----------------------------------------------------------------
+       01  RUN-CTL-REC.
+           05  RUNCTL-JOB-NAME      PIC X(10).
+           05  RUNCTL-RUN-DATE      PIC 9(8).
+           05  RUNCTL-RUN-TIME      PIC 9(8).
+           05  RUNCTL-RUN-NUMBER    PIC 9(7).
+           05  RUNCTL-ELAPSED-TIME  PIC 9(8).
+           05  FILLER               PIC X(7).
