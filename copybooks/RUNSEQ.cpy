@@ -0,0 +1,8 @@
+      *-----------------------------------------------------------------
+      *  RUN-SEQ-REC - one persistent run-number counter per job, keyed
+      *  by job name, so each run-control header can be stamped with an
+      *  ever-increasing sequential run number for that job.
+      *-----------------------------------------------------------------
+       01  RUN-SEQ-REC.
+           05  SEQ-JOB-NAME         PIC X(10).
+           05  SEQ-LAST-NUMBER      PIC 9(7).
