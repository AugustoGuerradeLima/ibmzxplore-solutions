@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------------
+      *  SALDO-REC - account balance record, keyed by account number.
+      *  SALDO is signed (unlike COBOLBASICS0006's demo PIC 9(10)) so a
+      *  negative balance is representable and can be screened for.
+      *  Packed decimal (COMP-3) since this is a high-volume balance
+      *  field read across the full account file every night.
+      *-----------------------------------------------------------------
+       01  SALDO-REC.
+           05  CONTA-NUM       PIC 9(10).
+           05  SALDO           PIC S9(9)V99 COMP-3.
+           05  ACCT-TIER       PIC 9 VALUE 1.
