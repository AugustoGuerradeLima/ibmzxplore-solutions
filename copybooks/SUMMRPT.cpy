@@ -0,0 +1,35 @@
+      *-----------------------------------------------------------------
+      *  Shared end-of-job summary report layout - headers plus one
+      *  detail line giving a batch job's accumulated record count and
+      *  grand total, in the NAMEPRT (CB0010) print-file style, so every
+      *  batch job prints a real report at CLOSE-STOP instead of an ad
+      *  hoc DISPLAY of its running totals.
+      *-----------------------------------------------------------------
+       01  SUMM-HDR-LINE-1.
+           05  FILLER              PIC X(1)  VALUE SPACE.
+           05  FILLER              PIC X(30) VALUE
+               'BATCH JOB SUMMARY REPORT'.
+       01  SUMM-HDR-LINE-2.
+           05  FILLER              PIC X(1)  VALUE SPACE.
+           05  FILLER              PIC X(11) VALUE 'JOB NAME'.
+           05  FILLER              PIC X(9)  VALUE 'RUN DATE'.
+           05  FILLER              PIC X(16) VALUE 'RECORD COUNT'.
+           05  FILLER              PIC X(14) VALUE 'GRAND TOTAL'.
+       01  SUMM-DETAIL-LINE.
+           05  FILLER              PIC X(1)  VALUE SPACE.
+           05  SUMM-JOB-NAME       PIC X(10).
+           05  FILLER              PIC X(1)  VALUE SPACE.
+           05  SUMM-RUN-DATE       PIC 9(8).
+           05  FILLER              PIC X(1)  VALUE SPACE.
+           05  SUMM-RECORD-COUNT   PIC Z(9)9.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  SUMM-GRAND-TOTAL    PIC Z(9)9.
+      *
+      *  Optional category-breakdown line - printed once per named
+      *  accumulator (adds, changes, deletes, rejects, etc.) for jobs
+      *  that track category counts instead of one undifferentiated
+      *  total, indented under the job's SUMM-DETAIL-LINE.
+       01  SUMM-CATEGORY-LINE.
+           05  FILLER              PIC X(12) VALUE SPACES.
+           05  SUMM-CATEGORY-NAME  PIC X(16).
+           05  SUMM-CATEGORY-COUNT PIC Z(9)9.
