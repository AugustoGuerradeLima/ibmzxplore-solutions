@@ -0,0 +1,11 @@
+      *-----------------------------------------------------------------
+      *  SUSPENSE-REC - a variance posting to the suspense account,
+      *  written whenever an account's debit/credit activity doesn't
+      *  tie out to its recorded ending balance, so the variance is
+      *  tracked instead of silently disappearing.
+      *-----------------------------------------------------------------
+       01  SUSPENSE-REC.
+           05  SUSP-CONTA-NUM        PIC 9(10).
+           05  SUSP-RUN-DATE         PIC 9(8).
+           05  SUSP-VARIANCE         PIC S9(9)V99 COMP-3.
+           05  SUSP-REASON-TEXT      PIC X(30).
