@@ -0,0 +1,509 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    CUSTLOAD.
+       AUTHOR.        Otto B Named.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-TRANS  ASSIGN TO CUSTTRAN.
+           SELECT CUSTMAST    ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CPF IN CLIENTE-REC
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT EXCEPT-FILE ASSIGN TO EXCFILE.
+           SELECT RUN-CTL-FILE ASSIGN TO RUNCTL.
+           SELECT RUN-SEQ-FILE ASSIGN TO RUNSEQ
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SEQ-JOB-NAME
+               FILE STATUS IS WS-RUNSEQ-STATUS.
+           SELECT DAILY-CTL-FILE ASSIGN TO DAILYCTL.
+           SELECT SUMMARY-FILE ASSIGN TO SUMRPT.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  CUST-TRANS RECORDING MODE F.
+           COPY CLIENTE REPLACING ==CLIENTE-REC== BY ==CUST-TRANS-REC==.
+      *
+       FD  CUSTMAST RECORDING MODE F.
+           COPY CLIENTE.
+      *
+       FD  EXCEPT-FILE RECORDING MODE F.
+           COPY EXCREC.
+      *
+       FD  RUN-CTL-FILE RECORDING MODE F.
+           COPY RUNCTL.
+      *
+       FD  RUN-SEQ-FILE RECORDING MODE F.
+           COPY RUNSEQ.
+      *
+       FD  DAILY-CTL-FILE RECORDING MODE F.
+           COPY CTLTRAIL.
+      *
+       FD  SUMMARY-FILE RECORDING MODE F.
+       01  SUMMARY-REC        PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+       COPY SUMMRPT.
+       01  FLAGS.
+           05  WS-TRANS-EOF       PIC X VALUE 'N'.
+               88  TRANS-AT-EOF       VALUE 'Y'.
+           05  WS-COUNTER-OVERFLOW PIC X VALUE 'N'.
+               88  COUNTER-OVERFLOWED  VALUE 'Y' FALSE 'N'.
+       01  WS-CUSTMAST-STATUS     PIC XX.
+       01  WS-COUNTERS.
+           05  WS-TRANS-READ-COUNT  PIC 9(7) VALUE ZEROS.
+           05  WS-LOADED-COUNT      PIC 9(7) VALUE ZEROS.
+           05  WS-REJECT-COUNT      PIC 9(7) VALUE ZEROS.
+           05  WS-DUPLICATE-COUNT   PIC 9(7) VALUE ZEROS.
+       01  WS-OUTPUT-TOTAL        PIC 9(7) VALUE ZEROS.
+       01  WS-TOTALS-FLAG         PIC X VALUE 'Y'.
+           88  TOTALS-BALANCED        VALUE 'Y' FALSE 'N'.
+      * Run-control header work area (shared shop-wide pattern).
+       01  WS-RUNSEQ-STATUS         PIC XX.
+       01  WS-RUN-DATE             PIC 9(8).
+       01  WS-RUN-TIME             PIC 9(8).
+       01  WS-RUN-NUMBER           PIC 9(7).
+       01  WS-RUN-END-TIME         PIC 9(8).
+       01  WS-ELAPSED-TIME         PIC 9(8).
+      *
+      * CPF check-digit validation work area.  WS-CPF-DGT redefines
+      * the 11-digit CPF as individual digits so the two Brazilian
+      * check digits can be computed without a CALLed subprogram.
+       01  WS-CPF-WORK.
+           05  WS-CPF-VALUE         PIC X(11).
+       01  WS-CPF-DIGITS REDEFINES WS-CPF-WORK.
+           05  WS-CPF-DGT           PIC 9 OCCURS 11 TIMES.
+       01  WS-CPF-VALID-FLAG        PIC X VALUE 'Y'.
+           88  CPF-IS-VALID             VALUE 'Y' FALSE 'N'.
+       01  WS-GENERO-VALID-FLAG     PIC X VALUE 'Y'.
+           88  GENERO-IS-VALID           VALUE 'Y' FALSE 'N'.
+       01  WS-DATANASC-VALID-FLAG   PIC X VALUE 'Y'.
+           88  DATANASC-IS-VALID         VALUE 'Y' FALSE 'N'.
+       01  WS-SEQUENCE-VALID-FLAG   PIC X VALUE 'Y'.
+           88  SEQUENCE-IS-VALID         VALUE 'Y' FALSE 'N'.
+       01  WS-NOME-VALID-FLAG       PIC X VALUE 'Y'.
+           88  NOME-IS-VALID             VALUE 'Y' FALSE 'N'.
+      * WS-PREV-CPF is the high-water mark for the CPF sequence check -
+      * starts at LOW-VALUES so the first transaction always passes.
+       01  WS-PREV-CPF              PIC X(11) VALUE LOW-VALUES.
+      *
+      * Parameters for the shared FLDEDIT field-edit subroutine.
+       01  WS-FLDEDIT-FIELD         PIC X(40).
+       01  WS-FLDEDIT-LEN           PIC 9(2).
+       01  WS-FLDEDIT-TYPE          PIC X.
+       01  WS-FLDEDIT-RESULT        PIC X.
+           88  FLDEDIT-IS-VALID         VALUE 'Y' FALSE 'N'.
+       01  WS-CPF-ALL-SAME          PIC X.
+       01  WS-CPF-SUM               PIC 9(4).
+       01  WS-CPF-WEIGHT            PIC 9(2).
+       01  WS-CPF-IDX               PIC 9(2).
+       01  WS-CPF-REMAINDER         PIC 9(2).
+       01  WS-CPF-CHECK-DIGIT       PIC 9.
+      *
+      * DATANASC calendar validation work area.  WS-DAYS-IN-MONTH is
+      * loaded from literal FILLERs (old-style table initialization,
+      * avoids relying on a multi-value OCCURS VALUE clause).
+       01  WS-DAYS-TABLE-INIT.
+           05  FILLER               PIC 99 VALUE 31.
+           05  FILLER               PIC 99 VALUE 28.
+           05  FILLER               PIC 99 VALUE 31.
+           05  FILLER               PIC 99 VALUE 30.
+           05  FILLER               PIC 99 VALUE 31.
+           05  FILLER               PIC 99 VALUE 30.
+           05  FILLER               PIC 99 VALUE 31.
+           05  FILLER               PIC 99 VALUE 31.
+           05  FILLER               PIC 99 VALUE 30.
+           05  FILLER               PIC 99 VALUE 31.
+           05  FILLER               PIC 99 VALUE 30.
+           05  FILLER               PIC 99 VALUE 31.
+       01  WS-DAYS-TABLE REDEFINES WS-DAYS-TABLE-INIT.
+           05  WS-DAYS-IN-MONTH     PIC 99 OCCURS 12 TIMES.
+       01  WS-DIA-NUM               PIC 99.
+       01  WS-MES-NUM               PIC 99.
+       01  WS-ANO-NUM               PIC 9(4).
+       01  WS-MAX-DAY               PIC 99.
+       01  WS-DATE-QUOT             PIC 9(6).
+       01  WS-DATE-REM              PIC 9(3).
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+      * MAIN-LOGIC is the program's only entry point, PERFORMing each
+      * step in order so no paragraph runs by falling through into the
+      * next one physically.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+           PERFORM LOAD-UNTIL-DONE
+           PERFORM CLOSE-STOP.
+      *
+       OPEN-FILES.
+           OPEN INPUT  CUST-TRANS.
+           OPEN OUTPUT EXCEPT-FILE.
+           OPEN I-O CUSTMAST
+               IF WS-CUSTMAST-STATUS = '35'
+                   CLOSE CUSTMAST
+                   OPEN OUTPUT CUSTMAST
+               END-IF.
+           PERFORM START-RUN-CONTROL.
+      *
+      * START-RUN-CONTROL captures this run's start timestamp and looks
+      * up its next sequential run number in RUNSEQ.  The header record
+      * itself is written by FINISH-RUN-CONTROL at CLOSE-STOP once the
+      * elapsed run time is known, since RUNCTL is append-only.
+       START-RUN-CONTROL.
+           MOVE SPACES TO SEQ-JOB-NAME
+           MOVE 'CUSTLOAD' TO SEQ-JOB-NAME
+           OPEN I-O RUN-SEQ-FILE
+           IF WS-RUNSEQ-STATUS = '35'
+               OPEN OUTPUT RUN-SEQ-FILE
+               CLOSE RUN-SEQ-FILE
+               OPEN I-O RUN-SEQ-FILE
+           END-IF
+           READ RUN-SEQ-FILE
+               INVALID KEY
+                   MOVE ZEROS TO SEQ-LAST-NUMBER
+           END-READ
+           ADD 1 TO SEQ-LAST-NUMBER
+           REWRITE RUN-SEQ-REC
+               INVALID KEY
+                   WRITE RUN-SEQ-REC
+           END-REWRITE
+           CLOSE RUN-SEQ-FILE
+           MOVE SEQ-LAST-NUMBER TO WS-RUN-NUMBER
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME.
+      *
+      * FINISH-RUN-CONTROL captures the end timestamp, computes the
+      * elapsed run time (does not account for a run crossing midnight),
+      * and appends the header record to RUNCTL.
+       FINISH-RUN-CONTROL.
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           SUBTRACT WS-RUN-TIME FROM WS-RUN-END-TIME
+               GIVING WS-ELAPSED-TIME
+           OPEN EXTEND RUN-CTL-FILE
+           MOVE SPACES          TO RUN-CTL-REC
+           MOVE 'CUSTLOAD'      TO RUNCTL-JOB-NAME
+           MOVE WS-RUN-DATE     TO RUNCTL-RUN-DATE
+           MOVE WS-RUN-TIME     TO RUNCTL-RUN-TIME
+           MOVE WS-RUN-NUMBER   TO RUNCTL-RUN-NUMBER
+           MOVE WS-ELAPSED-TIME TO RUNCTL-ELAPSED-TIME
+           WRITE RUN-CTL-REC
+           CLOSE RUN-CTL-FILE.
+      *
+       LOAD-UNTIL-DONE.
+           PERFORM READ-TRANSACTION
+           PERFORM UNTIL TRANS-AT-EOF OR COUNTER-OVERFLOWED
+               PERFORM LOAD-ONE-CUSTOMER
+               PERFORM READ-TRANSACTION
+           END-PERFORM.
+      *
+       CLOSE-STOP.
+           PERFORM FINISH-RUN-CONTROL
+           CLOSE CUST-TRANS.
+           CLOSE CUSTMAST.
+           CLOSE EXCEPT-FILE.
+           DISPLAY 'CUSTLOAD READ ' WS-TRANS-READ-COUNT
+                   ' LOADED ' WS-LOADED-COUNT
+                   ' REJECTED ' WS-REJECT-COUNT
+                   ' DUPLICATES ' WS-DUPLICATE-COUNT.
+           PERFORM RECONCILE-TOTALS
+           PERFORM WRITE-DAILY-TRAILER
+           PERFORM WRITE-SUMMARY-REPORT
+           IF COUNTER-OVERFLOWED
+               DISPLAY 'CUSTLOAD ABORTED - A CONTROL COUNTER OVERFLOWED'
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF NOT TOTALS-BALANCED
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   IF WS-REJECT-COUNT > ZEROS
+                       MOVE 4 TO RETURN-CODE
+                   ELSE
+                       MOVE 0 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
+           GOBACK.
+      *
+      * WRITE-DAILY-TRAILER appends this run's control totals to the
+      * shop-wide DAILYCTL file so the multi-file total comparison
+      * report (CTLRPT) can show every batch job's counts side by side.
+       WRITE-DAILY-TRAILER.
+           OPEN EXTEND DAILY-CTL-FILE
+           MOVE SPACES              TO CTL-TRAILER-REC
+           MOVE 'CUSTLOAD'          TO CTLT-JOB-NAME
+           MOVE WS-RUN-DATE         TO CTLT-RUN-DATE
+           MOVE WS-TRANS-READ-COUNT TO CTLT-READ-COUNT
+           MOVE WS-LOADED-COUNT     TO CTLT-OUTPUT-COUNT
+           MOVE WS-REJECT-COUNT     TO CTLT-REJECT-COUNT
+           IF TOTALS-BALANCED
+               SET CTLT-BALANCED TO TRUE
+           ELSE
+               SET CTLT-OUT-OF-BALANCE TO TRUE
+           END-IF
+           WRITE CTL-TRAILER-REC
+           CLOSE DAILY-CTL-FILE.
+      *
+      * WRITE-SUMMARY-REPORT prints this run's end-of-job summary -
+      * headers plus one detail line with the record count and grand
+      * total - instead of the ad hoc DISPLAY statements each batch job
+      * used to invent for itself.
+       WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT SUMMARY-FILE
+           WRITE SUMMARY-REC FROM SUMM-HDR-LINE-1
+           WRITE SUMMARY-REC FROM SPACES
+           WRITE SUMMARY-REC FROM SUMM-HDR-LINE-2
+           MOVE SPACES              TO SUMM-DETAIL-LINE
+           MOVE 'CUSTLOAD'          TO SUMM-JOB-NAME
+           MOVE WS-RUN-DATE         TO SUMM-RUN-DATE
+           MOVE WS-TRANS-READ-COUNT TO SUMM-RECORD-COUNT
+           MOVE WS-LOADED-COUNT     TO SUMM-GRAND-TOTAL
+           WRITE SUMMARY-REC FROM SUMM-DETAIL-LINE
+           CLOSE SUMMARY-FILE.
+      *
+      * RECONCILE-TOTALS is the shop-wide input-total vs. output-total
+      * check every load job runs at end of job (see COBOLBASICS0004's
+      * TOT/TOT-2 pattern): every transaction read must land somewhere -
+      * loaded or rejected - or the run is a hard error, not just a
+      * count to display.
+       RECONCILE-TOTALS.
+           SET TOTALS-BALANCED TO TRUE
+           COMPUTE WS-OUTPUT-TOTAL = WS-LOADED-COUNT + WS-REJECT-COUNT
+           IF WS-TRANS-READ-COUNT NOT = WS-OUTPUT-TOTAL
+               SET TOTALS-BALANCED TO FALSE
+               DISPLAY 'CUSTLOAD CONTROL TOTALS OUT OF BALANCE - READ '
+                       WS-TRANS-READ-COUNT ' ACCOUNTED FOR '
+                       WS-OUTPUT-TOTAL
+           END-IF.
+      *
+      * Every accumulation statement below carries ON SIZE ERROR so a
+      * counter field that's too small for the real volume aborts the
+      * run cleanly (via WS-COUNTER-OVERFLOW) instead of wrapping and
+      * silently corrupting a downstream control total.
+       READ-TRANSACTION.
+           READ CUST-TRANS
+               AT END SET TRANS-AT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-TRANS-READ-COUNT
+                       ON SIZE ERROR
+                           SET COUNTER-OVERFLOWED TO TRUE
+                           DISPLAY 'WS-TRANS-READ-COUNT OVERFLOWED'
+                   END-ADD
+           END-READ.
+      *
+       LOAD-ONE-CUSTOMER.
+           MOVE CUST-TRANS-REC TO CLIENTE-REC
+           MOVE WS-RUN-DATE    TO CLIENTE-LOAD-DATE IN CLIENTE-REC
+           PERFORM VALIDATE-CPF
+           PERFORM VALIDATE-GENERO
+           PERFORM VALIDATE-DATANASC
+           PERFORM VALIDATE-SEQUENCE
+           PERFORM VALIDATE-NOME
+           IF CPF-IS-VALID AND GENERO-IS-VALID AND DATANASC-IS-VALID
+                   AND SEQUENCE-IS-VALID AND NOME-IS-VALID
+               WRITE CLIENTE-REC
+                   INVALID KEY
+                       ADD 1 TO WS-REJECT-COUNT
+                           ON SIZE ERROR
+                               SET COUNTER-OVERFLOWED TO TRUE
+                               DISPLAY 'WS-REJECT-COUNT OVERFLOWED'
+                       END-ADD
+                       ADD 1 TO WS-DUPLICATE-COUNT
+                           ON SIZE ERROR
+                               SET COUNTER-OVERFLOWED TO TRUE
+                               DISPLAY 'WS-DUPLICATE-COUNT OVERFLOWED'
+                       END-ADD
+                       MOVE SPACES             TO EXC-REC
+                       MOVE 'CUSTLOAD'         TO EXC-PROGRAM
+                       MOVE CPF IN CLIENTE-REC TO EXC-KEY
+                       SET EXC-DUPLICATE-CPF TO TRUE
+                       MOVE 'DUPLICATE CPF'    TO EXC-REASON-TEXT
+                       MOVE NOME IN CLIENTE-REC TO EXC-INPUT-DATA
+                       WRITE EXC-REC
+                       END-WRITE
+                   NOT INVALID KEY
+                       ADD 1 TO WS-LOADED-COUNT
+                           ON SIZE ERROR
+                               SET COUNTER-OVERFLOWED TO TRUE
+                               DISPLAY 'WS-LOADED-COUNT OVERFLOWED'
+                       END-ADD
+               END-WRITE
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+                   ON SIZE ERROR
+                       SET COUNTER-OVERFLOWED TO TRUE
+                       DISPLAY 'WS-REJECT-COUNT OVERFLOWED'
+               END-ADD
+               MOVE SPACES             TO EXC-REC
+               MOVE 'CUSTLOAD'         TO EXC-PROGRAM
+               MOVE CPF IN CLIENTE-REC TO EXC-KEY
+               EVALUATE TRUE
+                   WHEN NOT CPF-IS-VALID
+                       SET EXC-INVALID-CPF TO TRUE
+                       MOVE 'INVALID CPF'      TO EXC-REASON-TEXT
+                   WHEN NOT GENERO-IS-VALID
+                       SET EXC-INVALID-GENERO TO TRUE
+                       MOVE 'INVALID GENERO'   TO EXC-REASON-TEXT
+                   WHEN NOT DATANASC-IS-VALID
+                       SET EXC-INVALID-DATANASC TO TRUE
+                       MOVE 'INVALID DATANASC' TO EXC-REASON-TEXT
+                   WHEN NOT NOME-IS-VALID
+                       SET EXC-INVALID-NOME TO TRUE
+                       MOVE 'INVALID NOME'     TO EXC-REASON-TEXT
+                   WHEN OTHER
+                       SET EXC-CPF-OUT-OF-SEQ TO TRUE
+                       MOVE 'CPF OUT OF SEQ'   TO EXC-REASON-TEXT
+               END-EVALUATE
+               MOVE NOME IN CLIENTE-REC TO EXC-INPUT-DATA
+               WRITE EXC-REC
+           END-IF.
+      *
+       VALIDATE-GENERO.
+           SET GENERO-IS-VALID TO TRUE
+           IF NOT (MASCULINO IN CLIENTE-REC
+                   OR FEMININO IN CLIENTE-REC
+                   OR NAO-INFORMADO IN CLIENTE-REC)
+               SET GENERO-IS-VALID TO FALSE
+           END-IF.
+      *
+       VALIDATE-DATANASC.
+           SET DATANASC-IS-VALID TO TRUE
+           IF DIA IN CLIENTE-REC IS NOT NUMERIC
+              OR MES IN CLIENTE-REC IS NOT NUMERIC
+              OR ANO IN CLIENTE-REC IS NOT NUMERIC
+               SET DATANASC-IS-VALID TO FALSE
+           ELSE
+               MOVE DIA IN CLIENTE-REC TO WS-DIA-NUM
+               MOVE MES IN CLIENTE-REC TO WS-MES-NUM
+               MOVE ANO IN CLIENTE-REC TO WS-ANO-NUM
+               IF WS-MES-NUM < 1 OR WS-MES-NUM > 12
+                   SET DATANASC-IS-VALID TO FALSE
+               ELSE
+                   MOVE WS-DAYS-IN-MONTH(WS-MES-NUM) TO WS-MAX-DAY
+                   IF WS-MES-NUM = 2
+                       PERFORM CHECK-LEAP-YEAR
+                   END-IF
+                   IF WS-DIA-NUM < 1 OR WS-DIA-NUM > WS-MAX-DAY
+                       SET DATANASC-IS-VALID TO FALSE
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       CHECK-LEAP-YEAR.
+           DIVIDE WS-ANO-NUM BY 4 GIVING WS-DATE-QUOT
+               REMAINDER WS-DATE-REM
+           IF WS-DATE-REM = 0
+               DIVIDE WS-ANO-NUM BY 100 GIVING WS-DATE-QUOT
+                   REMAINDER WS-DATE-REM
+               IF WS-DATE-REM NOT = 0
+                   MOVE 29 TO WS-MAX-DAY
+               ELSE
+                   DIVIDE WS-ANO-NUM BY 400 GIVING WS-DATE-QUOT
+                       REMAINDER WS-DATE-REM
+                   IF WS-DATE-REM = 0
+                       MOVE 29 TO WS-MAX-DAY
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       VALIDATE-SEQUENCE.
+           IF CPF IN CLIENTE-REC > WS-PREV-CPF
+               SET SEQUENCE-IS-VALID TO TRUE
+               IF CPF-IS-VALID
+                   MOVE CPF IN CLIENTE-REC TO WS-PREV-CPF
+               END-IF
+           ELSE
+               SET SEQUENCE-IS-VALID TO FALSE
+           END-IF.
+      *
+       VALIDATE-NOME.
+           SET NOME-IS-VALID TO TRUE
+           MOVE SPACES          TO WS-FLDEDIT-FIELD
+           MOVE NOME IN CLIENTE-REC TO WS-FLDEDIT-FIELD(1:20)
+           MOVE 20              TO WS-FLDEDIT-LEN
+           MOVE 'A'             TO WS-FLDEDIT-TYPE
+           CALL 'FLDEDIT' USING WS-FLDEDIT-FIELD WS-FLDEDIT-LEN
+                                 WS-FLDEDIT-TYPE  WS-FLDEDIT-RESULT
+           IF NOT FLDEDIT-IS-VALID
+               SET NOME-IS-VALID TO FALSE
+           END-IF.
+      *
+       VALIDATE-CPF.
+           SET CPF-IS-VALID TO TRUE
+           MOVE CPF IN CLIENTE-REC TO WS-CPF-VALUE
+           MOVE SPACES          TO WS-FLDEDIT-FIELD
+           MOVE WS-CPF-VALUE    TO WS-FLDEDIT-FIELD(1:11)
+           MOVE 11              TO WS-FLDEDIT-LEN
+           MOVE 'N'             TO WS-FLDEDIT-TYPE
+           CALL 'FLDEDIT' USING WS-FLDEDIT-FIELD WS-FLDEDIT-LEN
+                                 WS-FLDEDIT-TYPE  WS-FLDEDIT-RESULT
+           IF NOT FLDEDIT-IS-VALID
+               SET CPF-IS-VALID TO FALSE
+           ELSE
+               PERFORM CHECK-CPF-ALL-SAME-DIGIT
+               IF CPF-IS-VALID
+                   PERFORM COMPUTE-CPF-1ST-CHECK-DIGIT
+               END-IF
+               IF CPF-IS-VALID
+                   PERFORM COMPUTE-CPF-2ND-CHECK-DIGIT
+               END-IF
+           END-IF.
+      *
+       CHECK-CPF-ALL-SAME-DIGIT.
+           MOVE 'Y' TO WS-CPF-ALL-SAME
+           PERFORM VARYING WS-CPF-IDX FROM 2 BY 1
+                   UNTIL WS-CPF-IDX > 11
+               IF WS-CPF-DGT(WS-CPF-IDX) NOT = WS-CPF-DGT(1)
+                   MOVE 'N' TO WS-CPF-ALL-SAME
+               END-IF
+           END-PERFORM
+           IF WS-CPF-ALL-SAME = 'Y'
+               SET CPF-IS-VALID TO FALSE
+           END-IF.
+      *
+       COMPUTE-CPF-1ST-CHECK-DIGIT.
+           MOVE ZEROS TO WS-CPF-SUM
+           MOVE 10 TO WS-CPF-WEIGHT
+           PERFORM VARYING WS-CPF-IDX FROM 1 BY 1
+                   UNTIL WS-CPF-IDX > 9
+               COMPUTE WS-CPF-SUM =
+                   WS-CPF-SUM + (WS-CPF-DGT(WS-CPF-IDX) * WS-CPF-WEIGHT)
+               SUBTRACT 1 FROM WS-CPF-WEIGHT
+           END-PERFORM
+           DIVIDE WS-CPF-SUM BY 11 GIVING WS-CPF-IDX
+               REMAINDER WS-CPF-REMAINDER
+           IF WS-CPF-REMAINDER < 2
+               MOVE 0 TO WS-CPF-CHECK-DIGIT
+           ELSE
+               COMPUTE WS-CPF-CHECK-DIGIT = 11 - WS-CPF-REMAINDER
+           END-IF
+           IF WS-CPF-CHECK-DIGIT NOT = WS-CPF-DGT(10)
+               SET CPF-IS-VALID TO FALSE
+           END-IF.
+      *
+       COMPUTE-CPF-2ND-CHECK-DIGIT.
+           MOVE ZEROS TO WS-CPF-SUM
+           MOVE 11 TO WS-CPF-WEIGHT
+           PERFORM VARYING WS-CPF-IDX FROM 1 BY 1
+                   UNTIL WS-CPF-IDX > 10
+               COMPUTE WS-CPF-SUM =
+                   WS-CPF-SUM + (WS-CPF-DGT(WS-CPF-IDX) * WS-CPF-WEIGHT)
+               SUBTRACT 1 FROM WS-CPF-WEIGHT
+           END-PERFORM
+           DIVIDE WS-CPF-SUM BY 11 GIVING WS-CPF-IDX
+               REMAINDER WS-CPF-REMAINDER
+           IF WS-CPF-REMAINDER < 2
+               MOVE 0 TO WS-CPF-CHECK-DIGIT
+           ELSE
+               COMPUTE WS-CPF-CHECK-DIGIT = 11 - WS-CPF-REMAINDER
+           END-IF
+           IF WS-CPF-CHECK-DIGIT NOT = WS-CPF-DGT(11)
+               SET CPF-IS-VALID TO FALSE
+           END-IF.
+      *
+       END PROGRAM CUSTLOAD.
