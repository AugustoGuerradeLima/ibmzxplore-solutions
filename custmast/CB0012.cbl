@@ -0,0 +1,694 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    CUSTMAINT.
+       AUTHOR.        Otto B Named.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAINT-TRANS ASSIGN TO MAINTTRN.
+           SELECT CUSTMAST    ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CPF IN CLIENTE-REC
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+           SELECT AUDIT-FILE  ASSIGN TO CUSTAUD.
+           SELECT EXCEPT-FILE ASSIGN TO EXCFILE.
+           SELECT RUN-CTL-FILE ASSIGN TO RUNCTL.
+           SELECT RUN-SEQ-FILE ASSIGN TO RUNSEQ
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SEQ-JOB-NAME
+               FILE STATUS IS WS-RUNSEQ-STATUS.
+           SELECT DAILY-CTL-FILE ASSIGN TO DAILYCTL.
+           SELECT SUMMARY-FILE ASSIGN TO SUMRPT.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      * MAINT-TRANS-REC is an input-only layout (like FIRST-NAME and
+      * LAST-NAME in NAMES), so it carries its own field definitions
+      * rather than nesting a COPY CLIENTE - field names match the
+      * CUSTMAST copybook exactly so APPLY-ADD/APPLY-CHANGE can use
+      * MOVE CORRESPONDING instead of a field-by-field copy.
+       FD  MAINT-TRANS RECORDING MODE F.
+       01  MAINT-TRANS-REC.
+           05  TRANS-ACTION-CODE      PIC X.
+               88  ACTION-ADD             VALUE 'A'.
+               88  ACTION-CHANGE          VALUE 'C'.
+               88  ACTION-DELETE          VALUE 'D'.
+           05  TRANS-CLIENTE-DATA.
+               10  CPF            PIC X(11).
+               10  NOME           PIC X(20).
+               10  RG             PIC X(11).
+               10  ENDERECO.
+                   15  LOGRADOURO     PIC X(40).
+                   15  NUMERO         PIC X(6).
+                   15  COMPLEMENTO    PIC X(20).
+                   15  CIDADE         PIC X(30).
+                   15  UF             PIC X(2).
+                   15  CEP            PIC X(8).
+               10  DATANASC.
+                   15  DIA            PIC XX.
+                   15  MES            PIC XX.
+                   15  ANO            PIC X(04).
+               10  GENERO         PIC X.
+      *
+       FD  CUSTMAST RECORDING MODE F.
+           COPY CLIENTE.
+      *
+      * AUD-BEFORE-IMAGE/AUD-AFTER-IMAGE mirror the CLIENTE copybook
+      * field-for-field (same reasoning as TRANS-CLIENTE-DATA above) so
+      * MOVE CORRESPONDING can stamp a full before/after pair per change
+      * without a field-by-field copy.
+       FD  AUDIT-FILE RECORDING MODE F.
+       01  AUDIT-REC.
+           05  AUD-ACTION       PIC X(6).
+           05  AUD-CPF          PIC X(11).
+           05  AUD-RUN-DATE     PIC 9(8).
+           05  AUD-BEFORE-IMAGE.
+               10  CPF              PIC X(11).
+               10  NOME             PIC X(20).
+               10  RG               PIC X(11).
+               10  ENDERECO.
+                   15  LOGRADOURO       PIC X(40).
+                   15  NUMERO           PIC X(6).
+                   15  COMPLEMENTO      PIC X(20).
+                   15  CIDADE           PIC X(30).
+                   15  UF               PIC X(2).
+                   15  CEP              PIC X(8).
+               10  DATANASC.
+                   15  DIA              PIC XX.
+                   15  MES              PIC XX.
+                   15  ANO              PIC X(04).
+               10  GENERO           PIC X.
+           05  AUD-AFTER-IMAGE.
+               10  CPF              PIC X(11).
+               10  NOME             PIC X(20).
+               10  RG               PIC X(11).
+               10  ENDERECO.
+                   15  LOGRADOURO       PIC X(40).
+                   15  NUMERO           PIC X(6).
+                   15  COMPLEMENTO      PIC X(20).
+                   15  CIDADE           PIC X(30).
+                   15  UF               PIC X(2).
+                   15  CEP              PIC X(8).
+               10  DATANASC.
+                   15  DIA              PIC XX.
+                   15  MES              PIC XX.
+                   15  ANO              PIC X(04).
+               10  GENERO           PIC X.
+      *
+       FD  EXCEPT-FILE RECORDING MODE F.
+           COPY EXCREC.
+      *
+       FD  RUN-CTL-FILE RECORDING MODE F.
+           COPY RUNCTL.
+      *
+       FD  RUN-SEQ-FILE RECORDING MODE F.
+           COPY RUNSEQ.
+      *
+       FD  DAILY-CTL-FILE RECORDING MODE F.
+           COPY CTLTRAIL.
+      *
+       FD  SUMMARY-FILE RECORDING MODE F.
+       01  SUMMARY-REC        PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+       COPY SUMMRPT.
+       01  FLAGS.
+           05  WS-TRANS-EOF       PIC X VALUE 'N'.
+               88  TRANS-AT-EOF       VALUE 'Y'.
+           05  WS-COUNTER-OVERFLOW PIC X VALUE 'N'.
+               88  COUNTER-OVERFLOWED  VALUE 'Y' FALSE 'N'.
+       01  WS-CUSTMAST-STATUS     PIC XX.
+       01  WS-COUNTERS.
+           05  WS-TRANS-READ-COUNT  PIC 9(7) VALUE ZEROS.
+           05  WS-ADD-COUNT         PIC 9(7) VALUE ZEROS.
+           05  WS-CHANGE-COUNT      PIC 9(7) VALUE ZEROS.
+           05  WS-DELETE-COUNT      PIC 9(7) VALUE ZEROS.
+           05  WS-REJECT-COUNT      PIC 9(7) VALUE ZEROS.
+       01  WS-OUTPUT-TOTAL        PIC 9(7) VALUE ZEROS.
+       01  WS-TOTALS-FLAG         PIC X VALUE 'Y'.
+           88  TOTALS-BALANCED        VALUE 'Y' FALSE 'N'.
+       01  WS-REJECT-REASON       PIC X(20) VALUE SPACES.
+       01  WS-REJECT-CODE         PIC 9(4) VALUE ZEROS.
+       01  WS-RUN-DATE            PIC 9(8).
+      * Run-control header work area (shared shop-wide pattern).
+       01  WS-RUNSEQ-STATUS       PIC XX.
+       01  WS-RUN-TIME            PIC 9(8).
+       01  WS-RUN-NUMBER          PIC 9(7).
+       01  WS-RUN-END-TIME        PIC 9(8).
+       01  WS-ELAPSED-TIME        PIC 9(8).
+      * WS-BEFORE-SNAPSHOT captures CLIENTE-REC as it stood before a
+      * REWRITE or DELETE, for the audit trail's before-image.
+       01  WS-BEFORE-SNAPSHOT.
+           05  CPF              PIC X(11).
+           05  NOME             PIC X(20).
+           05  RG               PIC X(11).
+           05  ENDERECO.
+               10  LOGRADOURO       PIC X(40).
+               10  NUMERO           PIC X(6).
+               10  COMPLEMENTO      PIC X(20).
+               10  CIDADE           PIC X(30).
+               10  UF               PIC X(2).
+               10  CEP              PIC X(8).
+           05  DATANASC.
+               10  DIA              PIC XX.
+               10  MES              PIC XX.
+               10  ANO              PIC X(04).
+           05  GENERO           PIC X.
+      *
+      * Field-edit work area for APPLY-ADD/APPLY-CHANGE, carried over
+      * from CUSTLOAD's LOAD-ONE-CUSTOMER validation so an add/change
+      * transaction is held to the same CPF/GENERO/DATANASC/NOME edits
+      * CUSTMAST's other maintainer already enforces - CUSTMAINT has no
+      * CPF-sequence concept of its own, since a maintenance transaction
+      * file has no load-order invariant to check, so VALIDATE-SEQUENCE
+      * is not carried over.
+       01  WS-CPF-WORK.
+           05  WS-CPF-VALUE         PIC X(11).
+       01  WS-CPF-DIGITS REDEFINES WS-CPF-WORK.
+           05  WS-CPF-DGT           PIC 9 OCCURS 11 TIMES.
+       01  WS-CPF-VALID-FLAG        PIC X VALUE 'Y'.
+           88  CPF-IS-VALID             VALUE 'Y' FALSE 'N'.
+       01  WS-GENERO-VALID-FLAG     PIC X VALUE 'Y'.
+           88  GENERO-IS-VALID           VALUE 'Y' FALSE 'N'.
+       01  WS-DATANASC-VALID-FLAG   PIC X VALUE 'Y'.
+           88  DATANASC-IS-VALID         VALUE 'Y' FALSE 'N'.
+       01  WS-NOME-VALID-FLAG       PIC X VALUE 'Y'.
+           88  NOME-IS-VALID             VALUE 'Y' FALSE 'N'.
+       01  WS-FIELDS-VALID-FLAG     PIC X VALUE 'Y'.
+           88  CLIENTE-FIELDS-VALID      VALUE 'Y' FALSE 'N'.
+      * Parameters for the shared FLDEDIT field-edit subroutine.
+       01  WS-FLDEDIT-FIELD         PIC X(40).
+       01  WS-FLDEDIT-LEN           PIC 9(2).
+       01  WS-FLDEDIT-TYPE          PIC X.
+       01  WS-FLDEDIT-RESULT        PIC X.
+           88  FLDEDIT-IS-VALID         VALUE 'Y' FALSE 'N'.
+       01  WS-CPF-ALL-SAME          PIC X.
+       01  WS-CPF-SUM               PIC 9(4).
+       01  WS-CPF-WEIGHT            PIC 9(2).
+       01  WS-CPF-IDX               PIC 9(2).
+       01  WS-CPF-REMAINDER         PIC 9(2).
+       01  WS-CPF-CHECK-DIGIT       PIC 9.
+      * DATANASC calendar validation work area (same table-load idiom
+      * as CUSTLOAD's WS-DAYS-IN-MONTH).
+       01  WS-DAYS-TABLE-INIT.
+           05  FILLER               PIC 99 VALUE 31.
+           05  FILLER               PIC 99 VALUE 28.
+           05  FILLER               PIC 99 VALUE 31.
+           05  FILLER               PIC 99 VALUE 30.
+           05  FILLER               PIC 99 VALUE 31.
+           05  FILLER               PIC 99 VALUE 30.
+           05  FILLER               PIC 99 VALUE 31.
+           05  FILLER               PIC 99 VALUE 31.
+           05  FILLER               PIC 99 VALUE 30.
+           05  FILLER               PIC 99 VALUE 31.
+           05  FILLER               PIC 99 VALUE 30.
+           05  FILLER               PIC 99 VALUE 31.
+       01  WS-DAYS-TABLE REDEFINES WS-DAYS-TABLE-INIT.
+           05  WS-DAYS-IN-MONTH     PIC 99 OCCURS 12 TIMES.
+       01  WS-DIA-NUM               PIC 99.
+       01  WS-MES-NUM               PIC 99.
+       01  WS-ANO-NUM               PIC 9(4).
+       01  WS-MAX-DAY               PIC 99.
+       01  WS-DATE-QUOT             PIC 9(6).
+       01  WS-DATE-REM              PIC 9(3).
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+      * MAIN-LOGIC is the program's only entry point, PERFORMing each
+      * step in order so no paragraph runs by falling through into the
+      * next one physically.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+           PERFORM MAINTAIN-UNTIL-DONE
+           PERFORM CLOSE-STOP.
+      *
+       OPEN-FILES.
+           OPEN INPUT  MAINT-TRANS.
+           OPEN I-O    CUSTMAST
+           IF WS-CUSTMAST-STATUS NOT = '00'
+               DISPLAY 'CUSTMAINT UNABLE TO OPEN CUSTMAST - STATUS '
+                   WS-CUSTMAST-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT AUDIT-FILE.
+           OPEN OUTPUT EXCEPT-FILE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM START-RUN-CONTROL.
+      *
+      * START-RUN-CONTROL captures this run's start timestamp and looks
+      * up its next sequential run number in RUNSEQ.  The header record
+      * itself is written by FINISH-RUN-CONTROL at CLOSE-STOP once the
+      * elapsed run time is known, since RUNCTL is append-only.
+       START-RUN-CONTROL.
+           MOVE SPACES TO SEQ-JOB-NAME
+           MOVE 'CUSTMAINT' TO SEQ-JOB-NAME
+           OPEN I-O RUN-SEQ-FILE
+           IF WS-RUNSEQ-STATUS = '35'
+               OPEN OUTPUT RUN-SEQ-FILE
+               CLOSE RUN-SEQ-FILE
+               OPEN I-O RUN-SEQ-FILE
+           END-IF
+           READ RUN-SEQ-FILE
+               INVALID KEY
+                   MOVE ZEROS TO SEQ-LAST-NUMBER
+           END-READ
+           ADD 1 TO SEQ-LAST-NUMBER
+           REWRITE RUN-SEQ-REC
+               INVALID KEY
+                   WRITE RUN-SEQ-REC
+           END-REWRITE
+           CLOSE RUN-SEQ-FILE
+           MOVE SEQ-LAST-NUMBER TO WS-RUN-NUMBER
+           ACCEPT WS-RUN-TIME FROM TIME.
+      *
+      * FINISH-RUN-CONTROL captures the end timestamp, computes the
+      * elapsed run time (does not account for a run crossing midnight),
+      * and appends the header record to RUNCTL.
+       FINISH-RUN-CONTROL.
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           SUBTRACT WS-RUN-TIME FROM WS-RUN-END-TIME
+               GIVING WS-ELAPSED-TIME
+           OPEN EXTEND RUN-CTL-FILE
+           MOVE SPACES          TO RUN-CTL-REC
+           MOVE 'CUSTMAINT'     TO RUNCTL-JOB-NAME
+           MOVE WS-RUN-DATE     TO RUNCTL-RUN-DATE
+           MOVE WS-RUN-TIME     TO RUNCTL-RUN-TIME
+           MOVE WS-RUN-NUMBER   TO RUNCTL-RUN-NUMBER
+           MOVE WS-ELAPSED-TIME TO RUNCTL-ELAPSED-TIME
+           WRITE RUN-CTL-REC
+           CLOSE RUN-CTL-FILE.
+      *
+       MAINTAIN-UNTIL-DONE.
+           PERFORM READ-TRANSACTION
+           PERFORM UNTIL TRANS-AT-EOF OR COUNTER-OVERFLOWED
+               PERFORM APPLY-TRANSACTION
+               PERFORM READ-TRANSACTION
+           END-PERFORM.
+      *
+       CLOSE-STOP.
+           PERFORM FINISH-RUN-CONTROL
+           CLOSE MAINT-TRANS.
+           CLOSE CUSTMAST.
+           CLOSE AUDIT-FILE.
+           CLOSE EXCEPT-FILE.
+           DISPLAY 'CUSTMAINT READ ' WS-TRANS-READ-COUNT
+                   ' ADD ' WS-ADD-COUNT
+                   ' CHANGE ' WS-CHANGE-COUNT
+                   ' DELETE ' WS-DELETE-COUNT
+                   ' REJECTED ' WS-REJECT-COUNT.
+           PERFORM RECONCILE-TOTALS
+           PERFORM WRITE-DAILY-TRAILER
+           PERFORM WRITE-SUMMARY-REPORT
+           IF COUNTER-OVERFLOWED
+               DISPLAY 'CUSTMAINT ABORTED - COUNTER OVERFLOWED'
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF NOT TOTALS-BALANCED
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   IF WS-REJECT-COUNT > ZEROS
+                       MOVE 4 TO RETURN-CODE
+                   ELSE
+                       MOVE 0 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
+           GOBACK.
+      *
+      * WRITE-DAILY-TRAILER appends this run's control totals to the
+      * shop-wide DAILYCTL file so the multi-file total comparison
+      * report (CTLRPT) can show every batch job's counts side by side.
+       WRITE-DAILY-TRAILER.
+           OPEN EXTEND DAILY-CTL-FILE
+           MOVE SPACES              TO CTL-TRAILER-REC
+           MOVE 'CUSTMAINT'         TO CTLT-JOB-NAME
+           MOVE WS-RUN-DATE         TO CTLT-RUN-DATE
+           MOVE WS-TRANS-READ-COUNT TO CTLT-READ-COUNT
+           COMPUTE CTLT-OUTPUT-COUNT =
+               WS-ADD-COUNT + WS-CHANGE-COUNT + WS-DELETE-COUNT
+           MOVE WS-REJECT-COUNT     TO CTLT-REJECT-COUNT
+           IF TOTALS-BALANCED
+               SET CTLT-BALANCED TO TRUE
+           ELSE
+               SET CTLT-OUT-OF-BALANCE TO TRUE
+           END-IF
+           WRITE CTL-TRAILER-REC
+           CLOSE DAILY-CTL-FILE.
+      *
+      * WRITE-SUMMARY-REPORT prints this run's end-of-job summary -
+      * headers plus one detail line with the record count and grand
+      * total - instead of the ad hoc DISPLAY statements each batch job
+      * used to invent for itself. The category lines break the grand
+      * total out by transaction type (add/change/delete/reject) using
+      * the named accumulators already kept in WS-COUNTERS, instead of
+      * reporting one undifferentiated number.
+       WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT SUMMARY-FILE
+           WRITE SUMMARY-REC FROM SUMM-HDR-LINE-1
+           WRITE SUMMARY-REC FROM SPACES
+           WRITE SUMMARY-REC FROM SUMM-HDR-LINE-2
+           MOVE SPACES              TO SUMM-DETAIL-LINE
+           MOVE 'CUSTMAINT'         TO SUMM-JOB-NAME
+           MOVE WS-RUN-DATE         TO SUMM-RUN-DATE
+           MOVE WS-TRANS-READ-COUNT TO SUMM-RECORD-COUNT
+           COMPUTE SUMM-GRAND-TOTAL =
+               WS-ADD-COUNT + WS-CHANGE-COUNT + WS-DELETE-COUNT
+           WRITE SUMMARY-REC FROM SUMM-DETAIL-LINE
+           MOVE SPACES              TO SUMM-CATEGORY-LINE
+           MOVE 'ADDS'              TO SUMM-CATEGORY-NAME
+           MOVE WS-ADD-COUNT        TO SUMM-CATEGORY-COUNT
+           WRITE SUMMARY-REC FROM SUMM-CATEGORY-LINE
+           MOVE SPACES              TO SUMM-CATEGORY-LINE
+           MOVE 'CHANGES'           TO SUMM-CATEGORY-NAME
+           MOVE WS-CHANGE-COUNT     TO SUMM-CATEGORY-COUNT
+           WRITE SUMMARY-REC FROM SUMM-CATEGORY-LINE
+           MOVE SPACES              TO SUMM-CATEGORY-LINE
+           MOVE 'DELETES'           TO SUMM-CATEGORY-NAME
+           MOVE WS-DELETE-COUNT     TO SUMM-CATEGORY-COUNT
+           WRITE SUMMARY-REC FROM SUMM-CATEGORY-LINE
+           MOVE SPACES              TO SUMM-CATEGORY-LINE
+           MOVE 'REJECTS'           TO SUMM-CATEGORY-NAME
+           MOVE WS-REJECT-COUNT     TO SUMM-CATEGORY-COUNT
+           WRITE SUMMARY-REC FROM SUMM-CATEGORY-LINE
+           CLOSE SUMMARY-FILE.
+      *
+      * RECONCILE-TOTALS is the shop-wide input-total vs. output-total
+      * check every load job runs at end of job (see COBOLBASICS0004's
+      * TOT/TOT-2 pattern): every transaction read must land somewhere -
+      * added, changed, deleted, or rejected - or the run is a hard
+      * error, not just a count to display.
+       RECONCILE-TOTALS.
+           SET TOTALS-BALANCED TO TRUE
+           COMPUTE WS-OUTPUT-TOTAL = WS-ADD-COUNT + WS-CHANGE-COUNT
+                   + WS-DELETE-COUNT + WS-REJECT-COUNT
+           IF WS-TRANS-READ-COUNT NOT = WS-OUTPUT-TOTAL
+               SET TOTALS-BALANCED TO FALSE
+               DISPLAY
+                   'CUSTMAINT CONTROL TOTALS OUT OF BALANCE - READ '
+                   WS-TRANS-READ-COUNT ' ACCOUNTED FOR '
+                   WS-OUTPUT-TOTAL
+           END-IF.
+      *
+       READ-TRANSACTION.
+           READ MAINT-TRANS
+               AT END SET TRANS-AT-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-TRANS-READ-COUNT
+                       ON SIZE ERROR
+                           SET COUNTER-OVERFLOWED TO TRUE
+                           DISPLAY 'WS-TRANS-READ-COUNT OVERFLOWED'
+                   END-ADD
+           END-READ.
+      *
+       APPLY-TRANSACTION.
+           EVALUATE TRUE
+               WHEN ACTION-ADD
+                   PERFORM APPLY-ADD
+               WHEN ACTION-CHANGE
+                   PERFORM APPLY-CHANGE
+               WHEN ACTION-DELETE
+                   PERFORM APPLY-DELETE
+               WHEN OTHER
+                   MOVE 'INVALID ACTION CODE' TO WS-REJECT-REASON
+                   MOVE 4007 TO WS-REJECT-CODE
+                   PERFORM REJECT-TRANSACTION
+           END-EVALUATE.
+      *
+       APPLY-ADD.
+           MOVE SPACES TO WS-BEFORE-SNAPSHOT
+           MOVE SPACES TO CLIENTE-REC
+           MOVE CORRESPONDING TRANS-CLIENTE-DATA TO CLIENTE-REC
+           MOVE WS-RUN-DATE TO CLIENTE-LOAD-DATE IN CLIENTE-REC
+           PERFORM VALIDATE-CLIENTE-FIELDS
+           IF CLIENTE-FIELDS-VALID
+               WRITE CLIENTE-REC
+                   INVALID KEY
+                       MOVE 'DUPLICATE CPF' TO WS-REJECT-REASON
+                       MOVE 4004 TO WS-REJECT-CODE
+                       PERFORM REJECT-TRANSACTION
+                   NOT INVALID KEY
+                       ADD 1 TO WS-ADD-COUNT
+                           ON SIZE ERROR
+                               SET COUNTER-OVERFLOWED TO TRUE
+                               DISPLAY 'WS-ADD-COUNT OVERFLOWED'
+                       END-ADD
+                       PERFORM WRITE-AUDIT-RECORD
+               END-WRITE
+           END-IF.
+      *
+       APPLY-CHANGE.
+           MOVE CPF IN TRANS-CLIENTE-DATA TO CPF IN CLIENTE-REC
+           READ CUSTMAST
+               INVALID KEY
+                   MOVE 'CPF NOT ON FILE' TO WS-REJECT-REASON
+                   MOVE 4006 TO WS-REJECT-CODE
+                   PERFORM REJECT-TRANSACTION
+               NOT INVALID KEY
+                   MOVE CORRESPONDING CLIENTE-REC TO WS-BEFORE-SNAPSHOT
+                   MOVE CORRESPONDING TRANS-CLIENTE-DATA TO CLIENTE-REC
+                   PERFORM VALIDATE-CLIENTE-FIELDS
+                   IF CLIENTE-FIELDS-VALID
+                       REWRITE CLIENTE-REC
+                           INVALID KEY
+                               MOVE 'REWRITE FAILED' TO WS-REJECT-REASON
+                               MOVE 4008 TO WS-REJECT-CODE
+                               PERFORM REJECT-TRANSACTION
+                           NOT INVALID KEY
+                               ADD 1 TO WS-CHANGE-COUNT
+                                 ON SIZE ERROR
+                                   SET COUNTER-OVERFLOWED TO TRUE
+                                   DISPLAY 'WS-CHANGE-COUNT OVERFLOWED'
+                               END-ADD
+                               PERFORM WRITE-AUDIT-RECORD
+                       END-REWRITE
+                   END-IF
+           END-READ.
+      *
+      * VALIDATE-CLIENTE-FIELDS runs CUSTLOAD's CPF check-digit, GENERO
+      * domain, DATANASC calendar, and NOME alphabetic edits against
+      * CLIENTE-REC as it stands after the transaction data has been
+      * moved in, so a bad add/change can no longer reach CUSTMAST just
+      * because it arrived through CUSTMAINT instead of CUSTLOAD.
+       VALIDATE-CLIENTE-FIELDS.
+           PERFORM VALIDATE-CPF
+           PERFORM VALIDATE-GENERO
+           PERFORM VALIDATE-DATANASC
+           PERFORM VALIDATE-NOME
+           IF CPF-IS-VALID AND GENERO-IS-VALID AND DATANASC-IS-VALID
+                   AND NOME-IS-VALID
+               SET CLIENTE-FIELDS-VALID TO TRUE
+           ELSE
+               SET CLIENTE-FIELDS-VALID TO FALSE
+               EVALUATE TRUE
+                   WHEN NOT CPF-IS-VALID
+                       MOVE 'INVALID CPF'      TO WS-REJECT-REASON
+                       MOVE 4001               TO WS-REJECT-CODE
+                   WHEN NOT GENERO-IS-VALID
+                       MOVE 'INVALID GENERO'   TO WS-REJECT-REASON
+                       MOVE 4002               TO WS-REJECT-CODE
+                   WHEN NOT DATANASC-IS-VALID
+                       MOVE 'INVALID DATANASC' TO WS-REJECT-REASON
+                       MOVE 4003               TO WS-REJECT-CODE
+                   WHEN NOT NOME-IS-VALID
+                       MOVE 'INVALID NOME'     TO WS-REJECT-REASON
+                       MOVE 4011               TO WS-REJECT-CODE
+               END-EVALUATE
+               PERFORM REJECT-TRANSACTION
+           END-IF.
+      *
+       VALIDATE-GENERO.
+           SET GENERO-IS-VALID TO TRUE
+           IF NOT (MASCULINO IN CLIENTE-REC
+                   OR FEMININO IN CLIENTE-REC
+                   OR NAO-INFORMADO IN CLIENTE-REC)
+               SET GENERO-IS-VALID TO FALSE
+           END-IF.
+      *
+       VALIDATE-DATANASC.
+           SET DATANASC-IS-VALID TO TRUE
+           IF DIA IN CLIENTE-REC IS NOT NUMERIC
+              OR MES IN CLIENTE-REC IS NOT NUMERIC
+              OR ANO IN CLIENTE-REC IS NOT NUMERIC
+               SET DATANASC-IS-VALID TO FALSE
+           ELSE
+               MOVE DIA IN CLIENTE-REC TO WS-DIA-NUM
+               MOVE MES IN CLIENTE-REC TO WS-MES-NUM
+               MOVE ANO IN CLIENTE-REC TO WS-ANO-NUM
+               IF WS-MES-NUM < 1 OR WS-MES-NUM > 12
+                   SET DATANASC-IS-VALID TO FALSE
+               ELSE
+                   MOVE WS-DAYS-IN-MONTH(WS-MES-NUM) TO WS-MAX-DAY
+                   IF WS-MES-NUM = 2
+                       PERFORM CHECK-LEAP-YEAR
+                   END-IF
+                   IF WS-DIA-NUM < 1 OR WS-DIA-NUM > WS-MAX-DAY
+                       SET DATANASC-IS-VALID TO FALSE
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       CHECK-LEAP-YEAR.
+           DIVIDE WS-ANO-NUM BY 4 GIVING WS-DATE-QUOT
+               REMAINDER WS-DATE-REM
+           IF WS-DATE-REM = 0
+               DIVIDE WS-ANO-NUM BY 100 GIVING WS-DATE-QUOT
+                   REMAINDER WS-DATE-REM
+               IF WS-DATE-REM NOT = 0
+                   MOVE 29 TO WS-MAX-DAY
+               ELSE
+                   DIVIDE WS-ANO-NUM BY 400 GIVING WS-DATE-QUOT
+                       REMAINDER WS-DATE-REM
+                   IF WS-DATE-REM = 0
+                       MOVE 29 TO WS-MAX-DAY
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       VALIDATE-NOME.
+           SET NOME-IS-VALID TO TRUE
+           MOVE SPACES          TO WS-FLDEDIT-FIELD
+           MOVE NOME IN CLIENTE-REC TO WS-FLDEDIT-FIELD(1:20)
+           MOVE 20              TO WS-FLDEDIT-LEN
+           MOVE 'A'             TO WS-FLDEDIT-TYPE
+           CALL 'FLDEDIT' USING WS-FLDEDIT-FIELD WS-FLDEDIT-LEN
+                                 WS-FLDEDIT-TYPE  WS-FLDEDIT-RESULT
+           IF NOT FLDEDIT-IS-VALID
+               SET NOME-IS-VALID TO FALSE
+           END-IF.
+      *
+       VALIDATE-CPF.
+           SET CPF-IS-VALID TO TRUE
+           MOVE CPF IN CLIENTE-REC TO WS-CPF-VALUE
+           MOVE SPACES          TO WS-FLDEDIT-FIELD
+           MOVE WS-CPF-VALUE    TO WS-FLDEDIT-FIELD(1:11)
+           MOVE 11              TO WS-FLDEDIT-LEN
+           MOVE 'N'             TO WS-FLDEDIT-TYPE
+           CALL 'FLDEDIT' USING WS-FLDEDIT-FIELD WS-FLDEDIT-LEN
+                                 WS-FLDEDIT-TYPE  WS-FLDEDIT-RESULT
+           IF NOT FLDEDIT-IS-VALID
+               SET CPF-IS-VALID TO FALSE
+           ELSE
+               PERFORM CHECK-CPF-ALL-SAME-DIGIT
+               IF CPF-IS-VALID
+                   PERFORM COMPUTE-CPF-1ST-CHECK-DIGIT
+               END-IF
+               IF CPF-IS-VALID
+                   PERFORM COMPUTE-CPF-2ND-CHECK-DIGIT
+               END-IF
+           END-IF.
+      *
+       CHECK-CPF-ALL-SAME-DIGIT.
+           MOVE 'Y' TO WS-CPF-ALL-SAME
+           PERFORM VARYING WS-CPF-IDX FROM 2 BY 1
+                   UNTIL WS-CPF-IDX > 11
+               IF WS-CPF-DGT(WS-CPF-IDX) NOT = WS-CPF-DGT(1)
+                   MOVE 'N' TO WS-CPF-ALL-SAME
+               END-IF
+           END-PERFORM
+           IF WS-CPF-ALL-SAME = 'Y'
+               SET CPF-IS-VALID TO FALSE
+           END-IF.
+      *
+       COMPUTE-CPF-1ST-CHECK-DIGIT.
+           MOVE ZEROS TO WS-CPF-SUM
+           MOVE 10 TO WS-CPF-WEIGHT
+           PERFORM VARYING WS-CPF-IDX FROM 1 BY 1
+                   UNTIL WS-CPF-IDX > 9
+               COMPUTE WS-CPF-SUM =
+                   WS-CPF-SUM + (WS-CPF-DGT(WS-CPF-IDX) * WS-CPF-WEIGHT)
+               SUBTRACT 1 FROM WS-CPF-WEIGHT
+           END-PERFORM
+           DIVIDE WS-CPF-SUM BY 11 GIVING WS-CPF-IDX
+               REMAINDER WS-CPF-REMAINDER
+           IF WS-CPF-REMAINDER < 2
+               MOVE 0 TO WS-CPF-CHECK-DIGIT
+           ELSE
+               COMPUTE WS-CPF-CHECK-DIGIT = 11 - WS-CPF-REMAINDER
+           END-IF
+           IF WS-CPF-CHECK-DIGIT NOT = WS-CPF-DGT(10)
+               SET CPF-IS-VALID TO FALSE
+           END-IF.
+      *
+       COMPUTE-CPF-2ND-CHECK-DIGIT.
+           MOVE ZEROS TO WS-CPF-SUM
+           MOVE 11 TO WS-CPF-WEIGHT
+           PERFORM VARYING WS-CPF-IDX FROM 1 BY 1
+                   UNTIL WS-CPF-IDX > 10
+               COMPUTE WS-CPF-SUM =
+                   WS-CPF-SUM + (WS-CPF-DGT(WS-CPF-IDX) * WS-CPF-WEIGHT)
+               SUBTRACT 1 FROM WS-CPF-WEIGHT
+           END-PERFORM
+           DIVIDE WS-CPF-SUM BY 11 GIVING WS-CPF-IDX
+               REMAINDER WS-CPF-REMAINDER
+           IF WS-CPF-REMAINDER < 2
+               MOVE 0 TO WS-CPF-CHECK-DIGIT
+           ELSE
+               COMPUTE WS-CPF-CHECK-DIGIT = 11 - WS-CPF-REMAINDER
+           END-IF
+           IF WS-CPF-CHECK-DIGIT NOT = WS-CPF-DGT(11)
+               SET CPF-IS-VALID TO FALSE
+           END-IF.
+      *
+       APPLY-DELETE.
+           MOVE CPF IN TRANS-CLIENTE-DATA TO CPF IN CLIENTE-REC
+           READ CUSTMAST
+               INVALID KEY
+                   MOVE 'CPF NOT ON FILE' TO WS-REJECT-REASON
+                   MOVE 4006 TO WS-REJECT-CODE
+                   PERFORM REJECT-TRANSACTION
+               NOT INVALID KEY
+                   MOVE CORRESPONDING CLIENTE-REC TO WS-BEFORE-SNAPSHOT
+                   DELETE CUSTMAST
+                       INVALID KEY
+                           MOVE 'DELETE FAILED' TO WS-REJECT-REASON
+                           MOVE 4009 TO WS-REJECT-CODE
+                           PERFORM REJECT-TRANSACTION
+                       NOT INVALID KEY
+                           ADD 1 TO WS-DELETE-COUNT
+                               ON SIZE ERROR
+                                   SET COUNTER-OVERFLOWED TO TRUE
+                                   DISPLAY 'WS-DELETE-COUNT OVERFLOWED'
+                           END-ADD
+                           PERFORM WRITE-AUDIT-RECORD
+                   END-DELETE
+           END-READ.
+      *
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES              TO AUDIT-REC
+           EVALUATE TRUE
+               WHEN ACTION-ADD    MOVE 'ADD'    TO AUD-ACTION
+               WHEN ACTION-CHANGE MOVE 'CHANGE' TO AUD-ACTION
+               WHEN ACTION-DELETE MOVE 'DELETE' TO AUD-ACTION
+           END-EVALUATE
+           MOVE WS-RUN-DATE         TO AUD-RUN-DATE
+           MOVE CPF IN CLIENTE-REC  TO AUD-CPF
+           MOVE CORRESPONDING WS-BEFORE-SNAPSHOT TO AUD-BEFORE-IMAGE
+           IF ACTION-DELETE
+               MOVE SPACES TO AUD-AFTER-IMAGE
+           ELSE
+               MOVE CORRESPONDING CLIENTE-REC TO AUD-AFTER-IMAGE
+           END-IF
+           WRITE AUDIT-REC.
+      *
+       REJECT-TRANSACTION.
+           ADD 1 TO WS-REJECT-COUNT
+               ON SIZE ERROR
+                   SET COUNTER-OVERFLOWED TO TRUE
+                   DISPLAY 'WS-REJECT-COUNT OVERFLOWED'
+           END-ADD
+           MOVE SPACES                        TO EXC-REC
+           MOVE 'CUSTMAINT'                   TO EXC-PROGRAM
+           MOVE CPF IN TRANS-CLIENTE-DATA      TO EXC-KEY
+           MOVE WS-REJECT-CODE                TO EXC-REASON-CODE
+           MOVE WS-REJECT-REASON              TO EXC-REASON-TEXT
+           MOVE NOME IN TRANS-CLIENTE-DATA     TO EXC-INPUT-DATA
+           WRITE EXC-REC.
+      *
+       END PROGRAM CUSTMAINT.
