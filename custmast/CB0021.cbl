@@ -0,0 +1,352 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    ARCHPRGE.
+       AUTHOR.        Otto B Named.
+      *-----------------------------------------------------------------
+      *  ARCHPRGE is the year-end archive/purge job: it browses the
+      *  live customer master (CUSTMAST) and NAMES' COMBINED output,
+      *  copies any record stamped older than WS-RETENTION-YEARS onto
+      *  an archive dataset, and deletes it from the live file so
+      *  neither file grows forever.  CLIENTE-LOAD-DATE and
+      *  COMBINED-MERGE-DATE are the run-date stamps CUSTLOAD (CB0011)
+      *  and NAMES (CB0001) now write on every record; a record with no
+      *  stamp (ZEROS, from before those programs carried this field)
+      *  is left alone rather than guessed at.
+      *-----------------------------------------------------------------
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST    ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CPF IN CLIENTE-REC.
+           SELECT CUST-ARCHIVE ASSIGN TO CUSTARCH.
+           SELECT FIRST-LAST  ASSIGN TO COMBINED
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID-OUT.
+           SELECT NAME-ARCHIVE ASSIGN TO NAMEARCH.
+           SELECT RUN-CTL-FILE ASSIGN TO RUNCTL.
+           SELECT RUN-SEQ-FILE ASSIGN TO RUNSEQ
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SEQ-JOB-NAME
+               FILE STATUS IS WS-RUNSEQ-STATUS.
+           SELECT DAILY-CTL-FILE ASSIGN TO DAILYCTL.
+           SELECT SUMMARY-FILE ASSIGN TO SUMRPT.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  CUSTMAST RECORDING MODE F.
+           COPY CLIENTE.
+      *
+       FD  CUST-ARCHIVE RECORDING MODE F.
+           COPY CLIENTE REPLACING ==CLIENTE-REC== BY ==CUSTARCH-REC==.
+      *
+       FD  FIRST-LAST RECORDING MODE F.
+           COPY FIRSTLST.
+      *
+       FD  NAME-ARCHIVE RECORDING MODE F.
+           COPY FIRSTLST REPLACING ==FIRST-LAST-REC== BY
+               ==NAME-ARCH-REC==.
+      *
+       FD  RUN-CTL-FILE RECORDING MODE F.
+           COPY RUNCTL.
+      *
+       FD  RUN-SEQ-FILE RECORDING MODE F.
+           COPY RUNSEQ.
+      *
+       FD  DAILY-CTL-FILE RECORDING MODE F.
+           COPY CTLTRAIL.
+      *
+       FD  SUMMARY-FILE RECORDING MODE F.
+       01  SUMMARY-REC        PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+       COPY SUMMRPT.
+       01  FLAGS.
+           05  WS-CUSTMAST-EOF     PIC X VALUE 'N'.
+               88  CUSTMAST-AT-EOF     VALUE 'Y'.
+           05  WS-COMBINED-EOF     PIC X VALUE 'N'.
+               88  COMBINED-AT-EOF     VALUE 'Y'.
+           05  WS-COUNTER-OVERFLOW PIC X VALUE 'N'.
+               88  COUNTER-OVERFLOWED  VALUE 'Y' FALSE 'N'.
+      *
+      * Retention period - the one value operations changes to move the
+      * archive cutoff, instead of a change to this program's logic.
+       01  WS-RETENTION-YEARS      PIC 9(2) VALUE 7.
+       01  WS-RUN-DATE             PIC 9(8).
+       01  WS-CUTOFF-DATE          PIC 9(8).
+       01  WS-CUTOFF-DATE-X REDEFINES WS-CUTOFF-DATE.
+           05  WS-CUTOFF-YEAR       PIC 9(4).
+           05  WS-CUTOFF-MMDD       PIC 9(4).
+       01  WS-COUNTERS.
+           05  WS-CUSTMAST-READ      PIC 9(7) VALUE ZEROS.
+           05  WS-CUSTMAST-ARCHIVED  PIC 9(7) VALUE ZEROS.
+           05  WS-CUSTMAST-SKIPPED   PIC 9(7) VALUE ZEROS.
+           05  WS-COMBINED-READ      PIC 9(7) VALUE ZEROS.
+           05  WS-COMBINED-ARCHIVED  PIC 9(7) VALUE ZEROS.
+           05  WS-COMBINED-SKIPPED   PIC 9(7) VALUE ZEROS.
+           05  WS-OUTPUT-TOTAL       PIC 9(7) VALUE ZEROS.
+       01  WS-BALANCE-FLAG          PIC X VALUE 'N'.
+           88  TOTALS-BALANCED        VALUE 'Y' FALSE 'N'.
+      * Run-control header work area (shared shop-wide pattern).
+       01  WS-RUNSEQ-STATUS         PIC XX.
+       01  WS-RUN-TIME              PIC 9(8).
+       01  WS-RUN-NUMBER            PIC 9(7).
+       01  WS-RUN-END-TIME          PIC 9(8).
+       01  WS-ELAPSED-TIME          PIC 9(8).
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+      * MAIN-LOGIC is the program's only entry point, PERFORMing each
+      * step in order so no paragraph runs by falling through into the
+      * next one physically.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+           PERFORM ARCHIVE-UNTIL-DONE
+           PERFORM CLOSE-STOP.
+      *
+       OPEN-FILES.
+           OPEN I-O    CUSTMAST.
+           OPEN EXTEND CUST-ARCHIVE.
+           OPEN I-O    FIRST-LAST.
+           OPEN EXTEND NAME-ARCHIVE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE     TO WS-CUTOFF-DATE
+           SUBTRACT WS-RETENTION-YEARS FROM WS-CUTOFF-YEAR
+           PERFORM START-RUN-CONTROL.
+      *
+      * START-RUN-CONTROL captures this run's start timestamp and looks
+      * up its next sequential run number in RUNSEQ.  The header record
+      * itself is written by FINISH-RUN-CONTROL at CLOSE-STOP once the
+      * elapsed run time is known, since RUNCTL is append-only.
+       START-RUN-CONTROL.
+           MOVE SPACES TO SEQ-JOB-NAME
+           MOVE 'ARCHPRGE' TO SEQ-JOB-NAME
+           OPEN I-O RUN-SEQ-FILE
+           IF WS-RUNSEQ-STATUS = '35'
+               OPEN OUTPUT RUN-SEQ-FILE
+               CLOSE RUN-SEQ-FILE
+               OPEN I-O RUN-SEQ-FILE
+           END-IF
+           READ RUN-SEQ-FILE
+               INVALID KEY
+                   MOVE ZEROS TO SEQ-LAST-NUMBER
+           END-READ
+           ADD 1 TO SEQ-LAST-NUMBER
+           REWRITE RUN-SEQ-REC
+               INVALID KEY
+                   WRITE RUN-SEQ-REC
+           END-REWRITE
+           CLOSE RUN-SEQ-FILE
+           MOVE SEQ-LAST-NUMBER TO WS-RUN-NUMBER
+           ACCEPT WS-RUN-TIME FROM TIME.
+      *
+      * FINISH-RUN-CONTROL captures the end timestamp, computes the
+      * elapsed run time (does not account for a run crossing midnight),
+      * and appends the header record to RUNCTL.
+       FINISH-RUN-CONTROL.
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           SUBTRACT WS-RUN-TIME FROM WS-RUN-END-TIME
+               GIVING WS-ELAPSED-TIME
+           OPEN EXTEND RUN-CTL-FILE
+           MOVE SPACES          TO RUN-CTL-REC
+           MOVE 'ARCHPRGE'      TO RUNCTL-JOB-NAME
+           MOVE WS-RUN-DATE     TO RUNCTL-RUN-DATE
+           MOVE WS-RUN-TIME     TO RUNCTL-RUN-TIME
+           MOVE WS-RUN-NUMBER   TO RUNCTL-RUN-NUMBER
+           MOVE WS-ELAPSED-TIME TO RUNCTL-ELAPSED-TIME
+           WRITE RUN-CTL-REC
+           CLOSE RUN-CTL-FILE.
+      *
+       ARCHIVE-UNTIL-DONE.
+           MOVE LOW-VALUES TO CPF IN CLIENTE-REC
+           START CUSTMAST KEY IS NOT LESS THAN CPF IN CLIENTE-REC
+               INVALID KEY SET CUSTMAST-AT-EOF TO TRUE
+           END-START
+           PERFORM READ-CUSTMAST
+           PERFORM UNTIL CUSTMAST-AT-EOF OR COUNTER-OVERFLOWED
+               PERFORM ARCHIVE-ONE-CUSTOMER
+               PERFORM READ-CUSTMAST
+           END-PERFORM.
+           MOVE LOW-VALUES TO EMP-ID-OUT IN FIRST-LAST-REC
+           START FIRST-LAST KEY IS NOT LESS THAN
+                   EMP-ID-OUT IN FIRST-LAST-REC
+               INVALID KEY SET COMBINED-AT-EOF TO TRUE
+           END-START
+           PERFORM READ-COMBINED
+           PERFORM UNTIL COMBINED-AT-EOF OR COUNTER-OVERFLOWED
+               PERFORM ARCHIVE-ONE-NAME
+               PERFORM READ-COMBINED
+           END-PERFORM.
+      *
+       CLOSE-STOP.
+           PERFORM FINISH-RUN-CONTROL
+           PERFORM RECONCILE-TOTALS
+           PERFORM WRITE-DAILY-TRAILER
+           PERFORM WRITE-SUMMARY-REPORT
+           CLOSE CUSTMAST.
+           CLOSE CUST-ARCHIVE.
+           CLOSE FIRST-LAST.
+           CLOSE NAME-ARCHIVE.
+           DISPLAY 'ARCHPRGE CUSTMAST ARCHIVED ' WS-CUSTMAST-ARCHIVED
+                   ' COMBINED ARCHIVED ' WS-COMBINED-ARCHIVED.
+           IF COUNTER-OVERFLOWED
+               DISPLAY 'ARCHPRGE ABORTED - COUNTER OVERFLOWED'
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+      *
+      * RECONCILE-TOTALS is ARCHPRGE's version of the shop-wide read vs.
+      * output total check.  ARCHPRGE does not reject records the way a
+      * load job does - a record younger than the retention cutoff is
+      * simply left in place - so "reject" here means "skipped, not yet
+      * due for archive" rather than "bad data."  Every record read is
+      * either archived or skipped, so read must equal archived plus
+      * skipped; this is what CTLT-BALANCED actually checks, instead of
+      * being set unconditionally.
+       RECONCILE-TOTALS.
+           SET TOTALS-BALANCED TO TRUE
+           COMPUTE WS-OUTPUT-TOTAL = WS-CUSTMAST-ARCHIVED
+                   + WS-CUSTMAST-SKIPPED + WS-COMBINED-ARCHIVED
+                   + WS-COMBINED-SKIPPED
+           IF WS-OUTPUT-TOTAL NOT = WS-CUSTMAST-READ + WS-COMBINED-READ
+               SET TOTALS-BALANCED TO FALSE
+           END-IF.
+      *
+      * WRITE-DAILY-TRAILER appends this run's control totals to the
+      * shop-wide DAILYCTL file so the multi-file total comparison
+      * report (CTLRPT) can show every batch job's counts side by side.
+       WRITE-DAILY-TRAILER.
+           OPEN EXTEND DAILY-CTL-FILE
+           MOVE SPACES            TO CTL-TRAILER-REC
+           MOVE 'ARCHPRGE'        TO CTLT-JOB-NAME
+           MOVE WS-RUN-DATE       TO CTLT-RUN-DATE
+           COMPUTE CTLT-READ-COUNT = WS-CUSTMAST-READ
+                   + WS-COMBINED-READ
+           COMPUTE CTLT-OUTPUT-COUNT = WS-CUSTMAST-ARCHIVED
+                   + WS-COMBINED-ARCHIVED
+           COMPUTE CTLT-REJECT-COUNT = WS-CUSTMAST-SKIPPED
+                   + WS-COMBINED-SKIPPED
+           IF TOTALS-BALANCED
+               SET CTLT-BALANCED TO TRUE
+           ELSE
+               SET CTLT-OUT-OF-BALANCE TO TRUE
+           END-IF
+           WRITE CTL-TRAILER-REC
+           CLOSE DAILY-CTL-FILE.
+      *
+      * WRITE-SUMMARY-REPORT prints this run's end-of-job summary -
+      * headers plus one detail line with the record count and grand
+      * total - instead of an ad hoc DISPLAY.
+       WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT SUMMARY-FILE
+           WRITE SUMMARY-REC FROM SUMM-HDR-LINE-1
+           WRITE SUMMARY-REC FROM SPACES
+           WRITE SUMMARY-REC FROM SUMM-HDR-LINE-2
+           MOVE SPACES              TO SUMM-DETAIL-LINE
+           MOVE 'ARCHPRGE'          TO SUMM-JOB-NAME
+           MOVE WS-RUN-DATE         TO SUMM-RUN-DATE
+           COMPUTE SUMM-RECORD-COUNT = WS-CUSTMAST-READ
+                   + WS-COMBINED-READ
+           COMPUTE SUMM-GRAND-TOTAL = WS-CUSTMAST-ARCHIVED
+                   + WS-COMBINED-ARCHIVED
+           WRITE SUMMARY-REC FROM SUMM-DETAIL-LINE
+           MOVE SPACES               TO SUMM-CATEGORY-LINE
+           MOVE 'CUSTMAST ARCHIVED'  TO SUMM-CATEGORY-NAME
+           MOVE WS-CUSTMAST-ARCHIVED TO SUMM-CATEGORY-COUNT
+           WRITE SUMMARY-REC FROM SUMM-CATEGORY-LINE
+           MOVE SPACES               TO SUMM-CATEGORY-LINE
+           MOVE 'COMBINED ARCHIVED'  TO SUMM-CATEGORY-NAME
+           MOVE WS-COMBINED-ARCHIVED TO SUMM-CATEGORY-COUNT
+           WRITE SUMMARY-REC FROM SUMM-CATEGORY-LINE
+           CLOSE SUMMARY-FILE.
+      *
+       READ-CUSTMAST.
+           IF NOT CUSTMAST-AT-EOF
+               READ CUSTMAST NEXT RECORD
+                   AT END SET CUSTMAST-AT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CUSTMAST-READ
+                           ON SIZE ERROR
+                               SET COUNTER-OVERFLOWED TO TRUE
+                               DISPLAY 'WS-CUSTMAST-READ OVERFLOWED'
+                       END-ADD
+               END-READ
+           END-IF.
+      *
+       READ-COMBINED.
+           IF NOT COMBINED-AT-EOF
+               READ FIRST-LAST NEXT RECORD
+                   AT END SET COMBINED-AT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-COMBINED-READ
+                           ON SIZE ERROR
+                               SET COUNTER-OVERFLOWED TO TRUE
+                               DISPLAY 'WS-COMBINED-READ OVERFLOWED'
+                       END-ADD
+               END-READ
+           END-IF.
+      *
+      * ARCHIVE-ONE-CUSTOMER copies the current CUSTMAST record to
+      * CUSTARCH and deletes it from CUSTMAST when it is stamped older
+      * than the retention cutoff.  A record with no load-date stamp
+      * (ZEROS) is left in place rather than guessed at.
+       ARCHIVE-ONE-CUSTOMER.
+           IF CLIENTE-LOAD-DATE IN CLIENTE-REC > ZEROS
+                   AND CLIENTE-LOAD-DATE IN CLIENTE-REC < WS-CUTOFF-DATE
+               MOVE CLIENTE-REC TO CUSTARCH-REC
+               WRITE CUSTARCH-REC
+               DELETE CUSTMAST RECORD
+                   INVALID KEY
+                       DISPLAY 'ARCHPRGE - CUSTMAST DELETE FAILED FOR '
+                               CPF IN CLIENTE-REC
+               END-DELETE
+               ADD 1 TO WS-CUSTMAST-ARCHIVED
+                   ON SIZE ERROR
+                       SET COUNTER-OVERFLOWED TO TRUE
+                       DISPLAY 'WS-CUSTMAST-ARCHIVED OVERFLOWED'
+               END-ADD
+           ELSE
+               ADD 1 TO WS-CUSTMAST-SKIPPED
+                   ON SIZE ERROR
+                       SET COUNTER-OVERFLOWED TO TRUE
+                       DISPLAY 'WS-CUSTMAST-SKIPPED OVERFLOWED'
+               END-ADD
+           END-IF.
+      *
+      * ARCHIVE-ONE-NAME copies the current COMBINED record to NAMEARCH
+      * and deletes it from COMBINED when it is stamped older than the
+      * retention cutoff.
+       ARCHIVE-ONE-NAME.
+           IF COMBINED-MERGE-DATE IN FIRST-LAST-REC > ZEROS
+                   AND COMBINED-MERGE-DATE IN FIRST-LAST-REC
+                       < WS-CUTOFF-DATE
+               MOVE FIRST-LAST-REC TO NAME-ARCH-REC
+               WRITE NAME-ARCH-REC
+               DELETE FIRST-LAST RECORD
+                   INVALID KEY
+                       DISPLAY 'ARCHPRGE - COMBINED DELETE FAILED FOR '
+                               EMP-ID-OUT IN FIRST-LAST-REC
+               END-DELETE
+               ADD 1 TO WS-COMBINED-ARCHIVED
+                   ON SIZE ERROR
+                       SET COUNTER-OVERFLOWED TO TRUE
+                       DISPLAY 'WS-COMBINED-ARCHIVED OVERFLOWED'
+               END-ADD
+           ELSE
+               ADD 1 TO WS-COMBINED-SKIPPED
+                   ON SIZE ERROR
+                       SET COUNTER-OVERFLOWED TO TRUE
+                       DISPLAY 'WS-COMBINED-SKIPPED OVERFLOWED'
+               END-ADD
+           END-IF.
+      *
+       END PROGRAM ARCHPRGE.
