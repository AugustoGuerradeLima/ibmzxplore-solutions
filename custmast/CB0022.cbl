@@ -0,0 +1,81 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    OPMENU.
+       AUTHOR.        Otto B Named.
+      *-----------------------------------------------------------------
+      *  OPMENU is the operator front-end tying NAMES, customer master
+      *  maintenance, and interest posting together behind one menu, so
+      *  day-to-day operations is picking a number instead of tracking
+      *  down individual program names and JCL members.  Each choice is
+      *  a straight CALL to the existing batch program - NAMES (CB0001),
+      *  CUSTMAINT (CB0012), INTACCR (CB0017) - which all already GOBACK
+      *  to their caller rather than STOP RUN, so control returns here
+      *  and the menu can be shown again.  The called programs still
+      *  open the same DD/file assignments they always have; OPMENU
+      *  does not change what files they use.
+      *-----------------------------------------------------------------
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+      *-------------
+       DATA DIVISION.
+      *-------------
+       WORKING-STORAGE SECTION.
+       01  WS-MENU-CHOICE      PIC 9 VALUE ZERO.
+       01  WS-DONE-FLAG        PIC X VALUE 'N'.
+           88  OPERATOR-IS-DONE    VALUE 'Y'.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       RUN-MENU.
+           PERFORM UNTIL OPERATOR-IS-DONE
+               PERFORM DISPLAY-MENU
+               PERFORM PROCESS-CHOICE
+           END-PERFORM.
+           STOP RUN.
+      *
+       DISPLAY-MENU.
+           DISPLAY ' '.
+           DISPLAY '========================================'.
+           DISPLAY '        DAILY OPERATIONS MENU'.
+           DISPLAY '========================================'.
+           DISPLAY '  1. RUN NAME MERGE'.
+           DISPLAY '  2. MAINTAIN CUSTOMER'.
+           DISPLAY '  3. POST INTEREST'.
+           DISPLAY '  4. EXIT'.
+           DISPLAY 'ENTER CHOICE: '.
+           ACCEPT WS-MENU-CHOICE.
+      *
+      * Each called program is CANCELed right after it reports back so
+      * its WORKING-STORAGE (EOF flags, counters, run-control state) is
+      * released and reinitialized on the next CALL - otherwise a
+      * second selection of the same menu choice in one OPMENU session
+      * would reuse that program's already-set state from the first
+      * run and silently do nothing.
+       PROCESS-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   CALL 'NAMES'
+                   PERFORM SHOW-JOB-RESULT
+                   CANCEL 'NAMES'
+               WHEN 2
+                   CALL 'CUSTMAINT'
+                   PERFORM SHOW-JOB-RESULT
+                   CANCEL 'CUSTMAINT'
+               WHEN 3
+                   CALL 'INTACCR'
+                   PERFORM SHOW-JOB-RESULT
+                   CANCEL 'INTACCR'
+               WHEN 4
+                   SET OPERATOR-IS-DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY 'INVALID CHOICE - PLEASE ENTER 1-4'
+           END-EVALUATE.
+      *
+      * SHOW-JOB-RESULT surfaces the called job's own RETURN-CODE
+      * instead of leaving the operator to guess whether it ran clean.
+       SHOW-JOB-RESULT.
+           DISPLAY 'JOB COMPLETED - RETURN CODE ' RETURN-CODE.
+      *
+       END PROGRAM OPMENU.
