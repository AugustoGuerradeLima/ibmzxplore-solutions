@@ -0,0 +1,85 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    CUSTINQ.
+       AUTHOR.        Otto B Named.
+      *-----------------------------------------------------------------
+      *  CUSTINQ is the customer inquiry lookup: pseudo-conversational,
+      *  it ACCEPTs a CPF from the operator, does a keyed READ against
+      *  the live customer master, and DISPLAYs the full CLIENTE record
+      *  - name, address, birth date, gender - so front-line staff can
+      *  answer a customer question without going through IT.
+      *-----------------------------------------------------------------
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CPF IN CLIENTE-REC
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  CUSTMAST RECORDING MODE F.
+           COPY CLIENTE.
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTMAST-STATUS   PIC XX.
+       01  WS-INQUIRY-CPF       PIC X(11).
+       01  WS-DONE-FLAG         PIC X VALUE 'N'.
+           88  OPERATOR-IS-DONE     VALUE 'Y'.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       RUN-INQUIRY.
+           OPEN INPUT CUSTMAST
+           IF WS-CUSTMAST-STATUS NOT = '00'
+               DISPLAY 'CUSTINQ UNABLE TO OPEN CUSTMAST - STATUS '
+                   WS-CUSTMAST-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL OPERATOR-IS-DONE
+               PERFORM ACCEPT-CPF
+               IF NOT OPERATOR-IS-DONE
+                   PERFORM LOOKUP-CUSTOMER
+               END-IF
+           END-PERFORM
+           CLOSE CUSTMAST
+           STOP RUN.
+      *
+       ACCEPT-CPF.
+           DISPLAY ' '.
+           DISPLAY 'ENTER CPF TO LOOK UP (11 DIGITS), OR X TO EXIT: '.
+           ACCEPT WS-INQUIRY-CPF.
+           IF WS-INQUIRY-CPF = 'X' OR WS-INQUIRY-CPF = 'x'
+               SET OPERATOR-IS-DONE TO TRUE
+           END-IF.
+      *
+       LOOKUP-CUSTOMER.
+           MOVE WS-INQUIRY-CPF TO CPF IN CLIENTE-REC
+           READ CUSTMAST
+               INVALID KEY
+                   DISPLAY 'NO CUSTOMER FOUND FOR CPF '
+                           WS-INQUIRY-CPF
+               NOT INVALID KEY
+                   PERFORM DISPLAY-CUSTOMER
+           END-READ.
+      *
+       DISPLAY-CUSTOMER.
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'CPF        : ' CPF IN CLIENTE-REC.
+           DISPLAY 'NOME       : ' NOME.
+           DISPLAY 'RG         : ' RG.
+           DISPLAY 'ENDERECO   : ' LOGRADOURO ' ' NUMERO.
+           DISPLAY '             ' COMPLEMENTO.
+           DISPLAY '             ' CIDADE '/' UF ' ' CEP.
+           DISPLAY 'DATA NASC  : ' DIA '/' MES '/' ANO.
+           DISPLAY 'GENERO     : ' GENERO.
+           DISPLAY '----------------------------------------'.
+      *
+       END PROGRAM CUSTINQ.
