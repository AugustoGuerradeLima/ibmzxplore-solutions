@@ -0,0 +1,292 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    CTLRECON.
+       AUTHOR.        Otto B Named.
+      *-----------------------------------------------------------------
+      *  CTLRECON builds out CB0009's hardcoded IF...EQUAL comparison
+      *  into a real two-run control-total reconciliation: it key-matches
+      *  yesterday's and today's CTL-TOTAL-REC records by job id (same
+      *  matched-merge shape as the NAMES job) and reports which jobs
+      *  balanced and which didn't.
+      *-----------------------------------------------------------------
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YESTERDAY-CTL ASSIGN TO CTLYEST.
+           SELECT TODAY-CTL     ASSIGN TO CTLTODAY.
+           SELECT REPORT-FILE   ASSIGN TO CTLRPT.
+           SELECT RUN-CTL-FILE  ASSIGN TO RUNCTL.
+           SELECT RUN-SEQ-FILE  ASSIGN TO RUNSEQ
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SEQ-JOB-NAME
+               FILE STATUS IS WS-RUNSEQ-STATUS.
+           SELECT SUMMARY-FILE ASSIGN TO SUMRPT.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  YESTERDAY-CTL RECORDING MODE F.
+           COPY CTLTOTAL
+               REPLACING ==CTL-TOTAL-REC== BY ==YESTERDAY-REC==.
+      *
+       FD  TODAY-CTL RECORDING MODE F.
+           COPY CTLTOTAL REPLACING ==CTL-TOTAL-REC== BY ==TODAY-REC==.
+      *
+       FD  REPORT-FILE RECORDING MODE F.
+       01  REPORT-REC              PIC X(80).
+      *
+       FD  RUN-CTL-FILE RECORDING MODE F.
+           COPY RUNCTL.
+      *
+       FD  RUN-SEQ-FILE RECORDING MODE F.
+           COPY RUNSEQ.
+      *
+       FD  SUMMARY-FILE RECORDING MODE F.
+       01  SUMMARY-REC        PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+       COPY SUMMRPT.
+       01  FLAGS.
+           05  WS-YESTERDAY-EOF     PIC X VALUE 'N'.
+               88  YESTERDAY-AT-EOF     VALUE 'Y'.
+           05  WS-TODAY-EOF         PIC X VALUE 'N'.
+               88  TODAY-AT-EOF         VALUE 'Y'.
+           05  WS-COUNTER-OVERFLOW  PIC X VALUE 'N'.
+               88  COUNTER-OVERFLOWED   VALUE 'Y' FALSE 'N'.
+       01  WS-COUNTERS.
+           05  WS-MATCH-COUNT       PIC 9(5) VALUE ZEROS.
+           05  WS-MISMATCH-COUNT    PIC 9(5) VALUE ZEROS.
+           05  WS-MISSING-COUNT     PIC 9(5) VALUE ZEROS.
+           05  WS-NEW-JOB-COUNT     PIC 9(5) VALUE ZEROS.
+       01  WS-COUNT-DELTA           PIC S9(7).
+       01  WS-TOTAL-DELTA           PIC S9(9)V99.
+       01  WS-COUNT-DELTA-ED        PIC -(6)9.
+       01  WS-TOTAL-DELTA-ED        PIC -(8)9.99.
+      * Run-control header work area (shared shop-wide pattern).
+       01  WS-RUNSEQ-STATUS         PIC XX.
+       01  WS-RUN-DATE              PIC 9(8).
+       01  WS-RUN-TIME              PIC 9(8).
+       01  WS-RUN-NUMBER            PIC 9(7).
+       01  WS-RUN-END-TIME          PIC 9(8).
+       01  WS-ELAPSED-TIME          PIC 9(8).
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+      * MAIN-LOGIC is the program's only entry point, PERFORMing each
+      * step in order so no paragraph runs by falling through into the
+      * next one physically.
+       MAIN-LOGIC.
+           PERFORM OPEN-FILES
+           PERFORM RECONCILE-UNTIL-DONE
+           PERFORM CLOSE-STOP.
+      *
+       OPEN-FILES.
+           OPEN INPUT  YESTERDAY-CTL.
+           OPEN INPUT  TODAY-CTL.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM READ-YESTERDAY
+           PERFORM READ-TODAY
+           PERFORM START-RUN-CONTROL.
+      *
+      * START-RUN-CONTROL captures this run's start timestamp and looks
+      * up its next sequential run number in RUNSEQ.  The header record
+      * itself is written by FINISH-RUN-CONTROL at CLOSE-STOP once the
+      * elapsed run time is known, since RUNCTL is append-only.
+       START-RUN-CONTROL.
+           MOVE SPACES TO SEQ-JOB-NAME
+           MOVE 'CTLRECON' TO SEQ-JOB-NAME
+           OPEN I-O RUN-SEQ-FILE
+           IF WS-RUNSEQ-STATUS = '35'
+               OPEN OUTPUT RUN-SEQ-FILE
+               CLOSE RUN-SEQ-FILE
+               OPEN I-O RUN-SEQ-FILE
+           END-IF
+           READ RUN-SEQ-FILE
+               INVALID KEY
+                   MOVE ZEROS TO SEQ-LAST-NUMBER
+           END-READ
+           ADD 1 TO SEQ-LAST-NUMBER
+           REWRITE RUN-SEQ-REC
+               INVALID KEY
+                   WRITE RUN-SEQ-REC
+           END-REWRITE
+           CLOSE RUN-SEQ-FILE
+           MOVE SEQ-LAST-NUMBER TO WS-RUN-NUMBER
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME.
+      *
+      * FINISH-RUN-CONTROL captures the end timestamp, computes the
+      * elapsed run time (does not account for a run crossing midnight),
+      * and appends the header record to RUNCTL.
+       FINISH-RUN-CONTROL.
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           SUBTRACT WS-RUN-TIME FROM WS-RUN-END-TIME
+               GIVING WS-ELAPSED-TIME
+           OPEN EXTEND RUN-CTL-FILE
+           MOVE SPACES          TO RUN-CTL-REC
+           MOVE 'CTLRECON'      TO RUNCTL-JOB-NAME
+           MOVE WS-RUN-DATE     TO RUNCTL-RUN-DATE
+           MOVE WS-RUN-TIME     TO RUNCTL-RUN-TIME
+           MOVE WS-RUN-NUMBER   TO RUNCTL-RUN-NUMBER
+           MOVE WS-ELAPSED-TIME TO RUNCTL-ELAPSED-TIME
+           WRITE RUN-CTL-REC
+           CLOSE RUN-CTL-FILE.
+      *
+      * WRITE-SUMMARY-REPORT prints this run's end-of-job summary -
+      * headers plus one detail line with the record count and grand
+      * total - instead of the ad hoc DISPLAY statements each batch job
+      * used to invent for itself.
+       WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT SUMMARY-FILE
+           WRITE SUMMARY-REC FROM SUMM-HDR-LINE-1
+           WRITE SUMMARY-REC FROM SPACES
+           WRITE SUMMARY-REC FROM SUMM-HDR-LINE-2
+           MOVE SPACES              TO SUMM-DETAIL-LINE
+           MOVE 'CTLRECON'          TO SUMM-JOB-NAME
+           MOVE WS-RUN-DATE         TO SUMM-RUN-DATE
+           COMPUTE SUMM-RECORD-COUNT =
+               WS-MATCH-COUNT + WS-MISMATCH-COUNT + WS-MISSING-COUNT
+               + WS-NEW-JOB-COUNT
+           MOVE WS-MATCH-COUNT      TO SUMM-GRAND-TOTAL
+           WRITE SUMMARY-REC FROM SUMM-DETAIL-LINE
+           CLOSE SUMMARY-FILE.
+      *
+       RECONCILE-UNTIL-DONE.
+           PERFORM UNTIL (YESTERDAY-AT-EOF AND TODAY-AT-EOF)
+                   OR COUNTER-OVERFLOWED
+               EVALUATE TRUE
+                   WHEN YESTERDAY-AT-EOF
+                       PERFORM REPORT-NEW-JOB
+                       PERFORM READ-TODAY
+                   WHEN TODAY-AT-EOF
+                       PERFORM REPORT-MISSING-JOB
+                       PERFORM READ-YESTERDAY
+                   WHEN CTL-JOB-ID IN YESTERDAY-REC =
+                        CTL-JOB-ID IN TODAY-REC
+                       PERFORM COMPARE-TOTALS
+                       PERFORM READ-YESTERDAY
+                       PERFORM READ-TODAY
+                   WHEN CTL-JOB-ID IN YESTERDAY-REC <
+                        CTL-JOB-ID IN TODAY-REC
+                       PERFORM REPORT-MISSING-JOB
+                       PERFORM READ-YESTERDAY
+                   WHEN OTHER
+                       PERFORM REPORT-NEW-JOB
+                       PERFORM READ-TODAY
+               END-EVALUATE
+           END-PERFORM.
+      *
+       CLOSE-STOP.
+           PERFORM FINISH-RUN-CONTROL
+           PERFORM WRITE-SUMMARY-REPORT
+           CLOSE YESTERDAY-CTL.
+           CLOSE TODAY-CTL.
+           CLOSE REPORT-FILE.
+           DISPLAY 'CTLRECON MATCHED ' WS-MATCH-COUNT
+                   ' OUT OF BALANCE ' WS-MISMATCH-COUNT
+                   ' MISSING ' WS-MISSING-COUNT
+                   ' NEW JOBS ' WS-NEW-JOB-COUNT.
+           IF COUNTER-OVERFLOWED
+               DISPLAY 'CTLRECON ABORTED - COUNTER OVERFLOWED'
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-MISMATCH-COUNT > ZEROS OR WS-MISSING-COUNT > ZEROS
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+           GOBACK.
+      *
+       READ-YESTERDAY.
+           IF NOT YESTERDAY-AT-EOF
+               READ YESTERDAY-CTL
+                   AT END SET YESTERDAY-AT-EOF TO TRUE
+               END-READ
+           END-IF.
+      *
+       READ-TODAY.
+           IF NOT TODAY-AT-EOF
+               READ TODAY-CTL
+                   AT END SET TODAY-AT-EOF TO TRUE
+               END-READ
+           END-IF.
+      *
+       COMPARE-TOTALS.
+           IF CTL-RECORD-COUNT IN YESTERDAY-REC =
+                  CTL-RECORD-COUNT IN TODAY-REC
+              AND CTL-DOLLAR-TOTAL IN YESTERDAY-REC =
+                  CTL-DOLLAR-TOTAL IN TODAY-REC
+               ADD 1 TO WS-MATCH-COUNT
+                   ON SIZE ERROR
+                       SET COUNTER-OVERFLOWED TO TRUE
+                       DISPLAY 'WS-MATCH-COUNT OVERFLOWED'
+               END-ADD
+               MOVE SPACES TO REPORT-REC
+               STRING 'MATCHED   ' DELIMITED BY SIZE
+                      CTL-JOB-ID IN TODAY-REC DELIMITED BY SIZE
+                      INTO REPORT-REC
+               END-STRING
+           ELSE
+               ADD 1 TO WS-MISMATCH-COUNT
+                   ON SIZE ERROR
+                       SET COUNTER-OVERFLOWED TO TRUE
+                       DISPLAY 'WS-MISMATCH-COUNT OVERFLOWED'
+               END-ADD
+               COMPUTE WS-COUNT-DELTA =
+                   CTL-RECORD-COUNT IN TODAY-REC -
+                   CTL-RECORD-COUNT IN YESTERDAY-REC
+               COMPUTE WS-TOTAL-DELTA =
+                   CTL-DOLLAR-TOTAL IN TODAY-REC -
+                   CTL-DOLLAR-TOTAL IN YESTERDAY-REC
+               MOVE WS-COUNT-DELTA TO WS-COUNT-DELTA-ED
+               MOVE WS-TOTAL-DELTA TO WS-TOTAL-DELTA-ED
+               MOVE SPACES TO REPORT-REC
+               STRING 'OUT OF BAL ' DELIMITED BY SIZE
+                      CTL-JOB-ID IN TODAY-REC DELIMITED BY SIZE
+                      ' COUNT DELTA ' DELIMITED BY SIZE
+                      WS-COUNT-DELTA-ED DELIMITED BY SIZE
+                      ' TOTAL DELTA ' DELIMITED BY SIZE
+                      WS-TOTAL-DELTA-ED DELIMITED BY SIZE
+                      INTO REPORT-REC
+               END-STRING
+           END-IF
+           WRITE REPORT-REC.
+      *
+      * REPORT-MISSING-JOB covers a job that ran yesterday but has no
+      * total today - a real problem, and what drives CLOSE-STOP's
+      * out-of-balance return code.  REPORT-NEW-JOB below covers the
+      * opposite case, a job onboarding today with no prior-day total
+      * to compare against - expected, not an error - so it keeps its
+      * own count instead of being folded into WS-MISSING-COUNT.
+       REPORT-MISSING-JOB.
+           ADD 1 TO WS-MISSING-COUNT
+               ON SIZE ERROR
+                   SET COUNTER-OVERFLOWED TO TRUE
+                   DISPLAY 'WS-MISSING-COUNT OVERFLOWED'
+           END-ADD
+           MOVE SPACES TO REPORT-REC
+           STRING 'MISSING TODAY ' DELIMITED BY SIZE
+                  CTL-JOB-ID IN YESTERDAY-REC DELIMITED BY SIZE
+                  INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC.
+      *
+       REPORT-NEW-JOB.
+           ADD 1 TO WS-NEW-JOB-COUNT
+               ON SIZE ERROR
+                   SET COUNTER-OVERFLOWED TO TRUE
+                   DISPLAY 'WS-NEW-JOB-COUNT OVERFLOWED'
+           END-ADD
+           MOVE SPACES TO REPORT-REC
+           STRING 'NEW JOB TODAY ' DELIMITED BY SIZE
+                  CTL-JOB-ID IN TODAY-REC DELIMITED BY SIZE
+                  INTO REPORT-REC
+           END-STRING
+           WRITE REPORT-REC.
+      *
+       END PROGRAM CTLRECON.
