@@ -0,0 +1,167 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    CTLRPT.
+       AUTHOR.        Otto B Named.
+      *-----------------------------------------------------------------
+      *  CTLRPT is the multi-file total comparison report: it reads the
+      *  NAMES merge job's own trailer (NAMECTL) plus the shop-wide
+      *  DAILYCTL trailer file that CUSTLOAD, CUSTMAINT, and BALCHECK
+      *  each append to, and prints one balancing report showing every
+      *  job's counts side by side, flagging any that did not balance -
+      *  generalized from COBOLBASICS0004's TOT/TOT-2 comparison.
+      *-----------------------------------------------------------------
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-CTL-FILE  ASSIGN TO NAMECTL.
+           SELECT DAILY-CTL-FILE ASSIGN TO DAILYCTL.
+           SELECT PRINT-FILE     ASSIGN TO PRTFILE.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  NAME-CTL-FILE RECORDING MODE F.
+           COPY NAMECTL.
+      *
+       FD  DAILY-CTL-FILE RECORDING MODE F.
+           COPY CTLTRAIL.
+      *
+       FD  PRINT-FILE RECORDING MODE F.
+       01  PRINT-REC          PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  FLAGS.
+           05  WS-NAME-CTL-EOF    PIC X VALUE 'N'.
+               88  NAME-CTL-AT-EOF    VALUE 'Y'.
+           05  WS-DAILY-CTL-EOF   PIC X VALUE 'N'.
+               88  DAILY-CTL-AT-EOF   VALUE 'Y'.
+       01  WS-COUNTERS.
+           05  WS-JOB-COUNT         PIC 9(5) VALUE ZEROS.
+           05  WS-OUT-OF-BAL-COUNT  PIC 9(5) VALUE ZEROS.
+      *
+       01  HDR-LINE-1.
+           05  FILLER         PIC X(1)  VALUE SPACE.
+           05  FILLER         PIC X(50) VALUE
+               'DAILY BATCH CONTROL TOTAL COMPARISON REPORT'.
+      *
+       01  HDR-LINE-2.
+           05  FILLER         PIC X(1)  VALUE SPACE.
+           05  FILLER         PIC X(11) VALUE 'JOB NAME'.
+           05  FILLER         PIC X(9)  VALUE 'RUN DATE'.
+           05  FILLER         PIC X(9)  VALUE 'READ'.
+           05  FILLER         PIC X(9)  VALUE 'OUTPUT'.
+           05  FILLER         PIC X(9)  VALUE 'REJECT'.
+           05  FILLER         PIC X(12) VALUE 'STATUS'.
+      *
+       01  DETAIL-LINE.
+           05  FILLER         PIC X(1)  VALUE SPACE.
+           05  DTL-JOB-NAME   PIC X(10).
+           05  FILLER         PIC X(1)  VALUE SPACE.
+           05  DTL-RUN-DATE   PIC 9(8).
+           05  FILLER         PIC X(1)  VALUE SPACE.
+           05  DTL-READ       PIC ZZZZZZ9.
+           05  FILLER         PIC X(1)  VALUE SPACE.
+           05  DTL-OUTPUT     PIC ZZZZZZ9.
+           05  FILLER         PIC X(1)  VALUE SPACE.
+           05  DTL-REJECT     PIC ZZZZZZ9.
+           05  FILLER         PIC X(1)  VALUE SPACE.
+           05  DTL-STATUS     PIC X(15).
+      *
+       01  SUMMARY-LINE.
+           05  FILLER         PIC X(1)  VALUE SPACE.
+           05  FILLER         PIC X(20) VALUE 'JOBS REPORTED: '.
+           05  SUM-JOB-COUNT  PIC ZZZZ9.
+           05  FILLER         PIC X(5)  VALUE SPACES.
+           05  FILLER         PIC X(20) VALUE 'OUT OF BALANCE: '.
+           05  SUM-OOB-COUNT  PIC ZZZZ9.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           OPEN INPUT  NAME-CTL-FILE.
+           OPEN INPUT  DAILY-CTL-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           PERFORM PRINT-HEADERS.
+      *
+       PRINT-UNTIL-DONE.
+           PERFORM READ-NAME-CTL
+           PERFORM UNTIL NAME-CTL-AT-EOF
+               PERFORM PRINT-NAME-CTL-LINE
+               PERFORM READ-NAME-CTL
+           END-PERFORM.
+           PERFORM READ-DAILY-CTL
+           PERFORM UNTIL DAILY-CTL-AT-EOF
+               PERFORM PRINT-DAILY-CTL-LINE
+               PERFORM READ-DAILY-CTL
+           END-PERFORM.
+           PERFORM PRINT-SUMMARY-LINE.
+      *
+       CLOSE-STOP.
+           CLOSE NAME-CTL-FILE.
+           CLOSE DAILY-CTL-FILE.
+           CLOSE PRINT-FILE.
+           IF WS-OUT-OF-BAL-COUNT > ZEROS
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+      *
+       READ-NAME-CTL.
+           READ NAME-CTL-FILE
+               AT END SET NAME-CTL-AT-EOF TO TRUE
+           END-READ.
+      *
+       READ-DAILY-CTL.
+           READ DAILY-CTL-FILE
+               AT END SET DAILY-CTL-AT-EOF TO TRUE
+           END-READ.
+      *
+       PRINT-HEADERS.
+           WRITE PRINT-REC FROM HDR-LINE-1
+           WRITE PRINT-REC FROM SPACES
+           WRITE PRINT-REC FROM HDR-LINE-2.
+      *
+       PRINT-NAME-CTL-LINE.
+           ADD 1 TO WS-JOB-COUNT
+           MOVE SPACES        TO DETAIL-LINE
+           MOVE 'NAMES'       TO DTL-JOB-NAME
+           MOVE ZEROS         TO DTL-RUN-DATE
+           COMPUTE DTL-READ = CTL-FIRST-READ + CTL-LAST-READ
+           MOVE CTL-COMBINED-WRITTEN TO DTL-OUTPUT
+           MOVE CTL-MISMATCH-COUNT   TO DTL-REJECT
+           IF CTL-BALANCED
+               MOVE 'BALANCED'       TO DTL-STATUS
+           ELSE
+               ADD 1 TO WS-OUT-OF-BAL-COUNT
+               MOVE 'OUT OF BALANCE' TO DTL-STATUS
+           END-IF
+           WRITE PRINT-REC FROM DETAIL-LINE.
+      *
+       PRINT-DAILY-CTL-LINE.
+           ADD 1 TO WS-JOB-COUNT
+           MOVE SPACES         TO DETAIL-LINE
+           MOVE CTLT-JOB-NAME  TO DTL-JOB-NAME
+           MOVE CTLT-RUN-DATE  TO DTL-RUN-DATE
+           MOVE CTLT-READ-COUNT   TO DTL-READ
+           MOVE CTLT-OUTPUT-COUNT TO DTL-OUTPUT
+           MOVE CTLT-REJECT-COUNT TO DTL-REJECT
+           IF CTLT-BALANCED
+               MOVE 'BALANCED'       TO DTL-STATUS
+           ELSE
+               ADD 1 TO WS-OUT-OF-BAL-COUNT
+               MOVE 'OUT OF BALANCE' TO DTL-STATUS
+           END-IF
+           WRITE PRINT-REC FROM DETAIL-LINE.
+      *
+       PRINT-SUMMARY-LINE.
+           MOVE SPACES           TO SUMMARY-LINE
+           MOVE WS-JOB-COUNT       TO SUM-JOB-COUNT
+           MOVE WS-OUT-OF-BAL-COUNT TO SUM-OOB-COUNT
+           WRITE PRINT-REC FROM SPACES
+           WRITE PRINT-REC FROM SUMMARY-LINE.
+      *
+       END PROGRAM CTLRPT.
