@@ -0,0 +1,406 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    DQDASH.
+       AUTHOR.        Otto B Named.
+      *-----------------------------------------------------------------
+      *  DQDASH is the end-of-day data-quality dashboard: it pulls the
+      *  per-job reject count every load job already appends to the
+      *  shop-wide DAILYCTL trailer (see CTLRPT, which reports the same
+      *  file for balancing) together with the reason-code detail every
+      *  load job already writes to the shared EXCFILE exception file,
+      *  and prints both a per-job and a per-reason-code breakdown so a
+      *  spike in one program or one kind of bad data stands out instead
+      *  of being buried in five separate program logs.
+      *-----------------------------------------------------------------
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAILY-CTL-FILE ASSIGN TO DAILYCTL.
+           SELECT EXCEPT-FILE    ASSIGN TO EXCFILE.
+           SELECT PRINT-FILE     ASSIGN TO PRTFILE.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  DAILY-CTL-FILE RECORDING MODE F.
+           COPY CTLTRAIL.
+      *
+       FD  EXCEPT-FILE RECORDING MODE F.
+           COPY EXCREC.
+      *
+       FD  PRINT-FILE RECORDING MODE F.
+       01  PRINT-REC          PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       COPY SUMMRPT.
+       01  FLAGS.
+           05  WS-DAILY-CTL-EOF    PIC X VALUE 'N'.
+               88  DAILY-CTL-AT-EOF    VALUE 'Y'.
+           05  WS-EXCEPT-EOF       PIC X VALUE 'N'.
+               88  EXCEPT-AT-EOF       VALUE 'Y'.
+           05  WS-COUNTER-OVERFLOW PIC X VALUE 'N'.
+               88  COUNTER-OVERFLOWED  VALUE 'Y' FALSE 'N'.
+      *
+      * Per-job reject counts, pulled from DAILYCTL - named accumulators
+      * per job the same way CUSTMAINT breaks its summary out by
+      * transaction category.  WS-OTHER-JOB-COUNT catches any job not
+      * named below instead of silently dropping it.
+       01  WS-JOB-REJECTS.
+           05  WS-CUSTLOAD-REJECTS   PIC 9(7) VALUE ZEROS.
+           05  WS-CUSTMAINT-REJECTS  PIC 9(7) VALUE ZEROS.
+           05  WS-BALCHECK-REJECTS   PIC 9(7) VALUE ZEROS.
+           05  WS-INTACCR-REJECTS    PIC 9(7) VALUE ZEROS.
+           05  WS-DRCRBAL-REJECTS    PIC 9(7) VALUE ZEROS.
+           05  WS-OTHER-JOB-REJECTS  PIC 9(7) VALUE ZEROS.
+      *
+      * Per-reason-code counts, pulled from EXCFILE - one named
+      * accumulator per reason code already defined in EXCREC.cpy.
+       01  WS-REASON-COUNTS.
+           05  WS-CPF-INVALID-COUNT      PIC 9(7) VALUE ZEROS.
+           05  WS-GENERO-INVALID-COUNT   PIC 9(7) VALUE ZEROS.
+           05  WS-DATANASC-INVALID-COUNT PIC 9(7) VALUE ZEROS.
+           05  WS-CPF-DUPLICATE-COUNT    PIC 9(7) VALUE ZEROS.
+           05  WS-CPF-OUT-OF-SEQ-COUNT   PIC 9(7) VALUE ZEROS.
+           05  WS-CPF-NOT-ON-FILE-COUNT  PIC 9(7) VALUE ZEROS.
+           05  WS-BAD-ACTION-CODE-COUNT  PIC 9(7) VALUE ZEROS.
+           05  WS-REWRITE-FAILED-COUNT   PIC 9(7) VALUE ZEROS.
+           05  WS-DELETE-FAILED-COUNT    PIC 9(7) VALUE ZEROS.
+           05  WS-NEGATIVE-BAL-COUNT     PIC 9(7) VALUE ZEROS.
+           05  WS-NOME-INVALID-COUNT     PIC 9(7) VALUE ZEROS.
+           05  WS-NO-MATCH-LNAME-COUNT   PIC 9(7) VALUE ZEROS.
+           05  WS-NO-MATCH-FNAME-COUNT   PIC 9(7) VALUE ZEROS.
+           05  WS-DUP-NAME-COUNT         PIC 9(7) VALUE ZEROS.
+           05  WS-NAME-FIELD-INVALID-COUNT PIC 9(7) VALUE ZEROS.
+           05  WS-OTHER-REASON-COUNT     PIC 9(7) VALUE ZEROS.
+      *
+       01  WS-TOTAL-REJECT-COUNT   PIC 9(7) VALUE ZEROS.
+      * Fixed spike threshold - a real shop would tune this against a
+      * rolling history, which this system does not keep yet, so a flat
+      * cutoff is the honest first pass.
+       01  WS-SPIKE-THRESHOLD      PIC 9(7) VALUE 100.
+       01  WS-RUN-DATE             PIC 9(8).
+      *
+       01  HDR-LINE-1.
+           05  FILLER         PIC X(1)  VALUE SPACE.
+           05  FILLER         PIC X(50) VALUE
+               'END OF DAY DATA QUALITY DASHBOARD'.
+       01  HDR-LINE-2.
+           05  FILLER         PIC X(1)  VALUE SPACE.
+           05  FILLER         PIC X(30) VALUE
+               'REJECTS BY LOAD JOB'.
+      *
+       01  SPIKE-LINE.
+           05  FILLER         PIC X(1)  VALUE SPACE.
+           05  FILLER         PIC X(40) VALUE
+               '*** SPIKE ALERT - REVIEW TODAYS LOAD ***'.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           OPEN INPUT  DAILY-CTL-FILE.
+           OPEN INPUT  EXCEPT-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           WRITE PRINT-REC FROM HDR-LINE-1
+           WRITE PRINT-REC FROM SPACES
+           WRITE PRINT-REC FROM HDR-LINE-2.
+      *
+       BUILD-UNTIL-DONE.
+           PERFORM READ-DAILY-CTL
+           PERFORM UNTIL DAILY-CTL-AT-EOF OR COUNTER-OVERFLOWED
+               PERFORM TALLY-JOB-REJECTS
+               PERFORM READ-DAILY-CTL
+           END-PERFORM.
+           PERFORM READ-EXCEPT
+           PERFORM UNTIL EXCEPT-AT-EOF OR COUNTER-OVERFLOWED
+               PERFORM TALLY-REASON-CODE
+               PERFORM READ-EXCEPT
+           END-PERFORM.
+      *
+       CLOSE-STOP.
+           PERFORM PRINT-JOB-BREAKDOWN
+           PERFORM PRINT-REASON-BREAKDOWN
+           PERFORM WRITE-SUMMARY-REPORT
+           CLOSE DAILY-CTL-FILE.
+           CLOSE EXCEPT-FILE.
+           CLOSE PRINT-FILE.
+           IF COUNTER-OVERFLOWED
+               DISPLAY 'DQDASH ABORTED - COUNTER OVERFLOWED'
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-TOTAL-REJECT-COUNT > ZEROS
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+           GOBACK.
+      *
+       READ-DAILY-CTL.
+           READ DAILY-CTL-FILE
+               AT END SET DAILY-CTL-AT-EOF TO TRUE
+           END-READ.
+      *
+       READ-EXCEPT.
+           READ EXCEPT-FILE
+               AT END SET EXCEPT-AT-EOF TO TRUE
+           END-READ.
+      *
+       TALLY-JOB-REJECTS.
+           EVALUATE CTLT-JOB-NAME
+               WHEN 'CUSTLOAD'
+                   ADD CTLT-REJECT-COUNT TO WS-CUSTLOAD-REJECTS
+                       ON SIZE ERROR
+                           SET COUNTER-OVERFLOWED TO TRUE
+                           DISPLAY 'WS-CUSTLOAD-REJECTS OVERFLOWED'
+                   END-ADD
+               WHEN 'CUSTMAINT'
+                   ADD CTLT-REJECT-COUNT TO WS-CUSTMAINT-REJECTS
+                       ON SIZE ERROR
+                           SET COUNTER-OVERFLOWED TO TRUE
+                           DISPLAY 'WS-CUSTMAINT-REJECTS OVERFLOWED'
+                   END-ADD
+               WHEN 'BALCHECK'
+                   ADD CTLT-REJECT-COUNT TO WS-BALCHECK-REJECTS
+                       ON SIZE ERROR
+                           SET COUNTER-OVERFLOWED TO TRUE
+                           DISPLAY 'WS-BALCHECK-REJECTS OVERFLOWED'
+                   END-ADD
+               WHEN 'INTACCR'
+                   ADD CTLT-REJECT-COUNT TO WS-INTACCR-REJECTS
+                       ON SIZE ERROR
+                           SET COUNTER-OVERFLOWED TO TRUE
+                           DISPLAY 'WS-INTACCR-REJECTS OVERFLOWED'
+                   END-ADD
+               WHEN 'DRCRBAL'
+                   ADD CTLT-REJECT-COUNT TO WS-DRCRBAL-REJECTS
+                       ON SIZE ERROR
+                           SET COUNTER-OVERFLOWED TO TRUE
+                           DISPLAY 'WS-DRCRBAL-REJECTS OVERFLOWED'
+                   END-ADD
+               WHEN OTHER
+                   ADD CTLT-REJECT-COUNT TO WS-OTHER-JOB-REJECTS
+                       ON SIZE ERROR
+                           SET COUNTER-OVERFLOWED TO TRUE
+                           DISPLAY 'WS-OTHER-JOB-REJECTS OVERFLOWED'
+                   END-ADD
+           END-EVALUATE
+           ADD CTLT-REJECT-COUNT TO WS-TOTAL-REJECT-COUNT
+               ON SIZE ERROR
+                   SET COUNTER-OVERFLOWED TO TRUE
+                   DISPLAY 'WS-TOTAL-REJECT-COUNT OVERFLOWED'
+           END-ADD.
+      *
+       TALLY-REASON-CODE.
+           EVALUATE TRUE
+               WHEN EXC-INVALID-CPF
+                   ADD 1 TO WS-CPF-INVALID-COUNT
+                       ON SIZE ERROR
+                           SET COUNTER-OVERFLOWED TO TRUE
+                           DISPLAY 'WS-CPF-INVALID-COUNT OVERFLOWED'
+                   END-ADD
+               WHEN EXC-INVALID-GENERO
+                   ADD 1 TO WS-GENERO-INVALID-COUNT
+                       ON SIZE ERROR
+                           SET COUNTER-OVERFLOWED TO TRUE
+                           DISPLAY 'WS-GENERO-INVALID-COUNT OVERFLOWED'
+                   END-ADD
+               WHEN EXC-INVALID-DATANASC
+                   ADD 1 TO WS-DATANASC-INVALID-COUNT
+                       ON SIZE ERROR
+                           SET COUNTER-OVERFLOWED TO TRUE
+                           DISPLAY 'WS-DATANASC-INVALID-COUNT OFLOW'
+                   END-ADD
+               WHEN EXC-DUPLICATE-CPF
+                   ADD 1 TO WS-CPF-DUPLICATE-COUNT
+                       ON SIZE ERROR
+                           SET COUNTER-OVERFLOWED TO TRUE
+                           DISPLAY 'WS-CPF-DUPLICATE-COUNT OVERFLOWED'
+                   END-ADD
+               WHEN EXC-CPF-OUT-OF-SEQ
+                   ADD 1 TO WS-CPF-OUT-OF-SEQ-COUNT
+                       ON SIZE ERROR
+                           SET COUNTER-OVERFLOWED TO TRUE
+                           DISPLAY 'WS-CPF-OUT-OF-SEQ-COUNT OVERFLOWED'
+                   END-ADD
+               WHEN EXC-CPF-NOT-ON-FILE
+                   ADD 1 TO WS-CPF-NOT-ON-FILE-COUNT
+                       ON SIZE ERROR
+                           SET COUNTER-OVERFLOWED TO TRUE
+                           DISPLAY 'WS-CPF-NOT-ON-FILE-COUNT OVERFLOWED'
+                   END-ADD
+               WHEN EXC-INVALID-ACTION-CODE
+                   ADD 1 TO WS-BAD-ACTION-CODE-COUNT
+                       ON SIZE ERROR
+                           SET COUNTER-OVERFLOWED TO TRUE
+                           DISPLAY 'WS-BAD-ACTION-CODE-COUNT OVERFLOWED'
+                   END-ADD
+               WHEN EXC-REWRITE-FAILED
+                   ADD 1 TO WS-REWRITE-FAILED-COUNT
+                       ON SIZE ERROR
+                           SET COUNTER-OVERFLOWED TO TRUE
+                           DISPLAY 'WS-REWRITE-FAILED-COUNT OVERFLOWED'
+                   END-ADD
+               WHEN EXC-DELETE-FAILED
+                   ADD 1 TO WS-DELETE-FAILED-COUNT
+                       ON SIZE ERROR
+                           SET COUNTER-OVERFLOWED TO TRUE
+                           DISPLAY 'WS-DELETE-FAILED-COUNT OVERFLOWED'
+                   END-ADD
+               WHEN EXC-NEGATIVE-BALANCE
+                   ADD 1 TO WS-NEGATIVE-BAL-COUNT
+                       ON SIZE ERROR
+                           SET COUNTER-OVERFLOWED TO TRUE
+                           DISPLAY 'WS-NEGATIVE-BAL-COUNT OVERFLOWED'
+                   END-ADD
+               WHEN EXC-INVALID-NOME
+                   ADD 1 TO WS-NOME-INVALID-COUNT
+                       ON SIZE ERROR
+                           SET COUNTER-OVERFLOWED TO TRUE
+                           DISPLAY 'WS-NOME-INVALID-COUNT OVERFLOWED'
+                   END-ADD
+               WHEN EXC-NO-MATCHING-LNAME
+                   ADD 1 TO WS-NO-MATCH-LNAME-COUNT
+                       ON SIZE ERROR
+                           SET COUNTER-OVERFLOWED TO TRUE
+                           DISPLAY 'WS-NO-MATCH-LNAME-COUNT OVERFLOWED'
+                   END-ADD
+               WHEN EXC-NO-MATCHING-FNAME
+                   ADD 1 TO WS-NO-MATCH-FNAME-COUNT
+                       ON SIZE ERROR
+                           SET COUNTER-OVERFLOWED TO TRUE
+                           DISPLAY 'WS-NO-MATCH-FNAME-COUNT OVERFLOWED'
+                   END-ADD
+               WHEN EXC-DUPLICATE-NAME
+                   ADD 1 TO WS-DUP-NAME-COUNT
+                       ON SIZE ERROR
+                           SET COUNTER-OVERFLOWED TO TRUE
+                           DISPLAY 'WS-DUP-NAME-COUNT OVERFLOWED'
+                   END-ADD
+               WHEN EXC-INVALID-NAME-FIELD
+                   ADD 1 TO WS-NAME-FIELD-INVALID-COUNT
+                       ON SIZE ERROR
+                           SET COUNTER-OVERFLOWED TO TRUE
+                           DISPLAY 'WS-NAME-FIELD-INVALID-COUNT OFLOW'
+                   END-ADD
+               WHEN OTHER
+                   ADD 1 TO WS-OTHER-REASON-COUNT
+                       ON SIZE ERROR
+                           SET COUNTER-OVERFLOWED TO TRUE
+                           DISPLAY 'WS-OTHER-REASON-COUNT OVERFLOWED'
+                   END-ADD
+           END-EVALUATE.
+      *
+       PRINT-JOB-BREAKDOWN.
+           MOVE SPACES              TO SUMM-CATEGORY-LINE
+           MOVE 'CUSTLOAD'          TO SUMM-CATEGORY-NAME
+           MOVE WS-CUSTLOAD-REJECTS TO SUMM-CATEGORY-COUNT
+           WRITE PRINT-REC FROM SUMM-CATEGORY-LINE
+           MOVE SPACES               TO SUMM-CATEGORY-LINE
+           MOVE 'CUSTMAINT'          TO SUMM-CATEGORY-NAME
+           MOVE WS-CUSTMAINT-REJECTS TO SUMM-CATEGORY-COUNT
+           WRITE PRINT-REC FROM SUMM-CATEGORY-LINE
+           MOVE SPACES              TO SUMM-CATEGORY-LINE
+           MOVE 'BALCHECK'          TO SUMM-CATEGORY-NAME
+           MOVE WS-BALCHECK-REJECTS TO SUMM-CATEGORY-COUNT
+           WRITE PRINT-REC FROM SUMM-CATEGORY-LINE
+           MOVE SPACES             TO SUMM-CATEGORY-LINE
+           MOVE 'INTACCR'          TO SUMM-CATEGORY-NAME
+           MOVE WS-INTACCR-REJECTS TO SUMM-CATEGORY-COUNT
+           WRITE PRINT-REC FROM SUMM-CATEGORY-LINE
+           MOVE SPACES             TO SUMM-CATEGORY-LINE
+           MOVE 'DRCRBAL'          TO SUMM-CATEGORY-NAME
+           MOVE WS-DRCRBAL-REJECTS TO SUMM-CATEGORY-COUNT
+           WRITE PRINT-REC FROM SUMM-CATEGORY-LINE
+           MOVE SPACES               TO SUMM-CATEGORY-LINE
+           MOVE 'OTHER JOBS'          TO SUMM-CATEGORY-NAME
+           MOVE WS-OTHER-JOB-REJECTS TO SUMM-CATEGORY-COUNT
+           WRITE PRINT-REC FROM SUMM-CATEGORY-LINE.
+      *
+       PRINT-REASON-BREAKDOWN.
+           WRITE PRINT-REC FROM SPACES
+           MOVE SPACES        TO HDR-LINE-2
+           MOVE 'REJECTS BY REASON CODE' TO HDR-LINE-2 (2:30)
+           WRITE PRINT-REC FROM HDR-LINE-2
+           MOVE SPACES                  TO SUMM-CATEGORY-LINE
+           MOVE 'INVALID CPF'           TO SUMM-CATEGORY-NAME
+           MOVE WS-CPF-INVALID-COUNT    TO SUMM-CATEGORY-COUNT
+           WRITE PRINT-REC FROM SUMM-CATEGORY-LINE
+           MOVE SPACES                  TO SUMM-CATEGORY-LINE
+           MOVE 'INVALID GENERO'        TO SUMM-CATEGORY-NAME
+           MOVE WS-GENERO-INVALID-COUNT TO SUMM-CATEGORY-COUNT
+           WRITE PRINT-REC FROM SUMM-CATEGORY-LINE
+           MOVE SPACES                    TO SUMM-CATEGORY-LINE
+           MOVE 'INVALID DATANASC'        TO SUMM-CATEGORY-NAME
+           MOVE WS-DATANASC-INVALID-COUNT TO SUMM-CATEGORY-COUNT
+           WRITE PRINT-REC FROM SUMM-CATEGORY-LINE
+           MOVE SPACES                 TO SUMM-CATEGORY-LINE
+           MOVE 'DUPLICATE CPF'        TO SUMM-CATEGORY-NAME
+           MOVE WS-CPF-DUPLICATE-COUNT TO SUMM-CATEGORY-COUNT
+           WRITE PRINT-REC FROM SUMM-CATEGORY-LINE
+           MOVE SPACES                  TO SUMM-CATEGORY-LINE
+           MOVE 'CPF OUT OF SEQ'        TO SUMM-CATEGORY-NAME
+           MOVE WS-CPF-OUT-OF-SEQ-COUNT TO SUMM-CATEGORY-COUNT
+           WRITE PRINT-REC FROM SUMM-CATEGORY-LINE
+           MOVE SPACES                   TO SUMM-CATEGORY-LINE
+           MOVE 'CPF NOT ON FILE'        TO SUMM-CATEGORY-NAME
+           MOVE WS-CPF-NOT-ON-FILE-COUNT TO SUMM-CATEGORY-COUNT
+           WRITE PRINT-REC FROM SUMM-CATEGORY-LINE
+           MOVE SPACES                   TO SUMM-CATEGORY-LINE
+           MOVE 'INVALID ACT CODE'       TO SUMM-CATEGORY-NAME
+           MOVE WS-BAD-ACTION-CODE-COUNT TO SUMM-CATEGORY-COUNT
+           WRITE PRINT-REC FROM SUMM-CATEGORY-LINE
+           MOVE SPACES                  TO SUMM-CATEGORY-LINE
+           MOVE 'REWRITE FAILED'        TO SUMM-CATEGORY-NAME
+           MOVE WS-REWRITE-FAILED-COUNT TO SUMM-CATEGORY-COUNT
+           WRITE PRINT-REC FROM SUMM-CATEGORY-LINE
+           MOVE SPACES                 TO SUMM-CATEGORY-LINE
+           MOVE 'DELETE FAILED'        TO SUMM-CATEGORY-NAME
+           MOVE WS-DELETE-FAILED-COUNT TO SUMM-CATEGORY-COUNT
+           WRITE PRINT-REC FROM SUMM-CATEGORY-LINE
+           MOVE SPACES               TO SUMM-CATEGORY-LINE
+           MOVE 'NEGATIVE BALANCE'   TO SUMM-CATEGORY-NAME
+           MOVE WS-NEGATIVE-BAL-COUNT TO SUMM-CATEGORY-COUNT
+           WRITE PRINT-REC FROM SUMM-CATEGORY-LINE
+           MOVE SPACES               TO SUMM-CATEGORY-LINE
+           MOVE 'INVALID NOME'       TO SUMM-CATEGORY-NAME
+           MOVE WS-NOME-INVALID-COUNT TO SUMM-CATEGORY-COUNT
+           WRITE PRINT-REC FROM SUMM-CATEGORY-LINE
+           MOVE SPACES                 TO SUMM-CATEGORY-LINE
+           MOVE 'NO MATCH LNAME'       TO SUMM-CATEGORY-NAME
+           MOVE WS-NO-MATCH-LNAME-COUNT TO SUMM-CATEGORY-COUNT
+           WRITE PRINT-REC FROM SUMM-CATEGORY-LINE
+           MOVE SPACES                 TO SUMM-CATEGORY-LINE
+           MOVE 'NO MATCH FNAME'       TO SUMM-CATEGORY-NAME
+           MOVE WS-NO-MATCH-FNAME-COUNT TO SUMM-CATEGORY-COUNT
+           WRITE PRINT-REC FROM SUMM-CATEGORY-LINE
+           MOVE SPACES               TO SUMM-CATEGORY-LINE
+           MOVE 'DUPLICATE NAME'     TO SUMM-CATEGORY-NAME
+           MOVE WS-DUP-NAME-COUNT    TO SUMM-CATEGORY-COUNT
+           WRITE PRINT-REC FROM SUMM-CATEGORY-LINE
+           MOVE SPACES                    TO SUMM-CATEGORY-LINE
+           MOVE 'BAD NAME FIELD'          TO SUMM-CATEGORY-NAME
+           MOVE WS-NAME-FIELD-INVALID-COUNT TO SUMM-CATEGORY-COUNT
+           WRITE PRINT-REC FROM SUMM-CATEGORY-LINE
+           MOVE SPACES               TO SUMM-CATEGORY-LINE
+           MOVE 'OTHER REASON'       TO SUMM-CATEGORY-NAME
+           MOVE WS-OTHER-REASON-COUNT TO SUMM-CATEGORY-COUNT
+           WRITE PRINT-REC FROM SUMM-CATEGORY-LINE
+           IF WS-TOTAL-REJECT-COUNT > WS-SPIKE-THRESHOLD
+               WRITE PRINT-REC FROM SPACES
+               WRITE PRINT-REC FROM SPIKE-LINE
+           END-IF.
+      *
+       WRITE-SUMMARY-REPORT.
+           MOVE SPACES              TO SUMM-DETAIL-LINE
+           MOVE 'DQDASH'            TO SUMM-JOB-NAME
+           MOVE WS-RUN-DATE         TO SUMM-RUN-DATE
+           MOVE WS-TOTAL-REJECT-COUNT TO SUMM-RECORD-COUNT
+           MOVE WS-TOTAL-REJECT-COUNT TO SUMM-GRAND-TOTAL
+           WRITE PRINT-REC FROM SPACES
+           WRITE PRINT-REC FROM SUMM-DETAIL-LINE.
+      *
+       END PROGRAM DQDASH.
