@@ -0,0 +1,65 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    FLDEDIT.
+       AUTHOR.        Otto B Named.
+      *-----------------------------------------------------------------
+      *  FLDEDIT is the shared field-edit subroutine, generalizing the
+      *  NUMERIC/ALPHABETIC/NOT NUMERIC checks from CB0007 so every
+      *  load program can call one routine instead of repeating those
+      *  IF tests.  LS-EDIT-LEN lets the caller pass a field shorter
+      *  than the LS-EDIT-FIELD work area without trailing spaces
+      *  spoiling a NUMERIC or ALPHABETIC test.
+      *-----------------------------------------------------------------
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+      *-------------
+       DATA DIVISION.
+      *-------------
+       WORKING-STORAGE SECTION.
+       01  WS-EDIT-WORK        PIC X(40).
+      *------------------
+       LINKAGE SECTION.
+      *------------------
+       01  LS-EDIT-FIELD       PIC X(40).
+       01  LS-EDIT-LEN         PIC 9(2).
+       01  LS-EDIT-TYPE        PIC X.
+           88  EDIT-NUMERIC          VALUE 'N'.
+           88  EDIT-ALPHABETIC       VALUE 'A'.
+           88  EDIT-NOT-BLANK        VALUE 'B'.
+       01  LS-EDIT-RESULT      PIC X.
+           88  EDIT-IS-VALID         VALUE 'Y' FALSE 'N'.
+      *------------------
+       PROCEDURE DIVISION USING LS-EDIT-FIELD LS-EDIT-LEN
+                                 LS-EDIT-TYPE  LS-EDIT-RESULT.
+      *------------------
+       MAIN-LOGIC.
+           MOVE SPACES TO WS-EDIT-WORK
+           MOVE LS-EDIT-FIELD(1:LS-EDIT-LEN)
+               TO WS-EDIT-WORK(1:LS-EDIT-LEN)
+           EVALUATE TRUE
+               WHEN EDIT-NUMERIC
+                   IF WS-EDIT-WORK(1:LS-EDIT-LEN) IS NUMERIC
+                       SET EDIT-IS-VALID TO TRUE
+                   ELSE
+                       SET EDIT-IS-VALID TO FALSE
+                   END-IF
+               WHEN EDIT-ALPHABETIC
+                   IF WS-EDIT-WORK(1:LS-EDIT-LEN) IS ALPHABETIC
+                       SET EDIT-IS-VALID TO TRUE
+                   ELSE
+                       SET EDIT-IS-VALID TO FALSE
+                   END-IF
+               WHEN EDIT-NOT-BLANK
+                   IF WS-EDIT-WORK(1:LS-EDIT-LEN) NOT = SPACES
+                       SET EDIT-IS-VALID TO TRUE
+                   ELSE
+                       SET EDIT-IS-VALID TO FALSE
+                   END-IF
+               WHEN OTHER
+                   SET EDIT-IS-VALID TO FALSE
+           END-EVALUATE
+           GOBACK.
+      *
+       END PROGRAM FLDEDIT.
